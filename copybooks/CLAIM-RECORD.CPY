@@ -0,0 +1,20 @@
+      *    Shared CLAIM-RECORD layout (req 019)
+      *    Superset of the claim fields previously declared
+      *    separately in claims_analytics, hedis_reports,
+      *    hedis_cdc_reports, and provider_analytics - every field
+      *    any one of those programs needed is carried here so a
+      *    single copybook can back all of them. A program that
+      *    does not use a given field simply never references it.
+       01  CLAIM-RECORD.
+           05  CLAIM-ID            PIC 9(12).
+           05  MEMBER-ID           PIC 9(10).
+           05  PROVIDER-ID         PIC 9(8).
+           05  SERVICE-DATE        PIC 9(8).
+           05  CLAIM-TYPE          PIC X(10).
+           05  PROCEDURE-CODE      PIC X(5).
+           05  DIAGNOSIS-CODE      PIC X(7).
+           05  CLAIM-AMOUNT        PIC 9(7)V99 COMP-3.
+           05  PAID-AMOUNT         PIC 9(7)V99 COMP-3.
+           05  DENIED-AMOUNT       PIC 9(7)V99 COMP-3.
+           05  CLAIM-STATUS        PIC X(10).
+           05  QUALITY-SCORE       PIC 9(3).
