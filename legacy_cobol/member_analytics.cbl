@@ -9,8 +9,40 @@
            SELECT MEMBER-FILE
                ASSIGN TO "MEMBERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FILE-STATUS.
+           SELECT RISK-DETAIL-FILE
+               ASSIGN TO "MEMBER-RISK-DETAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT OUTREACH-FILE
+               ASSIGN TO "CHURN-OUTREACH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT PRIOR-PERIOD-FILE
+               ASSIGN TO "CHURN-PRIOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-FILE-STATUS.
+           SELECT CHURN-SUMMARY-FILE
+               ASSIGN TO "CHURN-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "CHURN-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHURN-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO "CHURN-CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MEMBER-FILE.
@@ -28,7 +60,74 @@
            05  PREMIUM-AMOUNT      PIC 9(7)V99 COMP-3.
            05  CLAIMS-LAST-YEAR    PIC 9(5).
            05  TOTAL-COST-LAST-YR  PIC 9(9)V99 COMP-3.
-       
+
+       FD  RISK-DETAIL-FILE.
+      *    Every scored member's risk category, not just the
+      *    CRITICAL/HIGH subset that makes the OUTREACH-FILE list -
+      *    feeds the member 360 report (req 028)
+       01  RISK-DETAIL-RECORD.
+           05  RD-MEMBER-ID        PIC 9(10).
+           05  RD-PLAN-TYPE        PIC X(20).
+           05  RD-CHURN-SCORE      PIC 9(3).
+           05  RD-RISK-CATEGORY    PIC X(15).
+
+       FD  OUTREACH-FILE.
+       01  OUTREACH-RECORD.
+           05  OUT-MEMBER-ID       PIC 9(10).
+           05  OUT-PLAN-TYPE       PIC X(20).
+           05  OUT-CHURN-SCORE     PIC 9(3).
+           05  OUT-RISK-CATEGORY   PIC X(15).
+
+       FD  PRIOR-PERIOD-FILE.
+       01  PRIOR-PERIOD-RECORD.
+           05  PP-PERIOD-LABEL     PIC X(20).
+           05  PP-CHURN-RATE       PIC 9(3)V99.
+           05  PP-RETENTION-RATE   PIC 9(3)V99.
+
+       FD  CHURN-SUMMARY-FILE.
+       01  CHURN-SUMMARY-RECORD.
+           05  CH-ANALYSIS-PERIOD      PIC X(20).
+           05  CH-TOTAL-MEMBERS        PIC 9(9).
+           05  CH-ACTIVE-MEMBERS       PIC 9(9).
+           05  CH-TERMED-MEMBERS       PIC 9(9).
+           05  CH-HIGH-RISK-CHURN      PIC 9(9).
+           05  CH-MEDICARE-COUNT       PIC 9(9).
+           05  CH-COMMERCIAL-COUNT     PIC 9(9).
+           05  CH-CHURN-RATE           PIC 9(3)V99.
+           05  CH-RETENTION-RATE       PIC 9(3)V99.
+           05  CH-MEDICARE-CHURN-RATE  PIC 9(3)V99.
+           05  CH-MEDICARE-RETENTION-RATE PIC 9(3)V99.
+           05  CH-COMMERCIAL-CHURN-RATE   PIC 9(3)V99.
+           05  CH-COMMERCIAL-RETENTION-RATE PIC 9(3)V99.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-MEMBER-ID   PIC 9(10).
+           05  CK-RECORDS-PROCESSED PIC 9(9).
+           05  CK-TOTAL-MEMBERS    PIC 9(9).
+           05  CK-ACTIVE-MEMBERS   PIC 9(9).
+           05  CK-TERMED-MEMBERS   PIC 9(9).
+           05  CK-HIGH-RISK-CHURN  PIC 9(9).
+           05  CK-MEDICARE-COUNT   PIC 9(9).
+           05  CK-COMMERCIAL-COUNT PIC 9(9).
+           05  CK-MEDICARE-TERMED  PIC 9(9).
+           05  CK-MEDICARE-ACTIVE  PIC 9(9).
+           05  CK-COMMERCIAL-TERMED PIC 9(9).
+           05  CK-COMMERCIAL-ACTIVE PIC 9(9).
+           05  CK-REJECT-COUNT     PIC 9(7).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CF-HIGH-PREMIUM-LIMIT   PIC 9(7)V99.
+           05  CF-LOW-UTILIZATION      PIC 9(5).
+           05  CF-HIGH-COST-LIMIT      PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-TOTAL-MEMBERS    PIC 9(9) VALUE ZERO.
@@ -37,6 +136,10 @@
            05  WS-HIGH-RISK-CHURN  PIC 9(9) VALUE ZERO.
            05  WS-MEDICARE-COUNT   PIC 9(9) VALUE ZERO.
            05  WS-COMMERCIAL-COUNT PIC 9(9) VALUE ZERO.
+           05  WS-MEDICARE-TERMED  PIC 9(9) VALUE ZERO.
+           05  WS-MEDICARE-ACTIVE  PIC 9(9) VALUE ZERO.
+           05  WS-COMMERCIAL-TERMED PIC 9(9) VALUE ZERO.
+           05  WS-COMMERCIAL-ACTIVE PIC 9(9) VALUE ZERO.
        
        01  WS-RISK-FACTORS.
            05  WS-HIGH-PREMIUM-LIMIT   PIC 9(7)V99 VALUE 500.00.
@@ -49,6 +152,10 @@
            05  WS-AVG-COST         PIC 9(9)V99.
            05  WS-CHURN-RATE       PIC 9(3)V99.
            05  WS-RETENTION-RATE   PIC 9(3)V99.
+           05  WS-MEDICARE-CHURN-RATE     PIC 9(3)V99.
+           05  WS-MEDICARE-RETENTION-RATE PIC 9(3)V99.
+           05  WS-COMMERCIAL-CHURN-RATE   PIC 9(3)V99.
+           05  WS-COMMERCIAL-RETENTION-RATE PIC 9(3)V99.
        
        01  WS-CHURN-SCORE          PIC 9(3) VALUE ZERO.
        01  WS-RISK-CATEGORY        PIC X(15).
@@ -56,39 +163,224 @@
        01  WS-FLAGS.
            05  EOF-FLAG            PIC X VALUE 'N'.
                88  END-OF-FILE     VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
        01  WS-ANALYSIS-PERIOD      PIC X(20) VALUE '2023 FULL YEAR'.
-       
+
+       01  WS-PRIOR-FILE-STATUS    PIC X(2) VALUE '00'.
+       01  WS-PRIOR-FOUND          PIC X VALUE 'N'.
+           88  PRIOR-PERIOD-FOUND  VALUE 'Y'.
+       01  WS-PRIOR-PERIOD-LABEL   PIC X(20).
+       01  WS-PRIOR-CHURN-RATE     PIC 9(3)V99.
+       01  WS-PRIOR-RETENTION-RATE PIC 9(3)V99.
+       01  WS-CHURN-RATE-DELTA     PIC S9(3)V99.
+       01  WS-RETENTION-RATE-DELTA PIC S9(3)V99.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-RECORDS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+       01  WS-CONTROL-STATUS       PIC XX.
+
+      *    Batch-driver support (req 024): a bad open on the primary
+      *    extract aborts with RETURN-CODE 8 so a calling driver job
+      *    can stop the chain instead of running the rest blind
+       01  WS-MEMBER-FILE-STATUS   PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
+           PERFORM LOAD-CONTROL-THRESHOLDS
            PERFORM OPEN-FILES
-           PERFORM PROCESS-MEMBERS
-           PERFORM CALCULATE-ANALYTICS
-           PERFORM WRITE-CHURN-REPORT
-           PERFORM CLOSE-FILES
-           STOP RUN.
+           IF NOT OPEN-FAILED
+               PERFORM PROCESS-MEMBERS
+               PERFORM CALCULATE-ANALYTICS
+               PERFORM READ-PRIOR-PERIOD
+               PERFORM WRITE-CHURN-REPORT
+               PERFORM CLOSE-FILES
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
        
+       CHECK-FOR-RESTART.
+      *    Look for a checkpoint left behind by an abended prior run;
+      *    if one exists, restore the running totals it carried and
+      *    remember how many records to skip on the way back in
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RESTART-RECORDS
+                           MOVE CK-TOTAL-MEMBERS TO WS-TOTAL-MEMBERS
+                           MOVE CK-ACTIVE-MEMBERS TO WS-ACTIVE-MEMBERS
+                           MOVE CK-TERMED-MEMBERS TO WS-TERMED-MEMBERS
+                           MOVE CK-HIGH-RISK-CHURN
+                               TO WS-HIGH-RISK-CHURN
+                           MOVE CK-MEDICARE-COUNT
+                               TO WS-MEDICARE-COUNT
+                           MOVE CK-COMMERCIAL-COUNT
+                               TO WS-COMMERCIAL-COUNT
+                           MOVE CK-MEDICARE-TERMED
+                               TO WS-MEDICARE-TERMED
+                           MOVE CK-MEDICARE-ACTIVE
+                               TO WS-MEDICARE-ACTIVE
+                           MOVE CK-COMMERCIAL-TERMED
+                               TO WS-COMMERCIAL-TERMED
+                           MOVE CK-COMMERCIAL-ACTIVE
+                               TO WS-COMMERCIAL-ACTIVE
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-RECORDS TO WS-RECORDS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-RECORDS ' MEMBER RECORDS'
+           END-IF.
+
+       LOAD-CONTROL-THRESHOLDS.
+      *    Pick up tuned risk thresholds from CHURN-CONTROL.DAT if one
+      *    has been dropped; otherwise keep the hardcoded defaults so
+      *    the job still runs with no control file present
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CF-HIGH-PREMIUM-LIMIT
+                           TO WS-HIGH-PREMIUM-LIMIT
+                       MOVE CF-LOW-UTILIZATION TO WS-LOW-UTILIZATION
+                       MOVE CF-HIGH-COST-LIMIT TO WS-HIGH-COST-LIMIT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
        OPEN-FILES.
       *    Open member file from mainframe
       *    Source: PAYER-DEV.ANALYTICS-GOLD.MEMBERS
            OPEN INPUT MEMBER-FILE
-           READ MEMBER-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
-       
+           IF WS-MEMBER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN MEMBERS.DAT - STATUS '
+                   WS-MEMBER-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT RISK-DETAIL-FILE
+               OPEN OUTPUT OUTREACH-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               READ MEMBER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF RESTART-MODE
+                   PERFORM SKIP-TO-RESTART-POINT
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the members the prior run already processed
+           PERFORM UNTIL END-OF-FILE
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-RECORDS
+               ADD 1 TO WS-SKIPPED-COUNT
+               READ MEMBER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
        PROCESS-MEMBERS.
-      *    Process all members and analyze churn risk
+      *    Process all members and analyze churn risk, rejecting
+      *    records that fail basic field validation
            PERFORM UNTIL END-OF-FILE
-               ADD 1 TO WS-TOTAL-MEMBERS
-               
-               PERFORM CATEGORIZE-MEMBER-STATUS
-               PERFORM CLASSIFY-PLAN-TYPE
-               PERFORM ASSESS-CHURN-RISK
-               
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-MEMBER-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   ADD 1 TO WS-TOTAL-MEMBERS
+
+                   PERFORM CATEGORIZE-MEMBER-STATUS
+                   PERFORM CLASSIFY-PLAN-TYPE
+                   PERFORM ASSESS-CHURN-RISK
+               END-IF
+
+               PERFORM CHECK-CHECKPOINT-DUE
                READ MEMBER-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE MEMBER-ID TO CK-LAST-MEMBER-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE WS-TOTAL-MEMBERS TO CK-TOTAL-MEMBERS
+           MOVE WS-ACTIVE-MEMBERS TO CK-ACTIVE-MEMBERS
+           MOVE WS-TERMED-MEMBERS TO CK-TERMED-MEMBERS
+           MOVE WS-HIGH-RISK-CHURN TO CK-HIGH-RISK-CHURN
+           MOVE WS-MEDICARE-COUNT TO CK-MEDICARE-COUNT
+           MOVE WS-COMMERCIAL-COUNT TO CK-COMMERCIAL-COUNT
+           MOVE WS-MEDICARE-TERMED TO CK-MEDICARE-TERMED
+           MOVE WS-MEDICARE-ACTIVE TO CK-MEDICARE-ACTIVE
+           MOVE WS-COMMERCIAL-TERMED TO CK-COMMERCIAL-TERMED
+           MOVE WS-COMMERCIAL-ACTIVE TO CK-COMMERCIAL-ACTIVE
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-MEMBER-RECORD.
+      *    Reject members with an impossible AGE or an unrecognized
+      *    ENROLLMENT-STATUS instead of letting them flow silently
+      *    into the churn analysis
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN AGE = ZERO OR AGE > 120
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'AGE' TO WS-REJECT-CODE
+                   MOVE 'IMPOSSIBLE AGE VALUE'
+                       TO WS-REJECT-REASON
+               WHEN ENROLLMENT-STATUS NOT = 'ACTIVE' AND
+                    ENROLLMENT-STATUS NOT = 'TERMINATED' AND
+                    ENROLLMENT-STATUS NOT = 'SUSPENDED'
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'STAT' TO WS-REJECT-CODE
+                   MOVE 'UNRECOGNIZED ENROLLMENT STATUS'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for members that failed validation
+      *    Target: PAYER-ANALYST.MEMBER-ANALYTICS.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE MEMBER-ID TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        CATEGORIZE-MEMBER-STATUS.
       *    Categorize by enrollment status
@@ -102,15 +394,31 @@
            END-EVALUATE.
        
        CLASSIFY-PLAN-TYPE.
-      *    Classify by plan type
+      *    Classify by plan type, and split churn/retention counts
+      *    out per plan type since Medicare and commercial members
+      *    churn for different reasons
            EVALUATE TRUE
                WHEN PLAN-TYPE = 'MEDICARE' OR
                     PLAN-TYPE = 'MEDICARE-ADVANTAGE'
                    ADD 1 TO WS-MEDICARE-COUNT
+                   EVALUATE ENROLLMENT-STATUS
+                       WHEN 'ACTIVE'
+                           ADD 1 TO WS-MEDICARE-ACTIVE
+                       WHEN 'TERMINATED'
+                       WHEN 'SUSPENDED'
+                           ADD 1 TO WS-MEDICARE-TERMED
+                   END-EVALUATE
                WHEN PLAN-TYPE = 'COMMERCIAL' OR
                     PLAN-TYPE = 'INDIVIDUAL' OR
                     PLAN-TYPE = 'GROUP'
                    ADD 1 TO WS-COMMERCIAL-COUNT
+                   EVALUATE ENROLLMENT-STATUS
+                       WHEN 'ACTIVE'
+                           ADD 1 TO WS-COMMERCIAL-ACTIVE
+                       WHEN 'TERMINATED'
+                       WHEN 'SUSPENDED'
+                           ADD 1 TO WS-COMMERCIAL-TERMED
+                   END-EVALUATE
            END-EVALUATE.
        
        ASSESS-CHURN-RISK.
@@ -145,24 +453,99 @@
                WHEN WS-CHURN-SCORE >= 70
                    MOVE 'CRITICAL' TO WS-RISK-CATEGORY
                    ADD 1 TO WS-HIGH-RISK-CHURN
+                   PERFORM WRITE-OUTREACH-RECORD
                WHEN WS-CHURN-SCORE >= 50
                    MOVE 'HIGH' TO WS-RISK-CATEGORY
                    ADD 1 TO WS-HIGH-RISK-CHURN
+                   PERFORM WRITE-OUTREACH-RECORD
                WHEN WS-CHURN-SCORE >= 30
                    MOVE 'MEDIUM' TO WS-RISK-CATEGORY
                WHEN OTHER
                    MOVE 'LOW' TO WS-RISK-CATEGORY
-           END-EVALUATE.
+           END-EVALUATE
+           PERFORM WRITE-RISK-DETAIL-RECORD.
+
+       WRITE-RISK-DETAIL-RECORD.
+      *    Every scored member's risk category, for the member 360
+      *    report (req 028) to join against RAF score and cost
+      *    Target: PAYER-ANALYST.MEMBER-ANALYTICS.MEMBER-RISK-DETAIL
+           MOVE MEMBER-ID TO RD-MEMBER-ID
+           MOVE PLAN-TYPE TO RD-PLAN-TYPE
+           MOVE WS-CHURN-SCORE TO RD-CHURN-SCORE
+           MOVE WS-RISK-CATEGORY TO RD-RISK-CATEGORY
+           WRITE RISK-DETAIL-RECORD.
+
+       WRITE-OUTREACH-RECORD.
+      *    Detail extract so retention can work the CRITICAL/HIGH
+      *    churn-risk list instead of just seeing the aggregate count
+      *    Target: PAYER-ANALYST.MEMBER-ANALYTICS.CHURN-OUTREACH
+           MOVE MEMBER-ID TO OUT-MEMBER-ID
+           MOVE PLAN-TYPE TO OUT-PLAN-TYPE
+           MOVE WS-CHURN-SCORE TO OUT-CHURN-SCORE
+           MOVE WS-RISK-CATEGORY TO OUT-RISK-CATEGORY
+           WRITE OUTREACH-RECORD.
        
        CALCULATE-ANALYTICS.
       *    Calculate summary analytics
            IF WS-TOTAL-MEMBERS > 0
                COMPUTE WS-CHURN-RATE = 
                    (WS-TERMED-MEMBERS / WS-TOTAL-MEMBERS) * 100
-               COMPUTE WS-RETENTION-RATE = 
+               COMPUTE WS-RETENTION-RATE =
                    (WS-ACTIVE-MEMBERS / WS-TOTAL-MEMBERS) * 100
+           END-IF
+           IF WS-MEDICARE-COUNT > 0
+               COMPUTE WS-MEDICARE-CHURN-RATE =
+                   (WS-MEDICARE-TERMED / WS-MEDICARE-COUNT) * 100
+               COMPUTE WS-MEDICARE-RETENTION-RATE =
+                   (WS-MEDICARE-ACTIVE / WS-MEDICARE-COUNT) * 100
+           END-IF
+           IF WS-COMMERCIAL-COUNT > 0
+               COMPUTE WS-COMMERCIAL-CHURN-RATE =
+                   (WS-COMMERCIAL-TERMED / WS-COMMERCIAL-COUNT) * 100
+               COMPUTE WS-COMMERCIAL-RETENTION-RATE =
+                   (WS-COMMERCIAL-ACTIVE / WS-COMMERCIAL-COUNT) * 100
            END-IF.
-       
+
+       READ-PRIOR-PERIOD.
+      *    Read the prior-period summary, when available, so the
+      *    report can show period-over-period movement instead of
+      *    a single static snapshot
+           OPEN INPUT PRIOR-PERIOD-FILE
+           IF WS-PRIOR-FILE-STATUS = '00'
+               READ PRIOR-PERIOD-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-PRIOR-FOUND
+                       MOVE PP-PERIOD-LABEL TO WS-PRIOR-PERIOD-LABEL
+                       MOVE PP-CHURN-RATE TO WS-PRIOR-CHURN-RATE
+                       MOVE PP-RETENTION-RATE
+                           TO WS-PRIOR-RETENTION-RATE
+                       COMPUTE WS-CHURN-RATE-DELTA =
+                           WS-CHURN-RATE - WS-PRIOR-CHURN-RATE
+                       COMPUTE WS-RETENTION-RATE-DELTA =
+                           WS-RETENTION-RATE - WS-PRIOR-RETENTION-RATE
+               END-READ
+               CLOSE PRIOR-PERIOD-FILE
+           END-IF.
+
+       WRITE-PRIOR-PERIOD-COMPARISON.
+      *    Show period-over-period movement when prior data exists
+           IF PRIOR-PERIOD-FOUND
+               DISPLAY 'PERIOD-OVER-PERIOD COMPARISON:'
+               DISPLAY '  Prior Period: ' WS-PRIOR-PERIOD-LABEL
+               DISPLAY '  Prior Churn Rate: '
+                       WS-PRIOR-CHURN-RATE '%  Current: '
+                       WS-CHURN-RATE '%  Delta: '
+                       WS-CHURN-RATE-DELTA
+               DISPLAY '  Prior Retention Rate: '
+                       WS-PRIOR-RETENTION-RATE '%  Current: '
+                       WS-RETENTION-RATE '%  Delta: '
+                       WS-RETENTION-RATE-DELTA
+           ELSE
+               DISPLAY 'PERIOD-OVER-PERIOD COMPARISON: '
+                       'no prior-period data available'
+           END-IF.
+
        WRITE-CHURN-REPORT.
       *    Write output to: PAYER-ANALYST.MEMBER-ANALYTICS.CHURN-ANALYSIS
            DISPLAY '=========================================='
@@ -175,6 +558,7 @@
            DISPLAY '  Active: ' WS-ACTIVE-MEMBERS
            DISPLAY '  Terminated: ' WS-TERMED-MEMBERS
            DISPLAY '  High Churn Risk: ' WS-HIGH-RISK-CHURN
+           DISPLAY '  Rejected Records: ' WS-REJECT-COUNT
            DISPLAY ' '
            DISPLAY 'PLAN TYPE DISTRIBUTION:'
            DISPLAY '  Medicare/MA: ' WS-MEDICARE-COUNT
@@ -184,6 +568,16 @@
            DISPLAY '  Churn Rate: ' WS-CHURN-RATE '%'
            DISPLAY '  Retention Rate: ' WS-RETENTION-RATE '%'
            DISPLAY ' '
+           DISPLAY 'CHURN RATE BY PLAN TYPE:'
+           DISPLAY '  Medicare/MA - Churn: '
+                   WS-MEDICARE-CHURN-RATE '%  Retention: '
+                   WS-MEDICARE-RETENTION-RATE '%'
+           DISPLAY '  Commercial - Churn: '
+                   WS-COMMERCIAL-CHURN-RATE '%  Retention: '
+                   WS-COMMERCIAL-RETENTION-RATE '%'
+           DISPLAY ' '
+           PERFORM WRITE-PRIOR-PERIOD-COMPARISON
+           DISPLAY ' '
            DISPLAY 'CHURN RISK FACTORS:'
            DISPLAY '  High Premium Threshold: $' 
                    WS-HIGH-PREMIUM-LIMIT
@@ -192,9 +586,41 @@
            DISPLAY '  High Cost Threshold: $' 
                    WS-HIGH-COST-LIMIT
            DISPLAY '=========================================='
-           DISPLAY 'ANALYSIS COMPLETE'.
-       
+           DISPLAY 'ANALYSIS COMPLETE'
+           PERFORM WRITE-CHURN-SUMMARY-EXTRACT.
+
+       WRITE-CHURN-SUMMARY-EXTRACT.
+      *    Structured summary extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.MEMBER-ANALYTICS.CHURN-ANALYSIS
+           OPEN OUTPUT CHURN-SUMMARY-FILE
+           MOVE WS-ANALYSIS-PERIOD TO CH-ANALYSIS-PERIOD
+           MOVE WS-TOTAL-MEMBERS TO CH-TOTAL-MEMBERS
+           MOVE WS-ACTIVE-MEMBERS TO CH-ACTIVE-MEMBERS
+           MOVE WS-TERMED-MEMBERS TO CH-TERMED-MEMBERS
+           MOVE WS-HIGH-RISK-CHURN TO CH-HIGH-RISK-CHURN
+           MOVE WS-MEDICARE-COUNT TO CH-MEDICARE-COUNT
+           MOVE WS-COMMERCIAL-COUNT TO CH-COMMERCIAL-COUNT
+           MOVE WS-CHURN-RATE TO CH-CHURN-RATE
+           MOVE WS-RETENTION-RATE TO CH-RETENTION-RATE
+           MOVE WS-MEDICARE-CHURN-RATE TO CH-MEDICARE-CHURN-RATE
+           MOVE WS-MEDICARE-RETENTION-RATE
+               TO CH-MEDICARE-RETENTION-RATE
+           MOVE WS-COMMERCIAL-CHURN-RATE TO CH-COMMERCIAL-CHURN-RATE
+           MOVE WS-COMMERCIAL-RETENTION-RATE
+               TO CH-COMMERCIAL-RETENTION-RATE
+           WRITE CHURN-SUMMARY-RECORD
+           CLOSE CHURN-SUMMARY-FILE.
+
        CLOSE-FILES.
-           CLOSE MEMBER-FILE.
+           CLOSE MEMBER-FILE
+           CLOSE RISK-DETAIL-FILE
+           CLOSE OUTREACH-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
 
