@@ -9,12 +9,27 @@
            SELECT PROVIDER-FILE
                ASSIGN TO "PROVIDERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PROVIDER-FILE-STATUS.
            SELECT CLAIM-FILE
                ASSIGN TO "CLAIMS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT PERFORMANCE-SUMMARY-FILE
+               ASSIGN TO "PERFORMANCE-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT REJECT-FILE
+               ASSIGN TO "PROVIDER-CLAIM-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "PROVIDER-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PROVIDER-FILE.
@@ -27,16 +42,39 @@
            05  CONTRACT-RATE       PIC 9(3)V99.
        
        FD  CLAIM-FILE.
-       01  CLAIM-RECORD.
-           05  CLAIM-ID            PIC 9(12).
-           05  MEMBER-ID           PIC 9(10).
-           05  PROVIDER-ID         PIC 9(8).
-           05  SERVICE-DATE        PIC 9(8).
-           05  CLAIM-AMOUNT        PIC 9(7)V99 COMP-3.
-           05  PAID-AMOUNT         PIC 9(7)V99 COMP-3.
-           05  CLAIM-STATUS        PIC X(10).
-           05  QUALITY-SCORE       PIC 9(3).
-       
+           COPY "CLAIM-RECORD.CPY".
+
+       FD  PERFORMANCE-SUMMARY-FILE.
+       01  PERFORMANCE-SUMMARY-RECORD.
+           05  PS-PROVIDER-ID      PIC 9(8).
+           05  PS-PROVIDER-NAME    PIC X(50).
+           05  PS-SPECIALTY        PIC X(30).
+           05  PS-NETWORK-STATUS   PIC X(10).
+           05  PS-CLAIM-COUNT      PIC 9(7).
+           05  PS-APPROVED-COUNT   PIC 9(7).
+           05  PS-TOTAL-CHARGES    PIC 9(11)V99.
+           05  PS-TOTAL-PAID       PIC 9(11)V99.
+           05  PS-AVG-CLAIM-AMT    PIC 9(7)V99.
+           05  PS-AVG-QUALITY      PIC 9(3)V99.
+           05  PS-APPROVAL-RATE    PIC 9(3)V99.
+           05  PS-EFFICIENCY-SCORE PIC 9(3).
+           05  PS-PERFORMANCE-TIER PIC X(15).
+           05  PS-PERCENTILE       PIC 9(3).
+           05  PS-OUTLIER-FLAG     PIC X(1).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-CLAIM-ID         PIC 9(12).
+           05  RJ-PROVIDER-ID      PIC 9(8).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-PROVIDER-ID     PIC 9(8).
+           05  CK-PROVIDERS-PROCESSED  PIC 9(5).
+           05  CK-REJECT-COUNT         PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-PROVIDER-METRICS.
            05  WS-CLAIM-COUNT      PIC 9(7) VALUE ZERO.
@@ -45,54 +83,320 @@
            05  WS-AVG-CLAIM-AMT    PIC 9(7)V99.
            05  WS-AVG-QUALITY      PIC 9(3)V99.
            05  WS-APPROVAL-RATE    PIC 9(3)V99.
-       
+
        01  WS-PERFORMANCE-TIER     PIC X(15).
        01  WS-EFFICIENCY-SCORE     PIC 9(3).
-       
+
+      *    Network-status-specific classification baselines (req 013):
+      *    out-of-network claims run without the provider's negotiated
+      *    CONTRACT-RATE, so they naturally run higher-cost and can see
+      *    lower approval rates without that reflecting worse provider
+      *    performance - blending them into the in-network cutoffs
+      *    would unfairly tier every out-of-network provider down
+       01  WS-NETWORK-THRESHOLDS.
+           05  WS-INNET-APPR-T1    PIC 9(3) VALUE 95.
+           05  WS-INNET-APPR-T2    PIC 9(3) VALUE 90.
+           05  WS-INNET-APPR-T3    PIC 9(3) VALUE 85.
+           05  WS-INNET-COST-T1    PIC 9(4) VALUE 200.
+           05  WS-INNET-COST-T2    PIC 9(4) VALUE 500.
+           05  WS-INNET-COST-T3    PIC 9(4) VALUE 1000.
+           05  WS-OUTNET-APPR-T1   PIC 9(3) VALUE 90.
+           05  WS-OUTNET-APPR-T2   PIC 9(3) VALUE 85.
+           05  WS-OUTNET-APPR-T3   PIC 9(3) VALUE 80.
+           05  WS-OUTNET-COST-T1   PIC 9(4) VALUE 300.
+           05  WS-OUTNET-COST-T2   PIC 9(4) VALUE 750.
+           05  WS-OUTNET-COST-T3   PIC 9(4) VALUE 1500.
+       01  WS-ACTIVE-APPR-T1       PIC 9(3).
+       01  WS-ACTIVE-APPR-T2       PIC 9(3).
+       01  WS-ACTIVE-APPR-T3       PIC 9(3).
+       01  WS-ACTIVE-COST-T1       PIC 9(4).
+       01  WS-ACTIVE-COST-T2       PIC 9(4).
+       01  WS-ACTIVE-COST-T3       PIC 9(4).
+
        01  WS-FLAGS.
            05  EOF-PROVIDER        PIC X VALUE 'N'.
                88  END-OF-PROVIDERS VALUE 'Y'.
            05  EOF-CLAIM           PIC X VALUE 'N'.
                88  END-OF-CLAIMS   VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
        01  WS-CURRENT-PROVIDER     PIC 9(8).
        01  WS-ANALYSIS-YEAR        PIC 9(4) VALUE 2023.
        01  WS-APPROVED-COUNT       PIC 9(7) VALUE ZERO.
-       
+
+       01  WS-OUTLIER-DEVIATION-PCT PIC 9(3) VALUE 100.
+
+      *    Provider roster carried forward so specialty-peer
+      *    percentile ranking and billing-pattern outlier flagging
+      *    (which need every provider's numbers at once) can run
+      *    after the claim file control break finishes
+       01  WS-PROVIDER-TABLE.
+           05  WS-PROV-ENTRY       OCCURS 500 TIMES
+                                   INDEXED BY WS-PROV-IDX
+                                              WS-PROV-IDX2.
+               10  WS-PROV-ID          PIC 9(8).
+               10  WS-PROV-NAME        PIC X(50).
+               10  WS-PROV-SPECIALTY   PIC X(30).
+               10  WS-PROV-NETWORK     PIC X(10).
+               10  WS-PROV-CLAIM-CNT   PIC 9(7).
+               10  WS-PROV-APPR-CNT    PIC 9(7).
+               10  WS-PROV-CHARGES     PIC 9(11)V99.
+               10  WS-PROV-PAID        PIC 9(11)V99.
+               10  WS-PROV-AVG-CLAIM   PIC 9(7)V99.
+               10  WS-PROV-AVG-QUAL    PIC 9(3)V99.
+               10  WS-PROV-APPR-RATE   PIC 9(3)V99.
+               10  WS-PROV-EFF-SCORE   PIC 9(3).
+               10  WS-PROV-TIER        PIC X(15).
+               10  WS-PROV-PERCENTILE  PIC 9(3).
+               10  WS-PROV-OUTLIER     PIC X(1) VALUE 'N'.
+                   88  PROV-IS-OUTLIER VALUE 'Y'.
+       01  WS-PROVIDER-COUNT       PIC 9(4) VALUE ZERO.
+
+      *    Per-specialty accumulators for peer-group comparison
+       01  WS-SPECIALTY-TABLE.
+           05  WS-SPEC-ENTRY       OCCURS 100 TIMES
+                                   INDEXED BY WS-SPEC-IDX.
+               10  WS-SPEC-NAME        PIC X(30).
+               10  WS-SPEC-PROV-CNT    PIC 9(4).
+               10  WS-SPEC-TOTAL-AVG   PIC 9(11)V99.
+               10  WS-SPEC-PEER-AVG    PIC 9(7)V99.
+               10  WS-SPEC-TOTAL-VOL   PIC 9(9).
+               10  WS-SPEC-PEER-VOL    PIC 9(7)V99.
+               10  WS-SPEC-TOTAL-APPR  PIC 9(9)V99.
+               10  WS-SPEC-PEER-APPR   PIC 9(3)V99.
+       01  WS-SPECIALTY-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-SPEC-FOUND           PIC X VALUE 'N'.
+           88  SPECIALTY-FOUND     VALUE 'Y'.
+       01  WS-BETTER-COUNT         PIC 9(4).
+
+      *    Network-status segment rollups (req 013)
+       01  WS-NETWORK-SUMMARY.
+           05  WS-INNET-COUNT       PIC 9(4) VALUE ZERO.
+           05  WS-INNET-SCORE-TOT   PIC 9(7) VALUE ZERO.
+           05  WS-INNET-APPR-TOT    PIC 9(7)V99 VALUE ZERO.
+           05  WS-INNET-COST-TOT    PIC 9(11)V99 VALUE ZERO.
+           05  WS-OUTNET-COUNT      PIC 9(4) VALUE ZERO.
+           05  WS-OUTNET-SCORE-TOT  PIC 9(7) VALUE ZERO.
+           05  WS-OUTNET-APPR-TOT   PIC 9(7)V99 VALUE ZERO.
+           05  WS-OUTNET-COST-TOT   PIC 9(11)V99 VALUE ZERO.
+       01  WS-INNET-AVG-SCORE      PIC 9(3)V99.
+       01  WS-INNET-AVG-APPR       PIC 9(3)V99.
+       01  WS-INNET-AVG-COST       PIC 9(7)V99.
+       01  WS-OUTNET-AVG-SCORE     PIC 9(3)V99.
+       01  WS-OUTNET-AVG-APPR      PIC 9(3)V99.
+       01  WS-OUTNET-AVG-COST      PIC 9(7)V99.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(5) VALUE 100.
+       01  WS-CKPT-SINCE-LAST      PIC 9(5) VALUE ZERO.
+       01  WS-PROVIDERS-READ       PIC 9(5) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-PROVIDERS    PIC 9(5) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(5) VALUE ZERO.
+
+      *    Batch-driver support (req 024): a bad open on either
+      *    primary extract aborts with RETURN-CODE 8 so a calling
+      *    driver job can stop the chain instead of running blind
+       01  WS-PROVIDER-FILE-STATUS PIC XX.
+       01  WS-CLAIM-FILE-STATUS    PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
+      *    Sort/merge verification (req 026): PROCESS-PROVIDER-CLAIMS
+      *    depends on CLAIM-FILE arriving in PROVIDER-ID order for
+      *    its control break to produce correct per-provider totals;
+      *    this sequence-checks PROVIDER-ID on every claim read and
+      *    aborts the run instead of silently producing bad numbers
+      *    if the extract ever arrives out of order
+       01  WS-LAST-CLAIM-PROVIDER  PIC 9(8) VALUE ZERO.
+       01  WS-CLAIM-SEQ-FLAG       PIC X VALUE 'N'.
+           88  CLAIM-SEQ-STARTED   VALUE 'Y'.
+       01  WS-SEQ-ERROR-FLAG       PIC X VALUE 'N'.
+           88  SEQUENCE-ERROR      VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
            PERFORM OPEN-FILES
-           PERFORM PROCESS-ALL-PROVIDERS
-           PERFORM CLOSE-FILES
-           STOP RUN.
+           IF NOT OPEN-FAILED
+               PERFORM PROCESS-ALL-PROVIDERS
+               IF NOT SEQUENCE-ERROR
+                   PERFORM CALCULATE-SPECIALTY-PERCENTILES
+                   PERFORM FLAG-BILLING-OUTLIERS
+                   PERFORM CALCULATE-NETWORK-SUMMARY
+                   PERFORM WRITE-ALL-PROVIDER-REPORTS
+                   PERFORM WRITE-NETWORK-SUMMARY-REPORT
+               END-IF
+               PERFORM CLOSE-FILES
+               IF SEQUENCE-ERROR
+                   CONTINUE
+               ELSE
+                   IF WS-REJECT-COUNT > ZERO
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE ZERO TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
        
+       CHECK-FOR-RESTART.
+      *    Look for a checkpoint left behind by an abended prior run.
+      *    The provider roster itself is not restored (it feeds the
+      *    specialty-percentile and outlier passes that need every
+      *    provider at once), so a restart only lets this pass skip
+      *    re-scoring providers it already finished and resumes
+      *    building the roster from the next provider forward.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-PROVIDERS-PROCESSED
+                               TO WS-RESTART-PROVIDERS
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-PROVIDERS TO WS-PROVIDERS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-PROVIDERS ' PROVIDERS'
+           END-IF.
+
        OPEN-FILES.
       *    Open input files from mainframe
       *    Source: PAYER-DEV.ANALYTICS-GOLD.PROVIDERS
       *    Source: PAYER-DEV.ANALYTICS-GOLD.CLAIMS
            OPEN INPUT PROVIDER-FILE
            OPEN INPUT CLAIM-FILE
-           READ PROVIDER-FILE
-               AT END SET END-OF-PROVIDERS TO TRUE
-           END-READ
-           READ CLAIM-FILE
-               AT END SET END-OF-CLAIMS TO TRUE
-           END-READ.
-       
+           IF WS-PROVIDER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN PROVIDERS.DAT - STATUS '
+                   WS-PROVIDER-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               IF WS-CLAIM-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR: UNABLE TO OPEN CLAIMS.DAT - STATUS '
+                       WS-CLAIM-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   SET OPEN-FAILED TO TRUE
+               ELSE
+                   OPEN OUTPUT PERFORMANCE-SUMMARY-FILE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   READ PROVIDER-FILE
+                       AT END SET END-OF-PROVIDERS TO TRUE
+                   END-READ
+                   READ CLAIM-FILE
+                       AT END SET END-OF-CLAIMS TO TRUE
+                       NOT AT END PERFORM CHECK-CLAIM-SEQUENCE
+                   END-READ
+                   IF RESTART-MODE
+                       PERFORM SKIP-TO-RESTART-POINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the providers the prior run already scored, along
+      *    with their claims, so the two-file control break stays
+      *    aligned on restart
+           PERFORM UNTIL END-OF-PROVIDERS
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-PROVIDERS
+               ADD 1 TO WS-SKIPPED-COUNT
+               MOVE PROVIDER-ID IN PROVIDER-RECORD
+                   TO WS-CURRENT-PROVIDER
+               PERFORM UNTIL END-OF-CLAIMS OR
+                            PROVIDER-ID IN CLAIM-RECORD
+                                NOT = WS-CURRENT-PROVIDER
+                   READ CLAIM-FILE
+                       AT END SET END-OF-CLAIMS TO TRUE
+                       NOT AT END PERFORM CHECK-CLAIM-SEQUENCE
+                   END-READ
+               END-PERFORM
+               READ PROVIDER-FILE
+                   AT END SET END-OF-PROVIDERS TO TRUE
+               END-READ
+           END-PERFORM.
+
        PROCESS-ALL-PROVIDERS.
-      *    Calculate performance metrics for each provider
+      *    Calculate performance metrics for each provider and
+      *    carry them on WS-PROVIDER-TABLE for the peer-comparison
+      *    passes that run once every provider has been read
            PERFORM UNTIL END-OF-PROVIDERS
-               MOVE PROVIDER-ID TO WS-CURRENT-PROVIDER
+               ADD 1 TO WS-PROVIDERS-READ
+               MOVE PROVIDER-ID IN PROVIDER-RECORD
+                   TO WS-CURRENT-PROVIDER
                PERFORM INITIALIZE-METRICS
                PERFORM PROCESS-PROVIDER-CLAIMS
                PERFORM CALCULATE-METRICS
                PERFORM CLASSIFY-PERFORMANCE
-               PERFORM WRITE-PROVIDER-REPORT
-               
+               PERFORM STORE-PROVIDER-METRICS
+               PERFORM CHECK-CHECKPOINT-DUE
+
                READ PROVIDER-FILE
                    AT END SET END-OF-PROVIDERS TO TRUE
                END-READ
            END-PERFORM.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-PROVIDER TO CK-LAST-PROVIDER-ID
+           MOVE WS-PROVIDERS-READ TO CK-PROVIDERS-PROCESSED
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       STORE-PROVIDER-METRICS.
+      *    Append this provider's computed metrics to the roster
+           IF WS-PROVIDER-COUNT < 500
+               ADD 1 TO WS-PROVIDER-COUNT
+               SET WS-PROV-IDX TO WS-PROVIDER-COUNT
+               MOVE WS-CURRENT-PROVIDER TO WS-PROV-ID(WS-PROV-IDX)
+               MOVE PROVIDER-NAME TO WS-PROV-NAME(WS-PROV-IDX)
+               MOVE SPECIALTY TO WS-PROV-SPECIALTY(WS-PROV-IDX)
+               MOVE NETWORK-STATUS TO WS-PROV-NETWORK(WS-PROV-IDX)
+               MOVE WS-CLAIM-COUNT TO WS-PROV-CLAIM-CNT(WS-PROV-IDX)
+               MOVE WS-APPROVED-COUNT TO WS-PROV-APPR-CNT(WS-PROV-IDX)
+               MOVE WS-TOTAL-CHARGES TO WS-PROV-CHARGES(WS-PROV-IDX)
+               MOVE WS-TOTAL-PAID TO WS-PROV-PAID(WS-PROV-IDX)
+               MOVE WS-AVG-CLAIM-AMT TO WS-PROV-AVG-CLAIM(WS-PROV-IDX)
+               MOVE WS-AVG-QUALITY TO WS-PROV-AVG-QUAL(WS-PROV-IDX)
+               MOVE WS-APPROVAL-RATE TO WS-PROV-APPR-RATE(WS-PROV-IDX)
+               MOVE WS-EFFICIENCY-SCORE
+                   TO WS-PROV-EFF-SCORE(WS-PROV-IDX)
+               MOVE WS-PERFORMANCE-TIER TO WS-PROV-TIER(WS-PROV-IDX)
+           ELSE
+               DISPLAY 'WARNING: PROVIDER TABLE FULL (500) - '
+                   'PROVIDER ' WS-CURRENT-PROVIDER
+                   ' EXCLUDED FROM EXTRACT, PERCENTILES, AND '
+                   'OUTLIER/NETWORK ROLLUPS'
+               MOVE 'PTBL' TO WS-REJECT-CODE
+               MOVE 'PROVIDER TABLE FULL (500) - PROVIDER DROPPED'
+                   TO WS-REJECT-REASON
+               MOVE ZERO TO RJ-CLAIM-ID
+               MOVE WS-CURRENT-PROVIDER TO RJ-PROVIDER-ID
+               MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+               MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+               ADD 1 TO WS-REJECT-COUNT
+               WRITE REJECT-RECORD
+           END-IF.
        
        INITIALIZE-METRICS.
       *    Initialize metrics for provider
@@ -103,24 +407,84 @@
            MOVE ZERO TO WS-AVG-QUALITY.
        
        PROCESS-PROVIDER-CLAIMS.
-      *    Process all claims for current provider
+      *    Process all claims for current provider, rejecting
+      *    records that fail basic field validation instead of
+      *    letting them skew this provider's metrics
            PERFORM UNTIL END-OF-CLAIMS OR
-                        PROVIDER-ID NOT = WS-CURRENT-PROVIDER
-               ADD 1 TO WS-CLAIM-COUNT
-               ADD CLAIM-AMOUNT TO WS-TOTAL-CHARGES
-               ADD PAID-AMOUNT TO WS-TOTAL-PAID
-               
-               IF CLAIM-STATUS = 'APPROVED' OR
-                  CLAIM-STATUS = 'PARTIAL'
-                   ADD 1 TO WS-APPROVED-COUNT
+                        PROVIDER-ID IN CLAIM-RECORD
+                            NOT = WS-CURRENT-PROVIDER
+               PERFORM VALIDATE-PROVIDER-CLAIM-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   ADD 1 TO WS-CLAIM-COUNT
+                   ADD CLAIM-AMOUNT TO WS-TOTAL-CHARGES
+                   ADD PAID-AMOUNT TO WS-TOTAL-PAID
+
+                   IF CLAIM-STATUS = 'APPROVED' OR
+                      CLAIM-STATUS = 'PARTIAL'
+                       ADD 1 TO WS-APPROVED-COUNT
+                   END-IF
+
+                   ADD QUALITY-SCORE TO WS-AVG-QUALITY
                END-IF
-               
-               ADD QUALITY-SCORE TO WS-AVG-QUALITY
-               
+
                READ CLAIM-FILE
                    AT END SET END-OF-CLAIMS TO TRUE
+                   NOT AT END PERFORM CHECK-CLAIM-SEQUENCE
                END-READ
            END-PERFORM.
+
+       CHECK-CLAIM-SEQUENCE.
+           IF CLAIM-SEQ-STARTED
+               IF PROVIDER-ID IN CLAIM-RECORD < WS-LAST-CLAIM-PROVIDER
+                   DISPLAY 'ERROR: CLAIMS.DAT OUT OF PROVIDER-ID '
+                       'SEQUENCE - EXPECTED >= '
+                       WS-LAST-CLAIM-PROVIDER ' GOT '
+                       PROVIDER-ID IN CLAIM-RECORD
+                   SET SEQUENCE-ERROR TO TRUE
+                   MOVE 8 TO RETURN-CODE
+                   SET END-OF-CLAIMS TO TRUE
+                   SET END-OF-PROVIDERS TO TRUE
+               ELSE
+                   MOVE PROVIDER-ID IN CLAIM-RECORD
+                       TO WS-LAST-CLAIM-PROVIDER
+               END-IF
+           ELSE
+               MOVE PROVIDER-ID IN CLAIM-RECORD
+                   TO WS-LAST-CLAIM-PROVIDER
+               SET CLAIM-SEQ-STARTED TO TRUE
+           END-IF.
+
+       VALIDATE-PROVIDER-CLAIM-RECORD.
+      *    Reject claims with a zero-filled SERVICE-DATE or an
+      *    unrecognized CLAIM-STATUS instead of letting them flow
+      *    silently into the provider performance metrics
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN SERVICE-DATE = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'DATE' TO WS-REJECT-CODE
+                   MOVE 'ZERO-FILLED SERVICE DATE'
+                       TO WS-REJECT-REASON
+               WHEN CLAIM-STATUS NOT = 'APPROVED' AND
+                    CLAIM-STATUS NOT = 'DENIED' AND
+                    CLAIM-STATUS NOT = 'PARTIAL'
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'STAT' TO WS-REJECT-CODE
+                   MOVE 'UNRECOGNIZED CLAIM STATUS'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for claims that failed validation
+      *    Target: PAYER-ANALYST.PROVIDER-ANALYTICS.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE CLAIM-ID TO RJ-CLAIM-ID
+           MOVE PROVIDER-ID IN CLAIM-RECORD TO RJ-PROVIDER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        CALCULATE-METRICS.
       *    Calculate summary metrics
@@ -134,9 +498,12 @@
            END-IF.
        
        CLASSIFY-PERFORMANCE.
-      *    Classify provider performance tier
+      *    Classify provider performance tier, against the
+      *    network-status-appropriate baseline (req 013) so an
+      *    out-of-network provider isn't scored on in-network cutoffs
            MOVE ZERO TO WS-EFFICIENCY-SCORE.
-           
+           PERFORM SELECT-NETWORK-THRESHOLDS.
+
       *    Quality component (40%)
            IF WS-AVG-QUALITY >= 90
                ADD 40 TO WS-EFFICIENCY-SCORE
@@ -147,29 +514,29 @@
            ELSE
                ADD 10 TO WS-EFFICIENCY-SCORE
            END-IF.
-           
+
       *    Approval rate component (30%)
-           IF WS-APPROVAL-RATE >= 95
+           IF WS-APPROVAL-RATE >= WS-ACTIVE-APPR-T1
                ADD 30 TO WS-EFFICIENCY-SCORE
-           ELSE IF WS-APPROVAL-RATE >= 90
+           ELSE IF WS-APPROVAL-RATE >= WS-ACTIVE-APPR-T2
                ADD 25 TO WS-EFFICIENCY-SCORE
-           ELSE IF WS-APPROVAL-RATE >= 85
+           ELSE IF WS-APPROVAL-RATE >= WS-ACTIVE-APPR-T3
                ADD 20 TO WS-EFFICIENCY-SCORE
            ELSE
                ADD 10 TO WS-EFFICIENCY-SCORE
            END-IF.
-           
+
       *    Cost efficiency component (30%)
-           IF WS-AVG-CLAIM-AMT < 200
+           IF WS-AVG-CLAIM-AMT < WS-ACTIVE-COST-T1
                ADD 30 TO WS-EFFICIENCY-SCORE
-           ELSE IF WS-AVG-CLAIM-AMT < 500
+           ELSE IF WS-AVG-CLAIM-AMT < WS-ACTIVE-COST-T2
                ADD 20 TO WS-EFFICIENCY-SCORE
-           ELSE IF WS-AVG-CLAIM-AMT < 1000
+           ELSE IF WS-AVG-CLAIM-AMT < WS-ACTIVE-COST-T3
                ADD 15 TO WS-EFFICIENCY-SCORE
            ELSE
                ADD 10 TO WS-EFFICIENCY-SCORE
            END-IF.
-           
+
       *    Classify tier based on total score
            EVALUATE TRUE
                WHEN WS-EFFICIENCY-SCORE >= 90
@@ -181,36 +548,325 @@
                WHEN OTHER
                    MOVE 'NEEDS IMPROVEMENT' TO WS-PERFORMANCE-TIER
            END-EVALUATE.
-       
+
+       SELECT-NETWORK-THRESHOLDS.
+      *    Load the approval-rate/cost-efficiency cutoffs for this
+      *    provider's network status into the active working fields
+      *    CLASSIFY-PERFORMANCE scores against
+           IF NETWORK-STATUS = 'IN-NETWORK'
+               MOVE WS-INNET-APPR-T1 TO WS-ACTIVE-APPR-T1
+               MOVE WS-INNET-APPR-T2 TO WS-ACTIVE-APPR-T2
+               MOVE WS-INNET-APPR-T3 TO WS-ACTIVE-APPR-T3
+               MOVE WS-INNET-COST-T1 TO WS-ACTIVE-COST-T1
+               MOVE WS-INNET-COST-T2 TO WS-ACTIVE-COST-T2
+               MOVE WS-INNET-COST-T3 TO WS-ACTIVE-COST-T3
+           ELSE
+               MOVE WS-OUTNET-APPR-T1 TO WS-ACTIVE-APPR-T1
+               MOVE WS-OUTNET-APPR-T2 TO WS-ACTIVE-APPR-T2
+               MOVE WS-OUTNET-APPR-T3 TO WS-ACTIVE-APPR-T3
+               MOVE WS-OUTNET-COST-T1 TO WS-ACTIVE-COST-T1
+               MOVE WS-OUTNET-COST-T2 TO WS-ACTIVE-COST-T2
+               MOVE WS-OUTNET-COST-T3 TO WS-ACTIVE-COST-T3
+           END-IF.
+
+       CALCULATE-SPECIALTY-PERCENTILES.
+      *    Rank each provider's efficiency score against its
+      *    specialty peers instead of a single fixed-cutoff scale
+           PERFORM BUILD-SPECIALTY-TABLE
+               VARYING WS-PROV-IDX FROM 1 BY 1
+               UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+           PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+               SET WS-BETTER-COUNT TO ZERO
+               PERFORM VARYING WS-PROV-IDX2 FROM 1 BY 1
+                       UNTIL WS-PROV-IDX2 > WS-PROVIDER-COUNT
+                   IF WS-PROV-SPECIALTY(WS-PROV-IDX2) =
+                           WS-PROV-SPECIALTY(WS-PROV-IDX)
+                       IF WS-PROV-EFF-SCORE(WS-PROV-IDX2) <
+                               WS-PROV-EFF-SCORE(WS-PROV-IDX)
+                           ADD 1 TO WS-BETTER-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               SET WS-SPEC-IDX TO 1
+               SEARCH WS-SPEC-ENTRY VARYING WS-SPEC-IDX
+                   AT END CONTINUE
+                   WHEN WS-SPEC-NAME(WS-SPEC-IDX) =
+                           WS-PROV-SPECIALTY(WS-PROV-IDX)
+                       CONTINUE
+               END-SEARCH
+      *        A SEARCH that falls off the end leaves WS-SPEC-IDX one
+      *        past the table - guard before indexing WS-SPEC-ENTRY
+      *        with it (this is also what a specialty dropped by
+      *        BUILD-SPECIALTY-TABLE's table-full branch looks like)
+               IF WS-SPEC-IDX > WS-SPECIALTY-COUNT
+                   MOVE 100 TO WS-PROV-PERCENTILE(WS-PROV-IDX)
+               ELSE
+                   IF WS-SPEC-PROV-CNT(WS-SPEC-IDX) > 1
+                       COMPUTE WS-PROV-PERCENTILE(WS-PROV-IDX) =
+                           (WS-BETTER-COUNT * 100) /
+                           (WS-SPEC-PROV-CNT(WS-SPEC-IDX) - 1)
+                   ELSE
+                       MOVE 100 TO WS-PROV-PERCENTILE(WS-PROV-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       BUILD-SPECIALTY-TABLE.
+      *    Find or add this provider's specialty peer-group
+      *    accumulator and fold its average claim amount into it
+           MOVE 'N' TO WS-SPEC-FOUND
+           SET WS-SPEC-IDX TO 1
+           SEARCH WS-SPEC-ENTRY VARYING WS-SPEC-IDX
+               AT END CONTINUE
+               WHEN WS-SPEC-NAME(WS-SPEC-IDX) =
+                       WS-PROV-SPECIALTY(WS-PROV-IDX)
+                   SET SPECIALTY-FOUND TO TRUE
+           END-SEARCH
+           IF NOT SPECIALTY-FOUND
+               IF WS-SPECIALTY-COUNT < 100
+                   ADD 1 TO WS-SPECIALTY-COUNT
+                   SET WS-SPEC-IDX TO WS-SPECIALTY-COUNT
+                   MOVE WS-PROV-SPECIALTY(WS-PROV-IDX)
+                       TO WS-SPEC-NAME(WS-SPEC-IDX)
+                   MOVE ZERO TO WS-SPEC-PROV-CNT(WS-SPEC-IDX)
+                   MOVE ZERO TO WS-SPEC-TOTAL-AVG(WS-SPEC-IDX)
+                   MOVE ZERO TO WS-SPEC-TOTAL-VOL(WS-SPEC-IDX)
+                   MOVE ZERO TO WS-SPEC-TOTAL-APPR(WS-SPEC-IDX)
+               ELSE
+      *            Table is full - a SEARCH failure leaves WS-SPEC-IDX
+      *            one past the table, so force it back in range and
+      *            skip this provider's peer-group accumulation
+      *            rather than let any paragraph index with it
+                   DISPLAY 'WARNING: SPECIALTY TABLE FULL (100) - '
+                       'PROVIDER ' WS-PROV-ID(WS-PROV-IDX)
+                       ' SPECIALTY ' WS-PROV-SPECIALTY(WS-PROV-IDX)
+                       ' EXCLUDED FROM PEER RANKING'
+                   SET WS-SPEC-IDX TO WS-SPECIALTY-COUNT
+                   ADD 1 TO WS-SPEC-IDX
+               END-IF
+           END-IF
+           IF SPECIALTY-FOUND OR WS-SPEC-IDX NOT > WS-SPECIALTY-COUNT
+               ADD 1 TO WS-SPEC-PROV-CNT(WS-SPEC-IDX)
+               ADD WS-PROV-AVG-CLAIM(WS-PROV-IDX)
+                   TO WS-SPEC-TOTAL-AVG(WS-SPEC-IDX)
+               ADD WS-PROV-CLAIM-CNT(WS-PROV-IDX)
+                   TO WS-SPEC-TOTAL-VOL(WS-SPEC-IDX)
+               ADD WS-PROV-APPR-RATE(WS-PROV-IDX)
+                   TO WS-SPEC-TOTAL-APPR(WS-SPEC-IDX)
+           END-IF.
+
+       FLAG-BILLING-OUTLIERS.
+      *    Flag providers whose average claim amount, claim volume,
+      *    or approval rate deviates sharply from their specialty
+      *    peer norm (possible billing-pattern outlier for
+      *    program-integrity review) - any one of the three trips it
+           PERFORM VARYING WS-SPEC-IDX FROM 1 BY 1
+                   UNTIL WS-SPEC-IDX > WS-SPECIALTY-COUNT
+               IF WS-SPEC-PROV-CNT(WS-SPEC-IDX) > 0
+                   COMPUTE WS-SPEC-PEER-AVG(WS-SPEC-IDX) =
+                       WS-SPEC-TOTAL-AVG(WS-SPEC-IDX) /
+                       WS-SPEC-PROV-CNT(WS-SPEC-IDX)
+                   COMPUTE WS-SPEC-PEER-VOL(WS-SPEC-IDX) =
+                       WS-SPEC-TOTAL-VOL(WS-SPEC-IDX) /
+                       WS-SPEC-PROV-CNT(WS-SPEC-IDX)
+                   COMPUTE WS-SPEC-PEER-APPR(WS-SPEC-IDX) =
+                       WS-SPEC-TOTAL-APPR(WS-SPEC-IDX) /
+                       WS-SPEC-PROV-CNT(WS-SPEC-IDX)
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+               SET WS-SPEC-IDX TO 1
+               SEARCH WS-SPEC-ENTRY VARYING WS-SPEC-IDX
+                   AT END CONTINUE
+                   WHEN WS-SPEC-NAME(WS-SPEC-IDX) =
+                           WS-PROV-SPECIALTY(WS-PROV-IDX)
+                       IF WS-SPEC-IDX NOT > WS-SPECIALTY-COUNT
+                           PERFORM CHECK-OUTLIER-DEVIATION
+                       END-IF
+               END-SEARCH
+           END-PERFORM.
+
+       CHECK-OUTLIER-DEVIATION.
+      *    Flag when the provider's average claim amount, claim
+      *    volume, or approval rate is more than
+      *    WS-OUTLIER-DEVIATION-PCT percent away from the peer
+      *    average for its specialty
+           IF WS-SPEC-PEER-AVG(WS-SPEC-IDX) > 0
+               IF WS-PROV-AVG-CLAIM(WS-PROV-IDX) >
+                       WS-SPEC-PEER-AVG(WS-SPEC-IDX) *
+                       (1 + (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+               IF WS-PROV-AVG-CLAIM(WS-PROV-IDX) <
+                       WS-SPEC-PEER-AVG(WS-SPEC-IDX) *
+                       (1 - (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+           END-IF
+           IF WS-SPEC-PEER-VOL(WS-SPEC-IDX) > 0
+               IF WS-PROV-CLAIM-CNT(WS-PROV-IDX) >
+                       WS-SPEC-PEER-VOL(WS-SPEC-IDX) *
+                       (1 + (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+               IF WS-PROV-CLAIM-CNT(WS-PROV-IDX) <
+                       WS-SPEC-PEER-VOL(WS-SPEC-IDX) *
+                       (1 - (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+           END-IF
+           IF WS-SPEC-PEER-APPR(WS-SPEC-IDX) > 0
+               IF WS-PROV-APPR-RATE(WS-PROV-IDX) >
+                       WS-SPEC-PEER-APPR(WS-SPEC-IDX) *
+                       (1 + (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+               IF WS-PROV-APPR-RATE(WS-PROV-IDX) <
+                       WS-SPEC-PEER-APPR(WS-SPEC-IDX) *
+                       (1 - (WS-OUTLIER-DEVIATION-PCT / 100))
+                   MOVE 'Y' TO WS-PROV-OUTLIER(WS-PROV-IDX)
+               END-IF
+           END-IF.
+
+       CALCULATE-NETWORK-SUMMARY.
+      *    Roll provider metrics up by network status (req 013)
+           PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                   UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT
+               IF WS-PROV-NETWORK(WS-PROV-IDX) = 'IN-NETWORK'
+                   ADD 1 TO WS-INNET-COUNT
+                   ADD WS-PROV-EFF-SCORE(WS-PROV-IDX)
+                       TO WS-INNET-SCORE-TOT
+                   ADD WS-PROV-APPR-RATE(WS-PROV-IDX)
+                       TO WS-INNET-APPR-TOT
+                   ADD WS-PROV-AVG-CLAIM(WS-PROV-IDX)
+                       TO WS-INNET-COST-TOT
+               ELSE
+                   ADD 1 TO WS-OUTNET-COUNT
+                   ADD WS-PROV-EFF-SCORE(WS-PROV-IDX)
+                       TO WS-OUTNET-SCORE-TOT
+                   ADD WS-PROV-APPR-RATE(WS-PROV-IDX)
+                       TO WS-OUTNET-APPR-TOT
+                   ADD WS-PROV-AVG-CLAIM(WS-PROV-IDX)
+                       TO WS-OUTNET-COST-TOT
+               END-IF
+           END-PERFORM
+           IF WS-INNET-COUNT > 0
+               COMPUTE WS-INNET-AVG-SCORE =
+                   WS-INNET-SCORE-TOT / WS-INNET-COUNT
+               COMPUTE WS-INNET-AVG-APPR =
+                   WS-INNET-APPR-TOT / WS-INNET-COUNT
+               COMPUTE WS-INNET-AVG-COST =
+                   WS-INNET-COST-TOT / WS-INNET-COUNT
+           END-IF
+           IF WS-OUTNET-COUNT > 0
+               COMPUTE WS-OUTNET-AVG-SCORE =
+                   WS-OUTNET-SCORE-TOT / WS-OUTNET-COUNT
+               COMPUTE WS-OUTNET-AVG-APPR =
+                   WS-OUTNET-APPR-TOT / WS-OUTNET-COUNT
+               COMPUTE WS-OUTNET-AVG-COST =
+                   WS-OUTNET-COST-TOT / WS-OUTNET-COUNT
+           END-IF.
+
+       WRITE-ALL-PROVIDER-REPORTS.
+           PERFORM WRITE-PROVIDER-REPORT
+               VARYING WS-PROV-IDX FROM 1 BY 1
+               UNTIL WS-PROV-IDX > WS-PROVIDER-COUNT.
+
        WRITE-PROVIDER-REPORT.
       *    Write provider performance metrics
       *    Target: PAYER-ANALYST.PROVIDER-ANALYTICS.PERFORMANCE
            DISPLAY '=========================================='
            DISPLAY 'PROVIDER PERFORMANCE REPORT'
-           DISPLAY 'PROVIDER ID: ' WS-CURRENT-PROVIDER
-           DISPLAY 'PROVIDER NAME: ' PROVIDER-NAME
-           DISPLAY 'SPECIALTY: ' SPECIALTY
+           DISPLAY 'PROVIDER ID: ' WS-PROV-ID(WS-PROV-IDX)
+           DISPLAY 'PROVIDER NAME: ' WS-PROV-NAME(WS-PROV-IDX)
+           DISPLAY 'SPECIALTY: ' WS-PROV-SPECIALTY(WS-PROV-IDX)
+           DISPLAY 'NETWORK STATUS: ' WS-PROV-NETWORK(WS-PROV-IDX)
            DISPLAY '=========================================='
            DISPLAY ' '
            DISPLAY 'CLAIMS METRICS:'
-           DISPLAY '  Total Claims: ' WS-CLAIM-COUNT
-           DISPLAY '  Approved Claims: ' WS-APPROVED-COUNT
-           DISPLAY '  Approval Rate: ' WS-APPROVAL-RATE '%'
+           DISPLAY '  Total Claims: ' WS-PROV-CLAIM-CNT(WS-PROV-IDX)
+           DISPLAY '  Approved Claims: ' WS-PROV-APPR-CNT(WS-PROV-IDX)
+           DISPLAY '  Approval Rate: ' WS-PROV-APPR-RATE(WS-PROV-IDX)
+               '%'
            DISPLAY ' '
            DISPLAY 'FINANCIAL METRICS:'
-           DISPLAY '  Total Charges: $' WS-TOTAL-CHARGES
-           DISPLAY '  Total Paid: $' WS-TOTAL-PAID
-           DISPLAY '  Average Claim: $' WS-AVG-CLAIM-AMT
+           DISPLAY '  Total Charges: $' WS-PROV-CHARGES(WS-PROV-IDX)
+           DISPLAY '  Total Paid: $' WS-PROV-PAID(WS-PROV-IDX)
+           DISPLAY '  Average Claim: $' WS-PROV-AVG-CLAIM(WS-PROV-IDX)
            DISPLAY ' '
            DISPLAY 'QUALITY METRICS:'
-           DISPLAY '  Average Quality Score: ' WS-AVG-QUALITY
-           DISPLAY '  Efficiency Score: ' WS-EFFICIENCY-SCORE
-           DISPLAY '  Performance Tier: ' WS-PERFORMANCE-TIER
+           DISPLAY '  Average Quality Score: '
+               WS-PROV-AVG-QUAL(WS-PROV-IDX)
+           DISPLAY '  Efficiency Score: ' WS-PROV-EFF-SCORE(WS-PROV-IDX)
+           DISPLAY '  Performance Tier: ' WS-PROV-TIER(WS-PROV-IDX)
+           DISPLAY '  Specialty Percentile Rank: '
+               WS-PROV-PERCENTILE(WS-PROV-IDX) 'TH'
+           IF PROV-IS-OUTLIER(WS-PROV-IDX)
+               DISPLAY '  *** BILLING PATTERN OUTLIER VS '
+                   'SPECIALTY PEERS ***'
+           END-IF
            DISPLAY '=========================================='
-           DISPLAY ' '.
-       
+           DISPLAY ' '
+           PERFORM WRITE-PERFORMANCE-SUMMARY-EXTRACT.
+
+       WRITE-PERFORMANCE-SUMMARY-EXTRACT.
+      *    Structured per-provider extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.PROVIDER-ANALYTICS.PERFORMANCE
+           MOVE WS-PROV-ID(WS-PROV-IDX) TO PS-PROVIDER-ID
+           MOVE WS-PROV-NAME(WS-PROV-IDX) TO PS-PROVIDER-NAME
+           MOVE WS-PROV-SPECIALTY(WS-PROV-IDX) TO PS-SPECIALTY
+           MOVE WS-PROV-NETWORK(WS-PROV-IDX) TO PS-NETWORK-STATUS
+           MOVE WS-PROV-CLAIM-CNT(WS-PROV-IDX) TO PS-CLAIM-COUNT
+           MOVE WS-PROV-APPR-CNT(WS-PROV-IDX) TO PS-APPROVED-COUNT
+           MOVE WS-PROV-CHARGES(WS-PROV-IDX) TO PS-TOTAL-CHARGES
+           MOVE WS-PROV-PAID(WS-PROV-IDX) TO PS-TOTAL-PAID
+           MOVE WS-PROV-AVG-CLAIM(WS-PROV-IDX) TO PS-AVG-CLAIM-AMT
+           MOVE WS-PROV-AVG-QUAL(WS-PROV-IDX) TO PS-AVG-QUALITY
+           MOVE WS-PROV-APPR-RATE(WS-PROV-IDX) TO PS-APPROVAL-RATE
+           MOVE WS-PROV-EFF-SCORE(WS-PROV-IDX) TO PS-EFFICIENCY-SCORE
+           MOVE WS-PROV-TIER(WS-PROV-IDX) TO PS-PERFORMANCE-TIER
+           MOVE WS-PROV-PERCENTILE(WS-PROV-IDX) TO PS-PERCENTILE
+           MOVE WS-PROV-OUTLIER(WS-PROV-IDX) TO PS-OUTLIER-FLAG
+           WRITE PERFORMANCE-SUMMARY-RECORD.
+
+       WRITE-NETWORK-SUMMARY-REPORT.
+      *    Network-status segment rollup (req 013)
+      *    Target: PAYER-ANALYST.PROVIDER-ANALYTICS.NETWORK-SUMMARY
+           DISPLAY '=========================================='
+           DISPLAY 'PROVIDER PERFORMANCE BY NETWORK STATUS'
+           DISPLAY '=========================================='
+           DISPLAY 'IN-NETWORK:'
+           DISPLAY '  Provider Count: ' WS-INNET-COUNT
+           DISPLAY '  Avg Efficiency Score: ' WS-INNET-AVG-SCORE
+           DISPLAY '  Avg Approval Rate: ' WS-INNET-AVG-APPR '%'
+           DISPLAY '  Avg Claim Amount: $' WS-INNET-AVG-COST
+           DISPLAY ' '
+           DISPLAY 'OUT-OF-NETWORK:'
+           DISPLAY '  Provider Count: ' WS-OUTNET-COUNT
+           DISPLAY '  Avg Efficiency Score: ' WS-OUTNET-AVG-SCORE
+           DISPLAY '  Avg Approval Rate: ' WS-OUTNET-AVG-APPR '%'
+           DISPLAY '  Avg Claim Amount: $' WS-OUTNET-AVG-COST
+           DISPLAY ' '
+           DISPLAY 'REJECTED CLAIM RECORDS: ' WS-REJECT-COUNT
+           DISPLAY '=========================================='.
+
        CLOSE-FILES.
            CLOSE PROVIDER-FILE
-           CLOSE CLAIM-FILE.
+           CLOSE CLAIM-FILE
+           CLOSE PERFORMANCE-SUMMARY-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run. A
+      *    sequence error left the roster mid-build, so the checkpoint
+      *    is left intact for the operator to resume from after the
+      *    out-of-order input is fixed
+           IF NOT SEQUENCE-ERROR
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
 
