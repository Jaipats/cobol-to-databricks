@@ -0,0 +1,533 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEDIS-CBP-SUMMARY.
+       AUTHOR. PAYER-ANALYTICS-TEAM.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE
+               ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FILE-STATUS.
+           SELECT DIAGNOSIS-FILE
+               ASSIGN TO "DIAGNOSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DIAG-FILE-STATUS.
+           SELECT CLAIM-FILE
+               ASSIGN TO "CLAIMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT NONCOMPLIANT-FILE
+               ASSIGN TO "CBP-NONCOMPLIANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CBP-SUMMARY-FILE
+               ASSIGN TO "CBP-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "CBP-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "CBP-DIAGNOSIS-SUSPENSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CBP-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01  MEMBER-RECORD.
+           05  MEMBER-ID           PIC 9(10).
+           05  FIRST-NAME          PIC X(20).
+           05  LAST-NAME           PIC X(30).
+           05  DATE-OF-BIRTH       PIC 9(8).
+           05  GENDER              PIC X(1).
+           05  AGE                 PIC 9(3).
+           05  ENROLLMENT-STATUS   PIC X(10).
+           05  ENROLLMENT-MONTHS   PIC 9(2).
+
+       FD  DIAGNOSIS-FILE.
+       01  DIAGNOSIS-RECORD.
+           05  DIAG-MEMBER-ID      PIC 9(10).
+           05  DIAG-DIAGNOSIS-CODE PIC X(7).
+           05  DIAG-HCC-CODE       PIC X(6).
+           05  DIAG-SERVICE-DATE   PIC 9(8).
+           05  DIAG-HCC-WEIGHT     PIC 9V9999 COMP-3.
+
+       FD  CLAIM-FILE.
+           COPY "CLAIM-RECORD.CPY".
+
+       FD  NONCOMPLIANT-FILE.
+       01  NONCOMPLIANT-RECORD.
+           05  NC-MEMBER-ID        PIC 9(10).
+
+       FD  CBP-SUMMARY-FILE.
+       01  CBP-SUMMARY-RECORD.
+           05  CS-MEASURE-YEAR     PIC 9(4).
+           05  CS-DENOMINATOR      PIC 9(7).
+           05  CS-NUMERATOR        PIC 9(7).
+           05  CS-COMPLIANCE-RATE  PIC 9(3)V99.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+      *    Orphan diagnosis suspense listing (same fix as req 027
+      *    applied to risk_adjustment.cbl): a diagnosis record whose
+      *    MEMBER-ID never shows up in MEMBER-FILE gets logged here
+      *    instead of permanently stalling the DIAGNOSIS-FILE cursor
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SU-MEMBER-ID            PIC 9(10).
+           05  SU-DIAGNOSIS-CODE       PIC X(7).
+           05  SU-HCC-CODE             PIC X(6).
+           05  SU-SERVICE-DATE         PIC 9(8).
+           05  SU-REASON-TEXT          PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-MEMBER-ID   PIC 9(10).
+           05  CK-RECORDS-PROCESSED PIC 9(9).
+           05  CK-DENOMINATOR      PIC 9(7).
+           05  CK-REJECT-COUNT     PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTERS.
+           05  WS-DENOMINATOR      PIC 9(7) VALUE ZERO.
+           05  WS-NUMERATOR        PIC 9(7) VALUE ZERO.
+
+       01  WS-MEASURE-YEAR         PIC 9(4) VALUE 2023.
+       01  WS-COMPLIANCE-RATE      PIC 9(3)V99.
+
+       01  WS-HYPERTENSION-CODES.
+      *    ICD-10 prefixes that identify essential and secondary
+      *    hypertension for the CBP denominator
+           05  WS-HYPERTENSION-CODE OCCURS 5 TIMES PIC X(3).
+
+       01  WS-CONTROLLED-BP-CODES.
+      *    CPT Category II codes recording a controlled blood
+      *    pressure reading (systolic < 140 and diastolic < 90) at
+      *    the member's most recent visit - the CBP numerator
+           05  WS-CONTROLLED-BP-CODE OCCURS 2 TIMES PIC X(5).
+
+       01  WS-I                    PIC 9(2).
+       01  WS-IS-HYPERTENSIVE      PIC X VALUE 'N'.
+           88  IS-HYPERTENSIVE     VALUE 'Y'.
+
+       01  WS-ELIGIBLE-TABLE.
+      *    Denominator roster, carried forward so the numerator pass
+      *    can flag who actually had a controlled BP reading
+           05  WS-ELIGIBLE-ENTRY   OCCURS 3000 TIMES
+                                   INDEXED BY WS-ELIG-IDX.
+               10  WS-ELIG-MEMBER-ID   PIC 9(10).
+               10  WS-ELIG-COMPLIANT   PIC X VALUE 'N'.
+                   88  ELIG-COMPLIANT  VALUE 'Y'.
+       01  WS-ELIGIBLE-COUNT       PIC 9(4) VALUE ZERO.
+
+       01  WS-FLAGS.
+           05  EOF-MEMBER          PIC X VALUE 'N'.
+               88  END-OF-MEMBERS  VALUE 'Y'.
+           05  EOF-DIAG            PIC X VALUE 'N'.
+               88  END-OF-DIAG     VALUE 'Y'.
+           05  EOF-CLAIM           PIC X VALUE 'N'.
+               88  END-OF-CLAIMS   VALUE 'Y'.
+
+       01  WS-CURRENT-MEMBER       PIC 9(10).
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+       01  WS-SUSPENSE-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-RECORDS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+      *    Batch-driver support (req 024): a bad open on a primary
+      *    extract aborts with RETURN-CODE 8 so a calling driver job
+      *    can stop the chain instead of running the rest blind
+       01  WS-MEMBER-FILE-STATUS   PIC XX.
+       01  WS-DIAG-FILE-STATUS     PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM OPEN-FILES
+           IF NOT OPEN-FAILED
+               PERFORM CALC-DENOMINATOR
+               PERFORM READ-CLAIMS
+               PERFORM CALC-NUMERATOR
+               PERFORM CALC-RATES
+               PERFORM WRITE-REPORT
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       INITIALIZE-PROGRAM.
+      *    Initialize hypertension diagnosis prefixes and controlled
+      *    blood pressure reading CPT II codes
+           MOVE 'I10' TO WS-HYPERTENSION-CODE(1)
+           MOVE 'I11' TO WS-HYPERTENSION-CODE(2)
+           MOVE 'I12' TO WS-HYPERTENSION-CODE(3)
+           MOVE 'I13' TO WS-HYPERTENSION-CODE(4)
+           MOVE 'I15' TO WS-HYPERTENSION-CODE(5)
+           MOVE '3074F' TO WS-CONTROLLED-BP-CODE(1)
+           MOVE '3075F' TO WS-CONTROLLED-BP-CODE(2).
+
+       CHECK-FOR-RESTART.
+      *    If a checkpoint file survives from a prior abended run,
+      *    restore the running totals and fast-forward past the
+      *    records that run already processed
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RESTART-RECORDS
+                           MOVE CK-DENOMINATOR TO WS-DENOMINATOR
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-RECORDS TO WS-RECORDS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-RECORDS ' MEMBER RECORDS'
+           END-IF.
+
+       OPEN-FILES.
+      *    Open member and diagnosis files from mainframe
+      *    Source: PAYER-DEV.ANALYTICS-GOLD.MEMBERS
+      *    Source: PAYER-DEV.ANALYTICS-GOLD.DIAGNOSES
+           OPEN INPUT MEMBER-FILE
+           OPEN INPUT DIAGNOSIS-FILE
+           IF WS-MEMBER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN MEMBERS.DAT - STATUS '
+                   WS-MEMBER-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               IF WS-DIAG-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR: UNABLE TO OPEN DIAGNOSES.DAT - '
+                       'STATUS ' WS-DIAG-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   SET OPEN-FAILED TO TRUE
+               ELSE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT SUSPENSE-FILE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   READ MEMBER-FILE
+                       AT END SET END-OF-MEMBERS TO TRUE
+                   END-READ
+                   READ DIAGNOSIS-FILE
+                       AT END SET END-OF-DIAG TO TRUE
+                   END-READ
+                   IF RESTART-MODE
+                       PERFORM SKIP-TO-RESTART-POINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the members the prior run already processed,
+      *    along with their diagnosis records, so the two-file
+      *    control break stays aligned on restart
+           PERFORM UNTIL END-OF-MEMBERS
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-RECORDS
+               ADD 1 TO WS-SKIPPED-COUNT
+               MOVE MEMBER-ID IN MEMBER-RECORD TO WS-CURRENT-MEMBER
+               PERFORM SKIP-MEMBER-DIAGNOSES
+               READ MEMBER-FILE
+                   AT END SET END-OF-MEMBERS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       SKIP-MEMBER-DIAGNOSES.
+      *    Advance past this member's diagnosis records without
+      *    scoring them, so the control break stays aligned
+           PERFORM UNTIL END-OF-DIAG OR
+                        DIAG-MEMBER-ID NOT = WS-CURRENT-MEMBER
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       CALC-DENOMINATOR.
+      *    Calculate CBP denominator: members 18-85, actively
+      *    enrolled the full year, with a hypertension diagnosis
+      *    From mainframe table: PAYER-DEV.ANALYTICS-GOLD.MEMBERS
+           PERFORM UNTIL END-OF-MEMBERS
+               ADD 1 TO WS-RECORDS-READ
+               MOVE MEMBER-ID IN MEMBER-RECORD TO WS-CURRENT-MEMBER
+               MOVE 'N' TO WS-IS-HYPERTENSIVE
+               PERFORM FLAG-ORPHAN-DIAGNOSES
+               PERFORM CHECK-HYPERTENSION-DIAGNOSIS
+               PERFORM VALIDATE-MEMBER-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   IF AGE >= 18 AND AGE <= 85
+                       IF ENROLLMENT-STATUS = 'ACTIVE'
+                           IF ENROLLMENT-MONTHS = 12
+                               IF IS-HYPERTENSIVE
+                                   ADD 1 TO WS-DENOMINATOR
+                                   PERFORM ADD-ELIGIBLE-MEMBER
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM CHECK-CHECKPOINT-DUE
+               READ MEMBER-FILE
+                   AT END SET END-OF-MEMBERS TO TRUE
+               END-READ
+           END-PERFORM
+           PERFORM FLAG-REMAINING-DIAGNOSES
+           CLOSE MEMBER-FILE
+           CLOSE DIAGNOSIS-FILE
+           CLOSE REJECT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-HYPERTENSION-DIAGNOSIS.
+      *    Advance the diagnosis file in lockstep with the member
+      *    file (both sorted by MEMBER-ID) and flag a hypertension dx
+           PERFORM UNTIL END-OF-DIAG OR
+                        DIAG-MEMBER-ID NOT = WS-CURRENT-MEMBER
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                   IF DIAG-DIAGNOSIS-CODE(1:3) =
+                           WS-HYPERTENSION-CODE(WS-I)
+                       MOVE 'Y' TO WS-IS-HYPERTENSIVE
+                   END-IF
+               END-PERFORM
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       FLAG-ORPHAN-DIAGNOSES.
+      *    MEMBER-FILE and DIAGNOSIS-FILE both arrive sorted by
+      *    MEMBER-ID, so a buffered diagnosis record whose MEMBER-ID
+      *    is still behind the member we're about to process belongs
+      *    to no MEMBER-RECORD in this run - log it to the suspense
+      *    file instead of leaving it stuck in the control break
+           PERFORM UNTIL END-OF-DIAG OR
+                        DIAG-MEMBER-ID >= WS-CURRENT-MEMBER
+               PERFORM WRITE-DIAGNOSIS-SUSPENSE-RECORD
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       FLAG-REMAINING-DIAGNOSES.
+      *    Once MEMBER-FILE is exhausted, anything left in
+      *    DIAGNOSIS-FILE has no member left to match against
+           PERFORM UNTIL END-OF-DIAG
+               PERFORM WRITE-DIAGNOSIS-SUSPENSE-RECORD
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       WRITE-DIAGNOSIS-SUSPENSE-RECORD.
+      *    Orphan diagnosis extract - no matching MEMBER-ID
+      *    Target: PAYER-ANALYST.HEDIS-REPORTS.CBP-DIAGNOSIS-SUSPENSE
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE DIAG-MEMBER-ID TO SU-MEMBER-ID
+           MOVE DIAG-DIAGNOSIS-CODE TO SU-DIAGNOSIS-CODE
+           MOVE DIAG-HCC-CODE TO SU-HCC-CODE
+           MOVE DIAG-SERVICE-DATE TO SU-SERVICE-DATE
+           MOVE 'NO MATCHING MEMBER RECORD' TO SU-REASON-TEXT
+           WRITE SUSPENSE-RECORD.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-MEMBER TO CK-LAST-MEMBER-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE WS-DENOMINATOR TO CK-DENOMINATOR
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-MEMBER-RECORD.
+      *    Reject members with a zero-filled DATE-OF-BIRTH or an
+      *    impossible AGE instead of letting them flow silently into
+      *    the denominator
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN DATE-OF-BIRTH = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'DOB' TO WS-REJECT-CODE
+                   MOVE 'ZERO-FILLED DATE OF BIRTH'
+                       TO WS-REJECT-REASON
+               WHEN AGE = ZERO OR AGE > 120
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'AGE' TO WS-REJECT-CODE
+                   MOVE 'IMPOSSIBLE AGE VALUE'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for members that failed validation
+      *    Target: PAYER-ANALYST.CBP-REPORT.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-CURRENT-MEMBER TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
+       ADD-ELIGIBLE-MEMBER.
+      *    Carry the member onto the denominator roster so the
+      *    numerator pass can tell who did and didn't get a
+      *    controlled BP reading
+           IF WS-ELIGIBLE-COUNT < 3000
+               ADD 1 TO WS-ELIGIBLE-COUNT
+               SET WS-ELIG-IDX TO WS-ELIGIBLE-COUNT
+               MOVE WS-CURRENT-MEMBER TO WS-ELIG-MEMBER-ID(WS-ELIG-IDX)
+           ELSE
+               MOVE 'ROST' TO WS-REJECT-CODE
+               MOVE 'ELIGIBLE ROSTER TABLE FULL (3000)'
+                   TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       READ-CLAIMS.
+      *    Open claims file
+           OPEN INPUT CLAIM-FILE
+           READ CLAIM-FILE
+               AT END SET END-OF-CLAIMS TO TRUE
+           END-READ.
+
+       CALC-NUMERATOR.
+      *    Calculate CBP numerator: eligible members with a
+      *    controlled blood pressure reading
+      *    From mainframe table: PAYER-DEV.ANALYTICS-GOLD.CLAIMS
+           PERFORM UNTIL END-OF-CLAIMS
+               PERFORM CHECK-CONTROLLED-BP-CODE
+               READ CLAIM-FILE
+                   AT END SET END-OF-CLAIMS TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CLAIM-FILE.
+
+       CHECK-CONTROLLED-BP-CODE.
+      *    Check if claim carries a controlled BP reading code
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 2
+               IF PROCEDURE-CODE = WS-CONTROLLED-BP-CODE(WS-I)
+                   PERFORM MARK-MEMBER-COMPLIANT
+               END-IF
+           END-PERFORM.
+
+       MARK-MEMBER-COMPLIANT.
+      *    Flag the claim's member compliant on the denominator
+      *    roster if they are on it; the numerator counts members,
+      *    not claims, so a second controlled reading for the same
+      *    member does not get double-counted
+           SET WS-ELIG-IDX TO 1
+           SEARCH WS-ELIGIBLE-ENTRY VARYING WS-ELIG-IDX
+               AT END CONTINUE
+               WHEN WS-ELIG-MEMBER-ID(WS-ELIG-IDX) =
+                       MEMBER-ID IN CLAIM-RECORD
+                   IF NOT ELIG-COMPLIANT(WS-ELIG-IDX)
+                       MOVE 'Y' TO WS-ELIG-COMPLIANT(WS-ELIG-IDX)
+                       ADD 1 TO WS-NUMERATOR
+                   END-IF
+           END-SEARCH.
+
+       CALC-RATES.
+      *    Calculate compliance rate
+           IF WS-DENOMINATOR > 0
+               COMPUTE WS-COMPLIANCE-RATE =
+                   (WS-NUMERATOR / WS-DENOMINATOR) * 100
+           ELSE
+               MOVE ZERO TO WS-COMPLIANCE-RATE
+           END-IF.
+
+       WRITE-REPORT.
+      *    Write output to: PAYER-ANALYST.HEDIS-REPORTS.CBP-SUMMARY
+           DISPLAY '=========================================='
+           DISPLAY 'HEDIS CBP (CONTROLLING BLOOD PRESSURE)'
+           DISPLAY 'REPORT'
+           DISPLAY 'MEASUREMENT YEAR: ' WS-MEASURE-YEAR
+           DISPLAY '=========================================='
+           DISPLAY ' '
+           DISPLAY 'DENOMINATOR (HYPERTENSIVE MEMBERS): '
+               WS-DENOMINATOR
+           DISPLAY 'NUMERATOR (CONTROLLED BP READING): '
+               WS-NUMERATOR
+           DISPLAY 'COMPLIANCE RATE: ' WS-COMPLIANCE-RATE '%'
+           DISPLAY ' '
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT
+           DISPLAY 'ORPHAN DIAGNOSES (NO MATCHING MEMBER): '
+               WS-SUSPENSE-COUNT
+           DISPLAY '=========================================='
+           DISPLAY 'REPORT COMPLETE'
+           PERFORM WRITE-NONCOMPLIANT-ROSTER
+           PERFORM WRITE-CBP-SUMMARY-EXTRACT.
+
+       WRITE-CBP-SUMMARY-EXTRACT.
+      *    Structured summary extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.HEDIS-REPORTS.CBP-SUMMARY
+           OPEN OUTPUT CBP-SUMMARY-FILE
+           MOVE WS-MEASURE-YEAR TO CS-MEASURE-YEAR
+           MOVE WS-DENOMINATOR TO CS-DENOMINATOR
+           MOVE WS-NUMERATOR TO CS-NUMERATOR
+           MOVE WS-COMPLIANCE-RATE TO CS-COMPLIANCE-RATE
+           WRITE CBP-SUMMARY-RECORD
+           CLOSE CBP-SUMMARY-FILE.
+
+       WRITE-NONCOMPLIANT-ROSTER.
+      *    Outreach roster: hypertensive members with no controlled
+      *    BP reading on file
+      *    Target: PAYER-ANALYST.HEDIS-REPORTS.CBP-NONCOMPLIANT
+           OPEN OUTPUT NONCOMPLIANT-FILE
+           PERFORM WRITE-NONCOMPLIANT-LINE
+               VARYING WS-ELIG-IDX FROM 1 BY 1
+               UNTIL WS-ELIG-IDX > WS-ELIGIBLE-COUNT
+           CLOSE NONCOMPLIANT-FILE.
+
+       WRITE-NONCOMPLIANT-LINE.
+           IF NOT ELIG-COMPLIANT(WS-ELIG-IDX)
+               MOVE WS-ELIG-MEMBER-ID(WS-ELIG-IDX) TO NC-MEMBER-ID
+               WRITE NONCOMPLIANT-RECORD
+           END-IF.
