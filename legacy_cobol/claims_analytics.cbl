@@ -9,24 +9,94 @@
            SELECT CLAIM-FILE
                ASSIGN TO "CLAIMS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT HIGH-COST-FILE
+               ASSIGN TO "HIGHCOST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT COST-SUMMARY-FILE
+               ASSIGN TO "COST-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT MEMBER-COST-FILE
+               ASSIGN TO "MEMBER-COST-DETAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "CLAIMS-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CLAIMS-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO "CLAIMS-CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIM-FILE.
-       01  CLAIM-RECORD.
-           05  CLAIM-ID            PIC 9(12).
-           05  MEMBER-ID           PIC 9(10).
-           05  PROVIDER-ID         PIC 9(8).
-           05  SERVICE-DATE        PIC 9(8).
-           05  CLAIM-TYPE          PIC X(10).
-           05  PROCEDURE-CODE      PIC X(5).
-           05  DIAGNOSIS-CODE      PIC X(7).
-           05  CLAIM-AMOUNT        PIC 9(7)V99 COMP-3.
-           05  PAID-AMOUNT         PIC 9(7)V99 COMP-3.
-           05  DENIED-AMOUNT       PIC 9(7)V99 COMP-3.
-           05  CLAIM-STATUS        PIC X(10).
-       
+           COPY "CLAIM-RECORD.CPY".
+
+       FD  HIGH-COST-FILE.
+       01  HIGH-COST-RECORD.
+           05  HC-CLAIM-ID         PIC 9(12).
+           05  HC-MEMBER-ID        PIC 9(10).
+           05  HC-PROVIDER-ID      PIC 9(8).
+           05  HC-CLAIM-TYPE       PIC X(10).
+           05  HC-CLAIM-AMOUNT     PIC 9(7)V99.
+           05  HC-RISK-LEVEL       PIC X(10).
+
+       FD  COST-SUMMARY-FILE.
+       01  COST-SUMMARY-RECORD.
+           05  CS-ANALYSIS-YEAR    PIC 9(4).
+           05  CS-TOTAL-CLAIMS     PIC 9(9).
+           05  CS-APPROVED-CLAIMS  PIC 9(9).
+           05  CS-DENIED-CLAIMS    PIC 9(9).
+           05  CS-HIGH-COST-COUNT  PIC 9(9).
+           05  CS-TOTAL-BILLED     PIC 9(11)V99.
+           05  CS-TOTAL-PAID       PIC 9(11)V99.
+           05  CS-TOTAL-DENIED     PIC 9(11)V99.
+           05  CS-APPROVAL-RATE    PIC 9(3)V99.
+           05  CS-DENIAL-RATE      PIC 9(3)V99.
+           05  CS-PAID-PCT         PIC 9(3)V99.
+
+       FD  MEMBER-COST-FILE.
+       01  MEMBER-COST-RECORD.
+           05  MC-MEMBER-ID        PIC 9(10).
+           05  MC-TOTAL-BILLED     PIC 9(11)V99.
+           05  MC-TOTAL-PAID       PIC 9(11)V99.
+           05  MC-CLAIM-COUNT      PIC 9(9).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-CLAIM-ID         PIC 9(12).
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-CLAIM-ID    PIC 9(12).
+           05  CK-RECORDS-PROCESSED PIC 9(9).
+           05  CK-TOTAL-CLAIMS     PIC 9(9).
+           05  CK-APPROVED-CLAIMS  PIC 9(9).
+           05  CK-DENIED-CLAIMS    PIC 9(9).
+           05  CK-HIGH-COST-COUNT  PIC 9(9).
+           05  CK-TOTAL-BILLED     PIC 9(11)V99.
+           05  CK-TOTAL-PAID       PIC 9(11)V99.
+           05  CK-TOTAL-DENIED     PIC 9(11)V99.
+           05  CK-REJECT-COUNT     PIC 9(7).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CF-HIGH-COST-LIMIT  PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-TOTAL-CLAIMS     PIC 9(9) VALUE ZERO.
@@ -52,40 +122,292 @@
        01  WS-FLAGS.
            05  EOF-FLAG            PIC X VALUE 'N'.
                88  END-OF-FILE     VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
+      *    Checkpoint/restart (req 022): a periodic checkpoint record
+      *    carries the last-processed key and running totals so a
+      *    restart job can resume instead of reprocessing the file
+      *    from record one after an abend
+       01  WS-CKPT-STATUS          PIC XX VALUE '00'.
+       01  WS-CKPT-INTERVAL        PIC 9(5) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(5) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-RECORDS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+      *    Control-file override (req 023): finance can tune the
+      *    high-cost threshold without a recompile by dropping a
+      *    CLAIMS-CONTROL.DAT record; if it is absent the hardcoded
+      *    default below stays in effect
+       01  WS-CONTROL-STATUS       PIC XX.
+
+      *    Batch-driver support (req 024): a bad open on the primary
+      *    extract aborts with RETURN-CODE 8 so a calling driver job
+      *    can stop the chain instead of running the rest blind
+       01  WS-CLAIM-FILE-STATUS    PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
        01  WS-ANALYSIS-YEAR        PIC 9(4) VALUE 2023.
        01  WS-RISK-LEVEL           PIC X(10).
-       
+
+       01  WS-TYPE-TABLE.
+           05  WS-TYPE-ENTRY       OCCURS 10 TIMES
+                                   INDEXED BY WS-TYPE-IDX.
+               10  WS-TYPE-NAME        PIC X(10).
+               10  WS-TYPE-CLAIMS      PIC 9(9) VALUE ZERO.
+               10  WS-TYPE-APPROVED    PIC 9(9) VALUE ZERO.
+               10  WS-TYPE-DENIED-CNT  PIC 9(9) VALUE ZERO.
+               10  WS-TYPE-BILLED      PIC 9(11)V99 VALUE ZERO.
+               10  WS-TYPE-PAID        PIC 9(11)V99 VALUE ZERO.
+               10  WS-TYPE-DENIED-AMT  PIC 9(11)V99 VALUE ZERO.
+               10  WS-TYPE-APPR-RATE   PIC 9(3)V99.
+       01  WS-TYPE-COUNT-USED      PIC 9(2) VALUE ZERO.
+       01  WS-TYPE-FOUND           PIC X VALUE 'N'.
+           88  TYPE-FOUND          VALUE 'Y'.
+
+       01  SERVICE-DATE-WORK       PIC 9(8).
+       01  WS-SERVICE-DATE-R REDEFINES SERVICE-DATE-WORK.
+           05  WS-SERVICE-YEAR     PIC 9(4).
+           05  WS-SERVICE-MONTH    PIC 9(2).
+           05  WS-SERVICE-DAY      PIC 9(2).
+
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY      OCCURS 12 TIMES.
+               10  WS-MONTH-CLAIMS     PIC 9(9) VALUE ZERO.
+               10  WS-MONTH-BILLED     PIC 9(11)V99 VALUE ZERO.
+               10  WS-MONTH-PAID       PIC 9(11)V99 VALUE ZERO.
+               10  WS-MONTH-DENIED     PIC 9(11)V99 VALUE ZERO.
+       01  WS-MONTH-IDX            PIC 9(2).
+       01  WS-QUARTER-IDX          PIC 9.
+
+       01  WS-DIAG-TABLE.
+           05  WS-DIAG-ENTRY       OCCURS 25 TIMES
+                                   INDEXED BY WS-DIAG-IDX.
+               10  WS-DIAG-CODE        PIC X(7).
+               10  WS-DIAG-CONDITION   PIC X(16).
+               10  WS-DIAG-CLAIMS      PIC 9(9) VALUE ZERO.
+               10  WS-DIAG-BILLED      PIC 9(11)V99 VALUE ZERO.
+               10  WS-DIAG-PAID        PIC 9(11)V99 VALUE ZERO.
+       01  WS-DIAG-COUNT-USED      PIC 9(2) VALUE ZERO.
+       01  WS-DIAG-FOUND           PIC X VALUE 'N'.
+           88  DIAG-FOUND          VALUE 'Y'.
+
+       01  WS-CHRONIC-TABLE.
+      *    Known chronic-condition ICD-10 prefixes
+           05  FILLER PIC X(19) VALUE 'E11DIABETES        '.
+           05  FILLER PIC X(19) VALUE 'I50CHF             '.
+           05  FILLER PIC X(19) VALUE 'J44COPD            '.
+           05  FILLER PIC X(19) VALUE 'I10HYPERTENSION    '.
+           05  FILLER PIC X(19) VALUE 'N18CHRONIC KIDNEY  '.
+       01  WS-CHRONIC-REDEF REDEFINES WS-CHRONIC-TABLE.
+           05  WS-CHRONIC-ENTRY    OCCURS 5 TIMES.
+               10  WS-CHRONIC-PREFIX   PIC X(3).
+               10  WS-CHRONIC-NAME     PIC X(16).
+       01  WS-CHRONIC-IDX          PIC 9.
+
+      *    Per-member cost roll-up (req 028): feeds the integrated
+      *    member 360 report with each member's total claims cost,
+      *    since the existing COST-SUMMARY-FILE is aggregate-only and
+      *    HIGH-COST-FILE only carries high-cost claims, not every
+      *    member's full-year total
+       01  WS-MEMBER-COST-TABLE.
+           05  WS-MC-ENTRY         OCCURS 3000 TIMES
+                                   INDEXED BY WS-MC-IDX.
+               10  WS-MC-MEMBER-ID     PIC 9(10).
+               10  WS-MC-BILLED        PIC 9(11)V99 VALUE ZERO.
+               10  WS-MC-PAID          PIC 9(11)V99 VALUE ZERO.
+               10  WS-MC-CLAIM-COUNT   PIC 9(9) VALUE ZERO.
+       01  WS-MC-COUNT-USED        PIC 9(4) VALUE ZERO.
+       01  WS-MC-FOUND              PIC X VALUE 'N'.
+           88  MC-FOUND             VALUE 'Y'.
+       01  WS-MC-TABLE-FULL         PIC X VALUE 'N'.
+           88  MC-TABLE-FULL        VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
+           PERFORM LOAD-CONTROL-THRESHOLDS
            PERFORM OPEN-FILES
-           PERFORM PROCESS-CLAIMS
-           PERFORM CALCULATE-METRICS
-           PERFORM WRITE-ANALYSIS-REPORT
-           PERFORM CLOSE-FILES
-           STOP RUN.
-       
+           IF NOT OPEN-FAILED
+               PERFORM PROCESS-CLAIMS
+               PERFORM CALCULATE-METRICS
+               PERFORM WRITE-ANALYSIS-REPORT
+               PERFORM CLOSE-FILES
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       CHECK-FOR-RESTART.
+      *    Look for a checkpoint left behind by an abended prior run;
+      *    if one exists, restore the running totals it carried and
+      *    remember how many records to skip on the way back in
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RESTART-RECORDS
+                           MOVE CK-TOTAL-CLAIMS TO WS-TOTAL-CLAIMS
+                           MOVE CK-APPROVED-CLAIMS
+                               TO WS-APPROVED-CLAIMS
+                           MOVE CK-DENIED-CLAIMS TO WS-DENIED-CLAIMS
+                           MOVE CK-HIGH-COST-COUNT
+                               TO WS-HIGH-COST-COUNT
+                           MOVE CK-TOTAL-BILLED TO WS-TOTAL-BILLED
+                           MOVE CK-TOTAL-PAID TO WS-TOTAL-PAID
+                           MOVE CK-TOTAL-DENIED TO WS-TOTAL-DENIED
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF RESTART-MODE
+                   MOVE WS-RESTART-RECORDS TO WS-RECORDS-READ
+                   DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                       WS-RESTART-RECORDS ' RECORDS'
+               END-IF
+           END-IF.
+
+       LOAD-CONTROL-THRESHOLDS.
+      *    Pick up a tuned high-cost threshold from CLAIMS-CONTROL.DAT
+      *    if finance has dropped one; otherwise keep the hardcoded
+      *    default so the job still runs with no control file present
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CF-HIGH-COST-LIMIT TO WS-HIGH-COST-LIMIT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
        OPEN-FILES.
       *    Open input file from mainframe
       *    Source: PAYER-DEV.ANALYTICS-GOLD.CLAIMS
            OPEN INPUT CLAIM-FILE
-           READ CLAIM-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
-       
+           IF WS-CLAIM-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CLAIMS.DAT - STATUS '
+                   WS-CLAIM-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT HIGH-COST-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               READ CLAIM-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF RESTART-MODE
+                   PERFORM SKIP-TO-RESTART-POINT
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Fast-forward past the records the prior run already
+      *    processed and checkpointed
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           PERFORM UNTIL END-OF-FILE OR
+                        WS-SKIPPED-COUNT >= WS-RESTART-RECORDS
+               ADD 1 TO WS-SKIPPED-COUNT
+               READ CLAIM-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
        PROCESS-CLAIMS.
-      *    Process all claims and accumulate statistics
+      *    Process all claims and accumulate statistics, rejecting
+      *    records that fail basic field validation so bad data
+      *    doesn't silently skew the totals
            PERFORM UNTIL END-OF-FILE
-               ADD 1 TO WS-TOTAL-CLAIMS
-               ADD CLAIM-AMOUNT TO WS-TOTAL-BILLED
-               
-               PERFORM ANALYZE-CLAIM-STATUS
-               PERFORM CHECK-HIGH-COST-CLAIM
-               
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-CLAIM-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   ADD 1 TO WS-TOTAL-CLAIMS
+                   ADD CLAIM-AMOUNT TO WS-TOTAL-BILLED
+
+                   PERFORM ANALYZE-CLAIM-STATUS
+                   PERFORM ACCUMULATE-TYPE-STATS
+                   PERFORM ACCUMULATE-MONTH-STATS
+                   PERFORM ACCUMULATE-DIAGNOSIS-STATS
+                   PERFORM ACCUMULATE-MEMBER-COST-STATS
+                   PERFORM CHECK-HIGH-COST-CLAIM
+               END-IF
+               PERFORM CHECK-CHECKPOINT-DUE
+
                READ CLAIM-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
+
+       CHECK-CHECKPOINT-DUE.
+      *    Write a new checkpoint every WS-CKPT-INTERVAL records so
+      *    a restart never has to burn more than one interval's
+      *    worth of reprocessing
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CLAIM-ID TO CK-LAST-CLAIM-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE WS-TOTAL-CLAIMS TO CK-TOTAL-CLAIMS
+           MOVE WS-APPROVED-CLAIMS TO CK-APPROVED-CLAIMS
+           MOVE WS-DENIED-CLAIMS TO CK-DENIED-CLAIMS
+           MOVE WS-HIGH-COST-COUNT TO CK-HIGH-COST-COUNT
+           MOVE WS-TOTAL-BILLED TO CK-TOTAL-BILLED
+           MOVE WS-TOTAL-PAID TO CK-TOTAL-PAID
+           MOVE WS-TOTAL-DENIED TO CK-TOTAL-DENIED
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-CLAIM-RECORD.
+      *    Reject claims with a zero-filled SERVICE-DATE or an
+      *    unrecognized CLAIM-STATUS instead of letting them flow
+      *    silently into the analysis
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN SERVICE-DATE = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'DATE' TO WS-REJECT-CODE
+                   MOVE 'ZERO-FILLED SERVICE DATE'
+                       TO WS-REJECT-REASON
+               WHEN CLAIM-STATUS NOT = 'APPROVED' AND
+                    CLAIM-STATUS NOT = 'DENIED' AND
+                    CLAIM-STATUS NOT = 'PARTIAL'
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'STAT' TO WS-REJECT-CODE
+                   MOVE 'UNRECOGNIZED CLAIM STATUS'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for claims that failed validation
+      *    Target: PAYER-ANALYST.CLAIMS-ANALYSIS.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE CLAIM-ID TO RJ-CLAIM-ID
+           MOVE MEMBER-ID TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        ANALYZE-CLAIM-STATUS.
       *    Categorize claims by status
@@ -102,12 +424,159 @@
                    ADD DENIED-AMOUNT TO WS-TOTAL-DENIED
            END-EVALUATE.
        
+       ACCUMULATE-TYPE-STATS.
+      *    Roll up billed/paid/denied and approval rate by CLAIM-TYPE
+           PERFORM FIND-OR-ADD-CLAIM-TYPE
+           ADD 1 TO WS-TYPE-CLAIMS(WS-TYPE-IDX)
+           ADD CLAIM-AMOUNT TO WS-TYPE-BILLED(WS-TYPE-IDX)
+           EVALUATE CLAIM-STATUS
+               WHEN 'APPROVED'
+                   ADD 1 TO WS-TYPE-APPROVED(WS-TYPE-IDX)
+                   ADD PAID-AMOUNT TO WS-TYPE-PAID(WS-TYPE-IDX)
+               WHEN 'DENIED'
+                   ADD 1 TO WS-TYPE-DENIED-CNT(WS-TYPE-IDX)
+                   ADD DENIED-AMOUNT TO WS-TYPE-DENIED-AMT(WS-TYPE-IDX)
+               WHEN 'PARTIAL'
+                   ADD 1 TO WS-TYPE-APPROVED(WS-TYPE-IDX)
+                   ADD PAID-AMOUNT TO WS-TYPE-PAID(WS-TYPE-IDX)
+                   ADD DENIED-AMOUNT TO WS-TYPE-DENIED-AMT(WS-TYPE-IDX)
+           END-EVALUATE.
+
+       FIND-OR-ADD-CLAIM-TYPE.
+      *    Locate CLAIM-TYPE in the table, adding a new slot if needed
+           MOVE 'N' TO WS-TYPE-FOUND
+           SEARCH WS-TYPE-ENTRY VARYING WS-TYPE-IDX
+               AT END CONTINUE
+               WHEN WS-TYPE-NAME(WS-TYPE-IDX) = CLAIM-TYPE
+                   MOVE 'Y' TO WS-TYPE-FOUND
+           END-SEARCH
+           IF NOT TYPE-FOUND
+               IF WS-TYPE-COUNT-USED < 10
+                   ADD 1 TO WS-TYPE-COUNT-USED
+                   SET WS-TYPE-IDX TO WS-TYPE-COUNT-USED
+                   MOVE CLAIM-TYPE TO WS-TYPE-NAME(WS-TYPE-IDX)
+               ELSE
+                   SET WS-TYPE-IDX TO 10
+               END-IF
+           END-IF.
+
+       ACCUMULATE-MONTH-STATS.
+      *    Bucket billed/paid/denied by service month for trending
+           MOVE SERVICE-DATE TO SERVICE-DATE-WORK
+           MOVE WS-SERVICE-MONTH TO WS-MONTH-IDX
+           IF WS-MONTH-IDX >= 1 AND WS-MONTH-IDX <= 12
+               ADD 1 TO WS-MONTH-CLAIMS(WS-MONTH-IDX)
+               ADD CLAIM-AMOUNT TO WS-MONTH-BILLED(WS-MONTH-IDX)
+               EVALUATE CLAIM-STATUS
+                   WHEN 'APPROVED'
+                       ADD PAID-AMOUNT TO WS-MONTH-PAID(WS-MONTH-IDX)
+                   WHEN 'DENIED'
+                       ADD DENIED-AMOUNT TO
+                           WS-MONTH-DENIED(WS-MONTH-IDX)
+                   WHEN 'PARTIAL'
+                       ADD PAID-AMOUNT TO WS-MONTH-PAID(WS-MONTH-IDX)
+                       ADD DENIED-AMOUNT TO
+                           WS-MONTH-DENIED(WS-MONTH-IDX)
+               END-EVALUATE
+           END-IF.
+
+       ACCUMULATE-DIAGNOSIS-STATS.
+      *    Roll up billed/paid by DIAGNOSIS-CODE to see which
+      *    conditions are driving claims spend
+           PERFORM FIND-OR-ADD-DIAGNOSIS
+           ADD 1 TO WS-DIAG-CLAIMS(WS-DIAG-IDX)
+           ADD CLAIM-AMOUNT TO WS-DIAG-BILLED(WS-DIAG-IDX)
+           IF CLAIM-STATUS = 'APPROVED' OR CLAIM-STATUS = 'PARTIAL'
+               ADD PAID-AMOUNT TO WS-DIAG-PAID(WS-DIAG-IDX)
+           END-IF.
+
+       FIND-OR-ADD-DIAGNOSIS.
+      *    Locate DIAGNOSIS-CODE in the table, adding a new slot
+      *    if needed, and tag known chronic-condition codes
+           MOVE 'N' TO WS-DIAG-FOUND
+           SEARCH WS-DIAG-ENTRY VARYING WS-DIAG-IDX
+               AT END CONTINUE
+               WHEN WS-DIAG-CODE(WS-DIAG-IDX) = DIAGNOSIS-CODE
+                   MOVE 'Y' TO WS-DIAG-FOUND
+           END-SEARCH
+           IF NOT DIAG-FOUND
+               IF WS-DIAG-COUNT-USED < 25
+                   ADD 1 TO WS-DIAG-COUNT-USED
+                   SET WS-DIAG-IDX TO WS-DIAG-COUNT-USED
+                   MOVE DIAGNOSIS-CODE TO WS-DIAG-CODE(WS-DIAG-IDX)
+                   PERFORM CLASSIFY-CHRONIC-CONDITION
+               ELSE
+                   SET WS-DIAG-IDX TO 25
+               END-IF
+           END-IF.
+
+       CLASSIFY-CHRONIC-CONDITION.
+      *    Flag the diagnosis with its chronic-condition name when
+      *    its ICD-10 prefix matches a known chronic category
+           MOVE SPACES TO WS-DIAG-CONDITION(WS-DIAG-IDX)
+           PERFORM VARYING WS-CHRONIC-IDX FROM 1 BY 1
+                   UNTIL WS-CHRONIC-IDX > 5
+               IF DIAGNOSIS-CODE(1:3) =
+                       WS-CHRONIC-PREFIX(WS-CHRONIC-IDX)
+                   MOVE WS-CHRONIC-NAME(WS-CHRONIC-IDX)
+                       TO WS-DIAG-CONDITION(WS-DIAG-IDX)
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-MEMBER-COST-STATS.
+      *    Roll up billed/paid by MEMBER-ID for the member 360 report
+           PERFORM FIND-OR-ADD-MEMBER-COST
+           IF NOT MC-TABLE-FULL
+               ADD 1 TO WS-MC-CLAIM-COUNT(WS-MC-IDX)
+               ADD CLAIM-AMOUNT TO WS-MC-BILLED(WS-MC-IDX)
+               IF CLAIM-STATUS = 'APPROVED' OR CLAIM-STATUS = 'PARTIAL'
+                   ADD PAID-AMOUNT TO WS-MC-PAID(WS-MC-IDX)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-MEMBER-COST.
+      *    Locate MEMBER-ID in the table, adding a new slot if
+      *    needed; once the table is full, a new member's cost
+      *    rollup is dropped (with a WARNING) rather than folded
+      *    into an unrelated member's slot
+           MOVE 'N' TO WS-MC-FOUND
+           MOVE 'N' TO WS-MC-TABLE-FULL
+           SEARCH WS-MC-ENTRY VARYING WS-MC-IDX
+               AT END CONTINUE
+               WHEN WS-MC-MEMBER-ID(WS-MC-IDX) = MEMBER-ID
+                   MOVE 'Y' TO WS-MC-FOUND
+           END-SEARCH
+           IF NOT MC-FOUND
+               IF WS-MC-COUNT-USED < 3000
+                   ADD 1 TO WS-MC-COUNT-USED
+                   SET WS-MC-IDX TO WS-MC-COUNT-USED
+                   MOVE MEMBER-ID TO WS-MC-MEMBER-ID(WS-MC-IDX)
+               ELSE
+                   DISPLAY 'WARNING: MEMBER COST TABLE FULL (3000) - '
+                       'MEMBER ' MEMBER-ID
+                       ' EXCLUDED FROM MEMBER-COST-DETAIL.DAT'
+                   MOVE 'Y' TO WS-MC-TABLE-FULL
+               END-IF
+           END-IF.
+
        CHECK-HIGH-COST-CLAIM.
       *    Identify high-cost claims for review
            IF CLAIM-AMOUNT > WS-HIGH-COST-LIMIT
                ADD 1 TO WS-HIGH-COST-COUNT
                PERFORM CLASSIFY-RISK-LEVEL
+               PERFORM WRITE-HIGH-COST-EXTRACT
            END-IF.
+
+       WRITE-HIGH-COST-EXTRACT.
+      *    Extract for case management referral
+      *    Target: PAYER-ANALYST.CLAIMS-ANALYSIS.HIGH-COST-CLAIMS
+           MOVE CLAIM-ID TO HC-CLAIM-ID
+           MOVE MEMBER-ID TO HC-MEMBER-ID
+           MOVE PROVIDER-ID TO HC-PROVIDER-ID
+           MOVE CLAIM-TYPE TO HC-CLAIM-TYPE
+           MOVE CLAIM-AMOUNT TO HC-CLAIM-AMOUNT
+           MOVE WS-RISK-LEVEL TO HC-RISK-LEVEL
+           WRITE HIGH-COST-RECORD.
        
        CLASSIFY-RISK-LEVEL.
       *    Classify claims by risk level
@@ -133,10 +602,21 @@
                    (WS-APPROVED-CLAIMS / WS-TOTAL-CLAIMS) * 100
                COMPUTE WS-DENIAL-RATE = 
                    (WS-DENIED-CLAIMS / WS-TOTAL-CLAIMS) * 100
-               COMPUTE WS-PAID-PCT = 
+               COMPUTE WS-PAID-PCT =
                    (WS-TOTAL-PAID / WS-TOTAL-BILLED) * 100
+           END-IF
+           PERFORM CALCULATE-TYPE-RATES
+               VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-USED.
+
+       CALCULATE-TYPE-RATES.
+      *    Compute approval rate within each claim type
+           IF WS-TYPE-CLAIMS(WS-TYPE-IDX) > 0
+               COMPUTE WS-TYPE-APPR-RATE(WS-TYPE-IDX) =
+                   (WS-TYPE-APPROVED(WS-TYPE-IDX) /
+                    WS-TYPE-CLAIMS(WS-TYPE-IDX)) * 100
            END-IF.
-       
+
        WRITE-ANALYSIS-REPORT.
       *    Write output to: PAYER-ANALYST.CLAIMS-ANALYSIS.COST-SUMMARY
            DISPLAY '=========================================='
@@ -149,6 +629,7 @@
            DISPLAY '  Approved: ' WS-APPROVED-CLAIMS
            DISPLAY '  Denied: ' WS-DENIED-CLAIMS
            DISPLAY '  High-Cost (>$50K): ' WS-HIGH-COST-COUNT
+           DISPLAY '  Rejected Records: ' WS-REJECT-COUNT
            DISPLAY ' '
            DISPLAY 'FINANCIAL SUMMARY:'
            DISPLAY '  Total Billed: $' WS-TOTAL-BILLED
@@ -161,10 +642,138 @@
            DISPLAY '  Approval Rate: ' WS-APPROVAL-RATE '%'
            DISPLAY '  Denial Rate: ' WS-DENIAL-RATE '%'
            DISPLAY '  Paid Percentage: ' WS-PAID-PCT '%'
+           DISPLAY ' '
+           PERFORM WRITE-TYPE-BREAKDOWN
+               VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > WS-TYPE-COUNT-USED
+           DISPLAY ' '
+           PERFORM WRITE-QUARTER-TREND
+           DISPLAY ' '
+           PERFORM WRITE-MONTHLY-TREND
+           DISPLAY ' '
+           PERFORM WRITE-DIAGNOSIS-REPORT
            DISPLAY '=========================================='
-           DISPLAY 'ANALYSIS COMPLETE'.
-       
+           DISPLAY 'ANALYSIS COMPLETE'
+           PERFORM WRITE-COST-SUMMARY-EXTRACT
+           PERFORM WRITE-MEMBER-COST-EXTRACT.
+
+       WRITE-COST-SUMMARY-EXTRACT.
+      *    Structured summary extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.CLAIMS-ANALYSIS.COST-SUMMARY
+           OPEN OUTPUT COST-SUMMARY-FILE
+           MOVE WS-ANALYSIS-YEAR TO CS-ANALYSIS-YEAR
+           MOVE WS-TOTAL-CLAIMS TO CS-TOTAL-CLAIMS
+           MOVE WS-APPROVED-CLAIMS TO CS-APPROVED-CLAIMS
+           MOVE WS-DENIED-CLAIMS TO CS-DENIED-CLAIMS
+           MOVE WS-HIGH-COST-COUNT TO CS-HIGH-COST-COUNT
+           MOVE WS-TOTAL-BILLED TO CS-TOTAL-BILLED
+           MOVE WS-TOTAL-PAID TO CS-TOTAL-PAID
+           MOVE WS-TOTAL-DENIED TO CS-TOTAL-DENIED
+           MOVE WS-APPROVAL-RATE TO CS-APPROVAL-RATE
+           MOVE WS-DENIAL-RATE TO CS-DENIAL-RATE
+           MOVE WS-PAID-PCT TO CS-PAID-PCT
+           WRITE COST-SUMMARY-RECORD
+           CLOSE COST-SUMMARY-FILE.
+
+       WRITE-MEMBER-COST-EXTRACT.
+      *    Per-member total claims cost extract for the member 360
+      *    report (req 028) to join against churn risk and RAF score
+      *    Target: PAYER-ANALYST.CLAIMS-ANALYSIS.MEMBER-COST-DETAIL
+           OPEN OUTPUT MEMBER-COST-FILE
+           PERFORM WRITE-MEMBER-COST-LINE
+               VARYING WS-MC-IDX FROM 1 BY 1
+               UNTIL WS-MC-IDX > WS-MC-COUNT-USED
+           CLOSE MEMBER-COST-FILE.
+
+       WRITE-MEMBER-COST-LINE.
+           MOVE WS-MC-MEMBER-ID(WS-MC-IDX) TO MC-MEMBER-ID
+           MOVE WS-MC-BILLED(WS-MC-IDX) TO MC-TOTAL-BILLED
+           MOVE WS-MC-PAID(WS-MC-IDX) TO MC-TOTAL-PAID
+           MOVE WS-MC-CLAIM-COUNT(WS-MC-IDX) TO MC-CLAIM-COUNT
+           WRITE MEMBER-COST-RECORD.
+
+       WRITE-DIAGNOSIS-REPORT.
+      *    Billed/paid rolled up by DIAGNOSIS-CODE, with known
+      *    chronic conditions called out
+           DISPLAY 'COST BY DIAGNOSIS CODE:'
+           PERFORM WRITE-DIAGNOSIS-LINE
+               VARYING WS-DIAG-IDX FROM 1 BY 1
+               UNTIL WS-DIAG-IDX > WS-DIAG-COUNT-USED.
+
+       WRITE-DIAGNOSIS-LINE.
+           DISPLAY '  ' WS-DIAG-CODE(WS-DIAG-IDX)
+                   ' ' WS-DIAG-CONDITION(WS-DIAG-IDX)
+                   ' - Claims: ' WS-DIAG-CLAIMS(WS-DIAG-IDX)
+                   '  Billed: $' WS-DIAG-BILLED(WS-DIAG-IDX)
+                   '  Paid: $' WS-DIAG-PAID(WS-DIAG-IDX).
+
+       WRITE-TYPE-BREAKDOWN.
+      *    Cost summary split out per CLAIM-TYPE
+           IF WS-TYPE-IDX = 1
+               DISPLAY 'COST SUMMARY BY CLAIM TYPE:'
+           END-IF
+           DISPLAY '  ' WS-TYPE-NAME(WS-TYPE-IDX)
+                   ' - Claims: ' WS-TYPE-CLAIMS(WS-TYPE-IDX)
+           DISPLAY '    Billed: $' WS-TYPE-BILLED(WS-TYPE-IDX)
+                   '  Paid: $' WS-TYPE-PAID(WS-TYPE-IDX)
+                   '  Denied: $' WS-TYPE-DENIED-AMT(WS-TYPE-IDX)
+           DISPLAY '    Approval Rate: '
+                   WS-TYPE-APPR-RATE(WS-TYPE-IDX) '%'.
+
+       WRITE-QUARTER-TREND.
+      *    Billed/paid/denied trending by quarter across the year
+           DISPLAY 'QUARTERLY TREND:'
+           PERFORM VARYING WS-QUARTER-IDX FROM 1 BY 1
+                   UNTIL WS-QUARTER-IDX > 4
+               PERFORM DISPLAY-QUARTER-TOTALS
+           END-PERFORM.
+
+       DISPLAY-QUARTER-TOTALS.
+      *    Sum the three months that make up WS-QUARTER-IDX
+           COMPUTE WS-MONTH-IDX = (WS-QUARTER-IDX - 1) * 3 + 1
+           DISPLAY '  Q' WS-QUARTER-IDX ': Claims '
+                   WS-MONTH-CLAIMS(WS-MONTH-IDX) ' + '
+                   WS-MONTH-CLAIMS(WS-MONTH-IDX + 1) ' + '
+                   WS-MONTH-CLAIMS(WS-MONTH-IDX + 2)
+                   '  Billed $'
+                   WS-MONTH-BILLED(WS-MONTH-IDX) ' + $'
+                   WS-MONTH-BILLED(WS-MONTH-IDX + 1) ' + $'
+                   WS-MONTH-BILLED(WS-MONTH-IDX + 2)
+           DISPLAY '       Paid $'
+                   WS-MONTH-PAID(WS-MONTH-IDX) ' + $'
+                   WS-MONTH-PAID(WS-MONTH-IDX + 1) ' + $'
+                   WS-MONTH-PAID(WS-MONTH-IDX + 2)
+                   '  Denied $'
+                   WS-MONTH-DENIED(WS-MONTH-IDX) ' + $'
+                   WS-MONTH-DENIED(WS-MONTH-IDX + 1) ' + $'
+                   WS-MONTH-DENIED(WS-MONTH-IDX + 2).
+
+       WRITE-MONTHLY-TREND.
+      *    Billed/paid/denied trending by calendar month
+           DISPLAY 'MONTHLY TREND:'
+           PERFORM DISPLAY-MONTH-LINE
+               VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12.
+
+       DISPLAY-MONTH-LINE.
+           IF WS-MONTH-CLAIMS(WS-MONTH-IDX) > 0
+               DISPLAY '  Month ' WS-MONTH-IDX
+                       ' - Claims: ' WS-MONTH-CLAIMS(WS-MONTH-IDX)
+                       '  Billed: $' WS-MONTH-BILLED(WS-MONTH-IDX)
+                       '  Paid: $' WS-MONTH-PAID(WS-MONTH-IDX)
+                       '  Denied: $' WS-MONTH-DENIED(WS-MONTH-IDX)
+           END-IF.
+
        CLOSE-FILES.
-           CLOSE CLAIM-FILE.
+           CLOSE CLAIM-FILE
+           CLOSE HIGH-COST-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Run completed cleanly - clear the checkpoint so the next
+      *    run starts from record one instead of treating this as a
+      *    restart
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
 
