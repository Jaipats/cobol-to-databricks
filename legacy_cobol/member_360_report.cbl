@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-360-REPORT.
+       AUTHOR. CASE-MANAGEMENT-TEAM.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAF-SCORES-FILE
+               ASSIGN TO "RAF-SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RAF-FILE-STATUS.
+           SELECT RISK-DETAIL-FILE
+               ASSIGN TO "MEMBER-RISK-DETAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RISK-FILE-STATUS.
+           SELECT MEMBER-COST-FILE
+               ASSIGN TO "MEMBER-COST-DETAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-COST-FILE-STATUS.
+           SELECT MEMBER-360-FILE
+               ASSIGN TO "MEMBER-360.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "MEMBER-360-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAF-SCORES-FILE.
+       01  RAF-SCORES-RECORD.
+           05  RS-MEMBER-ID        PIC 9(10).
+           05  RS-RAF-SCORE        PIC 9V9999.
+
+       FD  RISK-DETAIL-FILE.
+       01  RISK-DETAIL-RECORD.
+           05  RD-MEMBER-ID        PIC 9(10).
+           05  RD-PLAN-TYPE        PIC X(20).
+           05  RD-CHURN-SCORE      PIC 9(3).
+           05  RD-RISK-CATEGORY    PIC X(15).
+
+       FD  MEMBER-COST-FILE.
+       01  MEMBER-COST-RECORD.
+           05  MC-MEMBER-ID        PIC 9(10).
+           05  MC-TOTAL-BILLED     PIC 9(11)V99.
+           05  MC-TOTAL-PAID       PIC 9(11)V99.
+           05  MC-CLAIM-COUNT      PIC 9(9).
+
+       FD  MEMBER-360-FILE.
+       01  MEMBER-360-RECORD.
+           05  M360-MEMBER-ID      PIC 9(10).
+           05  M360-PLAN-TYPE      PIC X(20).
+           05  M360-RISK-CATEGORY  PIC X(15).
+           05  M360-RAF-SCORE      PIC 9V9999.
+           05  M360-TOTAL-BILLED   PIC 9(11)V99.
+           05  M360-TOTAL-PAID     PIC 9(11)V99.
+           05  M360-CLAIM-COUNT    PIC 9(9).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *    Batch-driver support (req 024 convention): a bad open on
+      *    the primary RAF-SCORES.DAT extract aborts with
+      *    RETURN-CODE 8; the churn-risk and claims-cost extracts
+      *    are optional lookups, same graceful-fallback idiom used
+      *    for every other optional input file in this system
+       01  WS-RAF-FILE-STATUS      PIC XX.
+       01  WS-RISK-FILE-STATUS     PIC XX.
+       01  WS-COST-FILE-STATUS     PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+           88  END-OF-RAF          VALUE 'Y'.
+
+      *    Churn-risk lookup table, loaded once from
+      *    MEMBER-RISK-DETAIL.DAT (req 028's addition to
+      *    MEMBER-CHURN-ANALYSIS)
+       01  WS-RISK-TABLE.
+           05  WS-RISK-ENTRY       OCCURS 3000 TIMES
+                                   INDEXED BY WS-RISK-IDX.
+               10  WS-RISK-MEMBER-ID   PIC 9(10).
+               10  WS-RISK-PLAN-TYPE   PIC X(20).
+               10  WS-RISK-CATEGORY    PIC X(15).
+       01  WS-RISK-COUNT           PIC 9(4) VALUE ZERO.
+
+      *    Claims-cost lookup table, loaded once from
+      *    MEMBER-COST-DETAIL.DAT (req 028's addition to
+      *    CLAIMS-COST-ANALYSIS)
+       01  WS-COST-TABLE.
+           05  WS-COST-ENTRY       OCCURS 3000 TIMES
+                                   INDEXED BY WS-COST-IDX.
+               10  WS-COST-MEMBER-ID   PIC 9(10).
+               10  WS-COST-BILLED      PIC 9(11)V99.
+               10  WS-COST-PAID        PIC 9(11)V99.
+               10  WS-COST-CLAIM-COUNT PIC 9(9).
+       01  WS-COST-COUNT           PIC 9(4) VALUE ZERO.
+
+       01  WS-MATCH-FLAG           PIC X VALUE 'N'.
+           88  MATCH-FOUND         VALUE 'Y'.
+
+       01  WS-MEMBERS-WRITTEN      PIC 9(9) VALUE ZERO.
+       01  WS-RISK-MATCHED         PIC 9(9) VALUE ZERO.
+       01  WS-COST-MATCHED         PIC 9(9) VALUE ZERO.
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           IF NOT OPEN-FAILED
+               PERFORM LOAD-RISK-DETAIL-TABLE
+               PERFORM LOAD-MEMBER-COST-TABLE
+               PERFORM BUILD-MEMBER-360
+               PERFORM WRITE-SUMMARY-REPORT
+               PERFORM CLOSE-FILES
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       OPEN-FILES.
+      *    RAF-SCORES.DAT drives the join - a member only gets a 360
+      *    profile once RAF-SCORE-CALC has scored them for the year
+           OPEN INPUT RAF-SCORES-FILE
+           IF WS-RAF-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN RAF-SCORES.DAT - '
+                   'STATUS ' WS-RAF-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT MEMBER-360-FILE
+               OPEN OUTPUT REJECT-FILE
+               READ RAF-SCORES-FILE
+                   AT END SET END-OF-RAF TO TRUE
+               END-READ
+           END-IF.
+
+       LOAD-RISK-DETAIL-TABLE.
+      *    Optional - if MEMBER-CHURN-ANALYSIS hasn't produced its
+      *    extract yet, the 360 report still runs, just without a
+      *    churn risk category for anyone
+           OPEN INPUT RISK-DETAIL-FILE
+           IF WS-RISK-FILE-STATUS = '00'
+               PERFORM UNTIL WS-RISK-FILE-STATUS NOT = '00'
+                   READ RISK-DETAIL-FILE
+                       AT END
+                           MOVE '10' TO WS-RISK-FILE-STATUS
+                       NOT AT END
+                           PERFORM STORE-RISK-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RISK-DETAIL-FILE
+           ELSE
+               DISPLAY 'MEMBER-RISK-DETAIL.DAT NOT FOUND - CHURN '
+                   'RISK WILL BE BLANK ON THE 360 REPORT'
+           END-IF.
+
+       STORE-RISK-ENTRY.
+           IF WS-RISK-COUNT < 3000
+               ADD 1 TO WS-RISK-COUNT
+               SET WS-RISK-IDX TO WS-RISK-COUNT
+               MOVE RD-MEMBER-ID TO WS-RISK-MEMBER-ID(WS-RISK-IDX)
+               MOVE RD-PLAN-TYPE TO WS-RISK-PLAN-TYPE(WS-RISK-IDX)
+               MOVE RD-RISK-CATEGORY
+                   TO WS-RISK-CATEGORY(WS-RISK-IDX)
+           ELSE
+               DISPLAY 'WARNING: CHURN RISK LOOKUP TABLE FULL (3000)'
+                   ' - MEMBER ' RD-MEMBER-ID
+                   ' WILL SHOW BLANK CHURN RISK ON THE 360 REPORT'
+           END-IF.
+
+       LOAD-MEMBER-COST-TABLE.
+      *    Optional - if CLAIMS-COST-ANALYSIS hasn't produced its
+      *    extract yet, the 360 report still runs, just without a
+      *    claims cost figure for anyone
+           OPEN INPUT MEMBER-COST-FILE
+           IF WS-COST-FILE-STATUS = '00'
+               PERFORM UNTIL WS-COST-FILE-STATUS NOT = '00'
+                   READ MEMBER-COST-FILE
+                       AT END
+                           MOVE '10' TO WS-COST-FILE-STATUS
+                       NOT AT END
+                           PERFORM STORE-COST-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE MEMBER-COST-FILE
+           ELSE
+               DISPLAY 'MEMBER-COST-DETAIL.DAT NOT FOUND - CLAIMS '
+                   'COST WILL BE BLANK ON THE 360 REPORT'
+           END-IF.
+
+       STORE-COST-ENTRY.
+           IF WS-COST-COUNT < 3000
+               ADD 1 TO WS-COST-COUNT
+               SET WS-COST-IDX TO WS-COST-COUNT
+               MOVE MC-MEMBER-ID TO WS-COST-MEMBER-ID(WS-COST-IDX)
+               MOVE MC-TOTAL-BILLED TO WS-COST-BILLED(WS-COST-IDX)
+               MOVE MC-TOTAL-PAID TO WS-COST-PAID(WS-COST-IDX)
+               MOVE MC-CLAIM-COUNT
+                   TO WS-COST-CLAIM-COUNT(WS-COST-IDX)
+           ELSE
+               DISPLAY 'WARNING: CLAIMS COST LOOKUP TABLE FULL (3000)'
+                   ' - MEMBER ' MC-MEMBER-ID
+                   ' WILL SHOW BLANK CLAIMS COST ON THE 360 REPORT'
+           END-IF.
+
+       BUILD-MEMBER-360.
+           PERFORM UNTIL END-OF-RAF
+               PERFORM VALIDATE-RAF-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   MOVE RS-MEMBER-ID TO M360-MEMBER-ID
+                   MOVE RS-RAF-SCORE TO M360-RAF-SCORE
+                   PERFORM LOOKUP-RISK-DETAIL
+                   PERFORM LOOKUP-MEMBER-COST
+                   PERFORM WRITE-MEMBER-360-RECORD
+               END-IF
+               READ RAF-SCORES-FILE
+                   AT END SET END-OF-RAF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       VALIDATE-RAF-RECORD.
+           MOVE 'N' TO WS-RECORD-INVALID
+           IF RS-MEMBER-ID = ZERO
+               SET RECORD-INVALID TO TRUE
+               MOVE 'MBR' TO WS-REJECT-CODE
+               MOVE 'ZERO MEMBER ID' TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for RAF-SCORES.DAT records that failed
+      *    validation
+      *    Target: PAYER-ANALYST.MEMBER-360.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE RS-MEMBER-ID TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
+       LOOKUP-RISK-DETAIL.
+      *    The two feeder extracts are not guaranteed to arrive in
+      *    the same MEMBER-ID order as RAF-SCORES.DAT, so the match
+      *    is a table SEARCH rather than a two-file control break -
+      *    the same lookup idiom risk_adjustment.cbl already uses
+      *    to compare this year's scores against the prior period
+           MOVE SPACES TO M360-PLAN-TYPE
+           MOVE 'NOT AVAILABLE' TO M360-RISK-CATEGORY
+           MOVE 'N' TO WS-MATCH-FLAG
+           SET WS-RISK-IDX TO 1
+           SEARCH WS-RISK-ENTRY VARYING WS-RISK-IDX
+               AT END CONTINUE
+               WHEN WS-RISK-MEMBER-ID(WS-RISK-IDX) = RS-MEMBER-ID
+                   MOVE 'Y' TO WS-MATCH-FLAG
+                   MOVE WS-RISK-PLAN-TYPE(WS-RISK-IDX)
+                       TO M360-PLAN-TYPE
+                   MOVE WS-RISK-CATEGORY(WS-RISK-IDX)
+                       TO M360-RISK-CATEGORY
+           END-SEARCH
+           IF MATCH-FOUND
+               ADD 1 TO WS-RISK-MATCHED
+           END-IF.
+
+       LOOKUP-MEMBER-COST.
+           MOVE ZERO TO M360-TOTAL-BILLED
+           MOVE ZERO TO M360-TOTAL-PAID
+           MOVE ZERO TO M360-CLAIM-COUNT
+           MOVE 'N' TO WS-MATCH-FLAG
+           SET WS-COST-IDX TO 1
+           SEARCH WS-COST-ENTRY VARYING WS-COST-IDX
+               AT END CONTINUE
+               WHEN WS-COST-MEMBER-ID(WS-COST-IDX) = RS-MEMBER-ID
+                   MOVE 'Y' TO WS-MATCH-FLAG
+                   MOVE WS-COST-BILLED(WS-COST-IDX)
+                       TO M360-TOTAL-BILLED
+                   MOVE WS-COST-PAID(WS-COST-IDX)
+                       TO M360-TOTAL-PAID
+                   MOVE WS-COST-CLAIM-COUNT(WS-COST-IDX)
+                       TO M360-CLAIM-COUNT
+           END-SEARCH
+           IF MATCH-FOUND
+               ADD 1 TO WS-COST-MATCHED
+           END-IF.
+
+       WRITE-MEMBER-360-RECORD.
+      *    Target: PAYER-ANALYST.MEMBER-360.MEMBER-PROFILE
+           WRITE MEMBER-360-RECORD
+           ADD 1 TO WS-MEMBERS-WRITTEN.
+
+       WRITE-SUMMARY-REPORT.
+           DISPLAY '=========================================='
+           DISPLAY 'MEMBER 360 REPORT'
+           DISPLAY '=========================================='
+           DISPLAY ' '
+           DISPLAY 'MEMBER PROFILES WRITTEN: ' WS-MEMBERS-WRITTEN
+           DISPLAY 'MATCHED TO CHURN RISK DATA: ' WS-RISK-MATCHED
+           DISPLAY 'MATCHED TO CLAIMS COST DATA: ' WS-COST-MATCHED
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT
+           DISPLAY '=========================================='
+           DISPLAY 'MEMBER 360 REPORT COMPLETE'.
+
+       CLOSE-FILES.
+           CLOSE RAF-SCORES-FILE
+           CLOSE MEMBER-360-FILE
+           CLOSE REJECT-FILE.
