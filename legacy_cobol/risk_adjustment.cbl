@@ -9,12 +9,41 @@
            SELECT MEMBER-FILE
                ASSIGN TO "MEMBERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FILE-STATUS.
            SELECT DIAGNOSIS-FILE
                ASSIGN TO "DIAGNOSES.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DIAG-FILE-STATUS.
+           SELECT PRIOR-RAF-FILE
+               ASSIGN TO "PRIOR-RAF-SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-RAF-STATUS.
+           SELECT RAF-SCORES-FILE
+               ASSIGN TO "RAF-SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT REJECT-FILE
+               ASSIGN TO "RAF-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "RAF-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO "RAF-CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "RAF-DIAGNOSIS-SUSPENSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MEMBER-FILE.
@@ -35,23 +64,96 @@
            05  HCC-CODE            PIC X(6).
            05  SERVICE-DATE        PIC 9(8).
            05  HCC-WEIGHT          PIC 9V9999 COMP-3.
-       
+
+       FD  PRIOR-RAF-FILE.
+       01  PRIOR-RAF-RECORD.
+           05  PR-MEMBER-ID        PIC 9(10).
+           05  PR-RAF-SCORE        PIC 9V9999.
+
+       FD  RAF-SCORES-FILE.
+       01  RAF-SCORES-RECORD.
+           05  RS-MEMBER-ID        PIC 9(10).
+           05  RS-RAF-SCORE        PIC 9V9999.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-RECORD-TYPE      PIC X(10).
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-MEMBER-ID       PIC 9(10).
+           05  CK-MEMBERS-PROCESSED    PIC 9(9).
+           05  CK-MEMBERS-SCORED       PIC 9(9).
+           05  CK-HIGH-RAF-COUNT       PIC 9(9).
+           05  CK-REJECT-COUNT         PIC 9(7).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CF-HCC-CODE             PIC X(6).
+           05  CF-HCC-WEIGHT           PIC 9V9999.
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SU-MEMBER-ID            PIC 9(10).
+           05  SU-DIAGNOSIS-CODE       PIC X(7).
+           05  SU-HCC-CODE             PIC X(6).
+           05  SU-SERVICE-DATE         PIC 9(8).
+           05  SU-REASON-TEXT          PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-RAF-COMPONENTS.
            05  BASE-RAF-SCORE      PIC 9V9999 VALUE 1.0000.
            05  AGE-SEX-FACTOR      PIC 9V9999 VALUE ZERO.
            05  HCC-FACTOR          PIC 9V9999 VALUE ZERO.
            05  DISABLED-FACTOR     PIC 9V9999 VALUE ZERO.
+           05  INTERACTION-FACTOR  PIC 9V9999 VALUE ZERO.
            05  TOTAL-RAF-SCORE     PIC 9V9999 VALUE ZERO.
        
        01  WS-HCC-WEIGHTS.
-      *    Common HCC weights (CMS-HCC Model V24)
-           05  HCC-17-WEIGHT       PIC 9V9999 VALUE 0.3180.
-           05  HCC-18-WEIGHT       PIC 9V9999 VALUE 0.3180.
-           05  HCC-19-WEIGHT       PIC 9V9999 VALUE 0.3180.
-           05  HCC-85-WEIGHT       PIC 9V9999 VALUE 0.4190.
-           05  HCC-111-WEIGHT      PIC 9V9999 VALUE 0.3280.
-           05  HCC-112-WEIGHT      PIC 9V9999 VALUE 0.3280.
+      *    Full CMS-HCC V24 category weight table (community, aged,
+      *    illustrative weights) for the lookup-driven scoring path
+      *    used by CHECK-HCC-CATEGORY. Codes are stored in the same
+      *    short, space-padded form HCC-CODE itself uses (e.g.
+      *    'HCC17 ', not zero-padded 'HCC017') since WS-HCC-TABLE-CODE
+      *    is compared directly against HCC-CODE, not against a
+      *    literal, so no space-pad conversion happens at compare time
+           05  WS-HCC-WEIGHT-TABLE.
+               10  FILLER PIC X(11) VALUE 'HCC1  03390'.
+               10  FILLER PIC X(11) VALUE 'HCC2  03270'.
+               10  FILLER PIC X(11) VALUE 'HCC6  03350'.
+               10  FILLER PIC X(11) VALUE 'HCC8  21200'.
+               10  FILLER PIC X(11) VALUE 'HCC9  08710'.
+               10  FILLER PIC X(11) VALUE 'HCC10 05720'.
+               10  FILLER PIC X(11) VALUE 'HCC11 02840'.
+               10  FILLER PIC X(11) VALUE 'HCC12 01540'.
+               10  FILLER PIC X(11) VALUE 'HCC17 03180'.
+               10  FILLER PIC X(11) VALUE 'HCC18 03180'.
+               10  FILLER PIC X(11) VALUE 'HCC19 03180'.
+               10  FILLER PIC X(11) VALUE 'HCC21 03230'.
+               10  FILLER PIC X(11) VALUE 'HCC22 02480'.
+               10  FILLER PIC X(11) VALUE 'HCC23 01970'.
+               10  FILLER PIC X(11) VALUE 'HCC27 07750'.
+               10  FILLER PIC X(11) VALUE 'HCC28 03320'.
+               10  FILLER PIC X(11) VALUE 'HCC29 02290'.
+               10  FILLER PIC X(11) VALUE 'HCC33 02350'.
+               10  FILLER PIC X(11) VALUE 'HCC34 03020'.
+               10  FILLER PIC X(11) VALUE 'HCC35 02370'.
+               10  FILLER PIC X(11) VALUE 'HCC39 03370'.
+               10  FILLER PIC X(11) VALUE 'HCC40 03330'.
+               10  FILLER PIC X(11) VALUE 'HCC46 08180'.
+               10  FILLER PIC X(11) VALUE 'HCC47 06120'.
+               10  FILLER PIC X(11) VALUE 'HCC85 04190'.
+               10  FILLER PIC X(11) VALUE 'HCC11103280'.
+               10  FILLER PIC X(11) VALUE 'HCC11203280'.
+           05  WS-HCC-WEIGHT-COUNT PIC 9(2) VALUE 27.
+       01  WS-HCC-WEIGHT-REDEF REDEFINES WS-HCC-WEIGHTS.
+           05  WS-HCC-WEIGHT-ENTRY     OCCURS 27 TIMES
+                                       INDEXED BY WS-HCC-IDX.
+               10  WS-HCC-TABLE-CODE   PIC X(6).
+               10  WS-HCC-TABLE-WGT    PIC 9V9999.
        
        01  WS-HCC-FLAGS.
            05  DIABETES-FLAG       PIC X VALUE 'N'.
@@ -60,6 +162,12 @@
                88  HAS-CHF         VALUE 'Y'.
            05  COPD-FLAG           PIC X VALUE 'N'.
                88  HAS-COPD        VALUE 'Y'.
+
+      *    CMS-HCC disease interaction term weights
+       01  WS-INTERACTION-WEIGHTS.
+           05  DIABETES-CHF-WEIGHT PIC 9V9999 VALUE 0.1884.
+           05  CHF-COPD-WEIGHT     PIC 9V9999 VALUE 0.1436.
+           05  DIABETES-COPD-WEIGHT PIC 9V9999 VALUE 0.1230.
        
        01  WS-COUNTERS.
            05  WS-MEMBERS-SCORED   PIC 9(9) VALUE ZERO.
@@ -70,46 +178,296 @@
                88  END-OF-MEMBERS  VALUE 'Y'.
            05  EOF-DIAGNOSIS       PIC X VALUE 'N'.
                88  END-OF-DIAG     VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+
+      *    Orphan diagnosis suspense listing (req 027): a diagnosis
+      *    record whose MEMBER-ID never shows up in MEMBER-FILE gets
+      *    logged here instead of having its HCC weight silently
+      *    dropped by the control break
+       01  WS-SUSPENSE-COUNT       PIC 9(7) VALUE ZERO.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
        01  WS-MODEL-YEAR           PIC 9(4) VALUE 2023.
        01  WS-CURRENT-MEMBER       PIC 9(10).
-       
+
+      *    This year's scored members, carried forward so the
+      *    year-over-year delta pass can look them up by member
+      *    once the prior-period file is read
+       01  WS-SCORED-TABLE.
+           05  WS-SCORED-ENTRY     OCCURS 3000 TIMES
+                                   INDEXED BY WS-SCORED-IDX.
+               10  WS-SCORED-MEMBER-ID PIC 9(10).
+               10  WS-SCORED-RAF       PIC 9V9999.
+       01  WS-SCORED-COUNT         PIC 9(4) VALUE ZERO.
+
+      *    Year-over-year RAF delta report (req 018)
+       01  WS-PRIOR-RAF-STATUS     PIC XX.
+       01  WS-PRIOR-FILE-FOUND     PIC X VALUE 'N'.
+           88  PRIOR-RAF-AVAILABLE VALUE 'Y'.
+       01  WS-PRIOR-MATCH-FOUND    PIC X VALUE 'N'.
+           88  PRIOR-MATCH-FOUND   VALUE 'Y'.
+       01  WS-RAF-DELTA            PIC S9V9999.
+       01  WS-YOY-SIGNIF-DROP      PIC 9V9999 VALUE 0.5000.
+       01  WS-YOY-COMPARED-COUNT   PIC 9(7) VALUE ZERO.
+       01  WS-YOY-SIGNIF-DROP-CNT  PIC 9(7) VALUE ZERO.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(9) VALUE ZERO.
+       01  WS-MEMBERS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-MEMBERS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+       01  WS-CONTROL-STATUS       PIC XX.
+
+      *    Batch-driver support (req 024): a bad open on either
+      *    primary extract aborts with RETURN-CODE 8 so a calling
+      *    driver job can stop the chain instead of running blind
+       01  WS-MEMBER-FILE-STATUS   PIC XX.
+       01  WS-DIAG-FILE-STATUS     PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
+           PERFORM LOAD-CONTROL-THRESHOLDS
            PERFORM OPEN-FILES
-           PERFORM PROCESS-ALL-MEMBERS
-           PERFORM WRITE-RAF-REPORT
-           PERFORM CLOSE-FILES
-           STOP RUN.
+           IF NOT OPEN-FAILED
+               PERFORM PROCESS-ALL-MEMBERS
+               PERFORM WRITE-RAF-REPORT
+               PERFORM WRITE-RAF-DELTA-REPORT
+               PERFORM CLOSE-FILES
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
        
+       CHECK-FOR-RESTART.
+      *    Look for a checkpoint left behind by an abended prior run.
+      *    WS-SCORED-TABLE is not restored (it feeds the year-over-
+      *    year delta pass), so a restart's delta report will only
+      *    cover members scored after the restart point.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-MEMBERS-PROCESSED
+                               TO WS-RESTART-MEMBERS
+                           MOVE CK-MEMBERS-SCORED
+                               TO WS-MEMBERS-SCORED
+                           MOVE CK-HIGH-RAF-COUNT
+                               TO WS-HIGH-RAF-COUNT
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-MEMBERS TO WS-MEMBERS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-MEMBERS ' MEMBER RECORDS'
+           END-IF.
+
+       LOAD-CONTROL-THRESHOLDS.
+      *    Pick up tuned HCC weights from RAF-CONTROL.DAT if actuarial
+      *    has dropped one; each control record overrides the weight
+      *    for an existing HCC code in WS-HCC-WEIGHT-ENTRY, so the
+      *    table can be retuned between releases without a recompile.
+      *    A code not already in the table is ignored - control file
+      *    entries can only retune known categories, not add new ones
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               PERFORM UNTIL WS-CONTROL-STATUS NOT = '00'
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE '10' TO WS-CONTROL-STATUS
+                       NOT AT END
+                           SET WS-HCC-IDX TO 1
+                           SEARCH WS-HCC-WEIGHT-ENTRY
+                               WHEN WS-HCC-TABLE-CODE(WS-HCC-IDX)
+                                   = CF-HCC-CODE
+                                   MOVE CF-HCC-WEIGHT
+                                       TO WS-HCC-TABLE-WGT(WS-HCC-IDX)
+                           END-SEARCH
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
        OPEN-FILES.
       *    Open input files from mainframe
       *    Source: PAYER-DEV.ANALYTICS-GOLD.MEMBERS
       *    Source: PAYER-DEV.ANALYTICS-GOLD.DIAGNOSES
            OPEN INPUT MEMBER-FILE
            OPEN INPUT DIAGNOSIS-FILE
-           READ MEMBER-FILE
-               AT END SET END-OF-MEMBERS TO TRUE
-           END-READ
-           READ DIAGNOSIS-FILE
-               AT END SET END-OF-DIAG TO TRUE
-           END-READ.
-       
+           IF WS-MEMBER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN MEMBERS.DAT - STATUS '
+                   WS-MEMBER-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               IF WS-DIAG-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR: UNABLE TO OPEN DIAGNOSES.DAT - '
+                       'STATUS ' WS-DIAG-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   SET OPEN-FAILED TO TRUE
+               ELSE
+                   OPEN OUTPUT RAF-SCORES-FILE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT SUSPENSE-FILE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   READ MEMBER-FILE
+                       AT END SET END-OF-MEMBERS TO TRUE
+                   END-READ
+                   READ DIAGNOSIS-FILE
+                       AT END SET END-OF-DIAG TO TRUE
+                   END-READ
+                   IF RESTART-MODE
+                       PERFORM SKIP-TO-RESTART-POINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the members the prior run already scored, along
+      *    with their diagnosis records, so the two-file control
+      *    break stays aligned on restart
+           PERFORM UNTIL END-OF-MEMBERS
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-MEMBERS
+               ADD 1 TO WS-SKIPPED-COUNT
+               MOVE MEMBER-ID IN MEMBER-RECORD TO WS-CURRENT-MEMBER
+               PERFORM SKIP-MEMBER-DIAGNOSES
+               READ MEMBER-FILE
+                   AT END SET END-OF-MEMBERS TO TRUE
+               END-READ
+           END-PERFORM.
+
        PROCESS-ALL-MEMBERS.
-      *    Calculate RAF score for each member
+      *    Calculate RAF score for each member, rejecting members
+      *    that fail basic field validation instead of scoring them;
+      *    a rejected member's diagnosis records are skipped too so
+      *    they don't get picked up by the next valid member
            PERFORM UNTIL END-OF-MEMBERS
-               MOVE MEMBER-ID TO WS-CURRENT-MEMBER
-               PERFORM INITIALIZE-RAF-CALC
-               PERFORM CALCULATE-AGE-SEX-FACTOR
-               PERFORM CALCULATE-DISABLED-FACTOR
-               PERFORM PROCESS-HCC-CONDITIONS
-               PERFORM COMPUTE-TOTAL-RAF
-               PERFORM WRITE-MEMBER-RAF
-               
+               ADD 1 TO WS-MEMBERS-READ
+               MOVE MEMBER-ID IN MEMBER-RECORD TO WS-CURRENT-MEMBER
+               PERFORM FLAG-ORPHAN-DIAGNOSES
+               PERFORM VALIDATE-MEMBER-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-MEMBER-REJECT-RECORD
+                   PERFORM SKIP-MEMBER-DIAGNOSES
+               ELSE
+                   PERFORM INITIALIZE-RAF-CALC
+                   PERFORM CALCULATE-AGE-SEX-FACTOR
+                   PERFORM CALCULATE-DISABLED-FACTOR
+                   PERFORM PROCESS-HCC-CONDITIONS
+                   PERFORM COMPUTE-TOTAL-RAF
+                   PERFORM WRITE-MEMBER-RAF
+               END-IF
+
+               PERFORM CHECK-CHECKPOINT-DUE
                READ MEMBER-FILE
                    AT END SET END-OF-MEMBERS TO TRUE
                END-READ
+           END-PERFORM
+      *    No member left to match against the diagnosis records
+      *    still sitting past the last MEMBER-FILE record
+           PERFORM FLAG-REMAINING-DIAGNOSES.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-MEMBER TO CK-LAST-MEMBER-ID
+           MOVE WS-MEMBERS-READ TO CK-MEMBERS-PROCESSED
+           MOVE WS-MEMBERS-SCORED TO CK-MEMBERS-SCORED
+           MOVE WS-HIGH-RAF-COUNT TO CK-HIGH-RAF-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-MEMBER-RECORD.
+      *    Reject members with an impossible AGE instead of letting
+      *    them flow silently into the RAF calculation
+           MOVE 'N' TO WS-RECORD-INVALID
+           IF AGE = ZERO OR AGE > 120
+               SET RECORD-INVALID TO TRUE
+               MOVE 'AGE' TO WS-REJECT-CODE
+               MOVE 'IMPOSSIBLE AGE VALUE' TO WS-REJECT-REASON
+           END-IF.
+
+       SKIP-MEMBER-DIAGNOSES.
+      *    Advance past this member's diagnosis records without
+      *    scoring them, so the control break stays aligned
+           PERFORM UNTIL END-OF-DIAG OR
+                        MEMBER-ID IN DIAGNOSIS-RECORD
+                            NOT = WS-CURRENT-MEMBER
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
            END-PERFORM.
+
+       FLAG-ORPHAN-DIAGNOSES.
+      *    MEMBER-FILE and DIAGNOSIS-FILE both arrive sorted by
+      *    MEMBER-ID, so a buffered diagnosis record whose MEMBER-ID
+      *    is still behind the member we're about to process belongs
+      *    to no MEMBER-RECORD in this run - log it to the suspense
+      *    file instead of leaving it stuck in the control break
+           PERFORM UNTIL END-OF-DIAG OR
+                        MEMBER-ID IN DIAGNOSIS-RECORD
+                            >= WS-CURRENT-MEMBER
+               PERFORM WRITE-DIAGNOSIS-SUSPENSE-RECORD
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       FLAG-REMAINING-DIAGNOSES.
+      *    Once MEMBER-FILE is exhausted, anything left in
+      *    DIAGNOSIS-FILE has no member left to match against
+           PERFORM UNTIL END-OF-DIAG
+               PERFORM WRITE-DIAGNOSIS-SUSPENSE-RECORD
+               READ DIAGNOSIS-FILE
+                   AT END SET END-OF-DIAG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       WRITE-DIAGNOSIS-SUSPENSE-RECORD.
+      *    Orphan diagnosis extract - no matching MEMBER-ID
+      *    Target: PAYER-ANALYST.RAF-SCORING.DIAGNOSIS-SUSPENSE
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE MEMBER-ID IN DIAGNOSIS-RECORD TO SU-MEMBER-ID
+           MOVE DIAGNOSIS-CODE TO SU-DIAGNOSIS-CODE
+           MOVE HCC-CODE TO SU-HCC-CODE
+           MOVE SERVICE-DATE TO SU-SERVICE-DATE
+           MOVE 'NO MATCHING MEMBER RECORD' TO SU-REASON-TEXT
+           WRITE SUSPENSE-RECORD.
+
+       WRITE-MEMBER-REJECT-RECORD.
+      *    Suspense extract for members that failed validation
+      *    Target: PAYER-ANALYST.RAF-SCORING.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE 'MEMBER' TO RJ-RECORD-TYPE
+           MOVE WS-CURRENT-MEMBER TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        INITIALIZE-RAF-CALC.
       *    Initialize RAF calculation for member
@@ -117,6 +475,7 @@
            MOVE ZERO TO AGE-SEX-FACTOR
            MOVE ZERO TO HCC-FACTOR
            MOVE ZERO TO DISABLED-FACTOR
+           MOVE ZERO TO INTERACTION-FACTOR
            MOVE 'N' TO DIABETES-FLAG
            MOVE 'N' TO CHF-FLAG
            MOVE 'N' TO COPD-FLAG.
@@ -162,39 +521,92 @@
            END-IF.
        
        PROCESS-HCC-CONDITIONS.
-      *    Process HCC conditions for member
-           PERFORM UNTIL END-OF-DIAG OR 
-                        MEMBER-ID NOT = WS-CURRENT-MEMBER
-               PERFORM CHECK-HCC-CATEGORY
+      *    Process HCC conditions for member, rejecting diagnosis
+      *    records that fail basic field validation
+           PERFORM UNTIL END-OF-DIAG OR
+                        MEMBER-ID IN DIAGNOSIS-RECORD
+                            NOT = WS-CURRENT-MEMBER
+               PERFORM VALIDATE-DIAGNOSIS-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-DIAGNOSIS-REJECT-RECORD
+               ELSE
+                   PERFORM CHECK-HCC-CATEGORY
+               END-IF
                READ DIAGNOSIS-FILE
                    AT END SET END-OF-DIAG TO TRUE
                END-READ
            END-PERFORM.
+
+       VALIDATE-DIAGNOSIS-RECORD.
+      *    Reject diagnoses with a zero-filled SERVICE-DATE instead
+      *    of letting them flow silently into the HCC scoring
+           MOVE 'N' TO WS-RECORD-INVALID
+           IF SERVICE-DATE = ZERO
+               SET RECORD-INVALID TO TRUE
+               MOVE 'DATE' TO WS-REJECT-CODE
+               MOVE 'ZERO-FILLED SERVICE DATE' TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-DIAGNOSIS-REJECT-RECORD.
+      *    Suspense extract for diagnoses that failed validation
+      *    Target: PAYER-ANALYST.RAF-SCORING.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE 'DIAGNOSIS' TO RJ-RECORD-TYPE
+           MOVE MEMBER-ID IN DIAGNOSIS-RECORD TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        CHECK-HCC-CATEGORY.
-      *    Identify and weight HCC categories
+      *    Flag the disease-interaction conditions this model
+      *    tracks, then weight the category from the full
+      *    CMS-HCC V24 lookup table
            EVALUATE HCC-CODE
                WHEN 'HCC17'
                WHEN 'HCC18'
                WHEN 'HCC19'
                    SET HAS-DIABETES TO TRUE
-                   ADD HCC-17-WEIGHT TO HCC-FACTOR
                WHEN 'HCC85'
                    SET HAS-CHF TO TRUE
-                   ADD HCC-85-WEIGHT TO HCC-FACTOR
                WHEN 'HCC111'
                WHEN 'HCC112'
                    SET HAS-COPD TO TRUE
-                   ADD HCC-111-WEIGHT TO HCC-FACTOR
-           END-EVALUATE.
+           END-EVALUATE
+           PERFORM LOOKUP-HCC-WEIGHT.
+
+       LOOKUP-HCC-WEIGHT.
+      *    Add this diagnosis's HCC category weight to HCC-FACTOR
+      *    if it is a recognized category in the weight table
+           SET WS-HCC-IDX TO 1
+           SEARCH WS-HCC-WEIGHT-ENTRY VARYING WS-HCC-IDX
+               AT END CONTINUE
+               WHEN WS-HCC-TABLE-CODE(WS-HCC-IDX) = HCC-CODE
+                   ADD WS-HCC-TABLE-WGT(WS-HCC-IDX) TO HCC-FACTOR
+           END-SEARCH.
        
+       CALCULATE-INTERACTION-FACTORS.
+      *    Add CMS-HCC disease interaction terms: certain HCC
+      *    combinations cost more together than the sum of their
+      *    individual weights would suggest
+           IF HAS-DIABETES AND HAS-CHF
+               ADD DIABETES-CHF-WEIGHT TO INTERACTION-FACTOR
+           END-IF
+           IF HAS-CHF AND HAS-COPD
+               ADD CHF-COPD-WEIGHT TO INTERACTION-FACTOR
+           END-IF
+           IF HAS-DIABETES AND HAS-COPD
+               ADD DIABETES-COPD-WEIGHT TO INTERACTION-FACTOR
+           END-IF.
+
        COMPUTE-TOTAL-RAF.
       *    Compute total RAF score
-           COMPUTE TOTAL-RAF-SCORE = BASE-RAF-SCORE + 
-                                     AGE-SEX-FACTOR + 
-                                     HCC-FACTOR + 
-                                     DISABLED-FACTOR.
-           
+           PERFORM CALCULATE-INTERACTION-FACTORS
+           COMPUTE TOTAL-RAF-SCORE = BASE-RAF-SCORE +
+                                     AGE-SEX-FACTOR +
+                                     HCC-FACTOR +
+                                     DISABLED-FACTOR +
+                                     INTERACTION-FACTOR.
+
            ADD 1 TO WS-MEMBERS-SCORED.
            
       *    Flag high RAF scores for review
@@ -205,9 +617,37 @@
        WRITE-MEMBER-RAF.
       *    Write RAF score to output table
       *    Target: PAYER-ANALYST.RISK-ADJUSTMENT.MEMBER-RAF-SCORES
-           DISPLAY 'MEMBER ' WS-CURRENT-MEMBER 
-                   ' RAF SCORE: ' TOTAL-RAF-SCORE.
-       
+           DISPLAY 'MEMBER ' WS-CURRENT-MEMBER
+                   ' RAF SCORE: ' TOTAL-RAF-SCORE
+           PERFORM STORE-SCORED-MEMBER
+           PERFORM WRITE-RAF-SCORES-EXTRACT.
+
+       WRITE-RAF-SCORES-EXTRACT.
+      *    Structured per-member extract for downstream load, in
+      *    addition to the SYSOUT line above
+           MOVE WS-CURRENT-MEMBER TO RS-MEMBER-ID
+           MOVE TOTAL-RAF-SCORE TO RS-RAF-SCORE
+           WRITE RAF-SCORES-RECORD.
+
+       STORE-SCORED-MEMBER.
+      *    Carry this year's score forward for the year-over-year
+      *    delta comparison against the prior-period file
+           IF WS-SCORED-COUNT < 3000
+               ADD 1 TO WS-SCORED-COUNT
+               SET WS-SCORED-IDX TO WS-SCORED-COUNT
+               MOVE WS-CURRENT-MEMBER
+                   TO WS-SCORED-MEMBER-ID(WS-SCORED-IDX)
+               MOVE TOTAL-RAF-SCORE TO WS-SCORED-RAF(WS-SCORED-IDX)
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE 'SCORED-TBL' TO RJ-RECORD-TYPE
+               MOVE WS-CURRENT-MEMBER TO RJ-MEMBER-ID
+               MOVE 'SCTB' TO RJ-REASON-CODE
+               MOVE 'SCORED-MEMBER TABLE FULL (3000)'
+                   TO RJ-REASON-TEXT
+               WRITE REJECT-RECORD
+           END-IF.
+
        WRITE-RAF-REPORT.
       *    Write summary report
            DISPLAY '=========================================='
@@ -217,16 +657,73 @@
            DISPLAY ' '
            DISPLAY 'MEMBERS SCORED: ' WS-MEMBERS-SCORED
            DISPLAY 'HIGH RAF (>3.0): ' WS-HIGH-RAF-COUNT
-           DISPLAY ' '
-           DISPLAY 'HCC WEIGHTS APPLIED:'
-           DISPLAY '  HCC 17-19 (Diabetes): ' HCC-17-WEIGHT
-           DISPLAY '  HCC 85 (CHF): ' HCC-85-WEIGHT
-           DISPLAY '  HCC 111-112 (COPD): ' HCC-111-WEIGHT
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT
+           DISPLAY 'ORPHAN DIAGNOSES (NO MATCHING MEMBER): '
+               WS-SUSPENSE-COUNT
            DISPLAY '=========================================='
            DISPLAY 'RAF CALCULATION COMPLETE'.
-       
+
+       WRITE-RAF-DELTA-REPORT.
+      *    Year-over-year RAF delta report: compare this run's
+      *    scores against PRIOR-RAF-SCORES.DAT where available so
+      *    a significant drop in a member's risk score gets flagged
+      *    Target: PAYER-ANALYST.RISK-ADJUSTMENT.RAF-YOY-DELTA
+           OPEN INPUT PRIOR-RAF-FILE
+           IF WS-PRIOR-RAF-STATUS = '00'
+               SET PRIOR-RAF-AVAILABLE TO TRUE
+               READ PRIOR-RAF-FILE
+               PERFORM UNTIL WS-PRIOR-RAF-STATUS NOT = '00'
+                   PERFORM COMPARE-PRIOR-RAF-RECORD
+                   READ PRIOR-RAF-FILE
+               END-PERFORM
+               CLOSE PRIOR-RAF-FILE
+           END-IF
+           DISPLAY '=========================================='
+           DISPLAY 'RAF YEAR-OVER-YEAR DELTA REPORT'
+           DISPLAY '=========================================='
+           IF PRIOR-RAF-AVAILABLE
+               DISPLAY 'MEMBERS COMPARED: ' WS-YOY-COMPARED-COUNT
+               DISPLAY 'SIGNIFICANT DROPS (>'
+                   WS-YOY-SIGNIF-DROP '): '
+                   WS-YOY-SIGNIF-DROP-CNT
+           ELSE
+               DISPLAY 'NO PRIOR-PERIOD RAF DATA AVAILABLE'
+           END-IF
+           DISPLAY '=========================================='.
+
+       COMPARE-PRIOR-RAF-RECORD.
+      *    Look up this prior-period member in this year's scored
+      *    roster and flag a significant RAF drop
+           MOVE 'N' TO WS-PRIOR-MATCH-FOUND
+           SET WS-SCORED-IDX TO 1
+           SEARCH WS-SCORED-ENTRY VARYING WS-SCORED-IDX
+               AT END CONTINUE
+               WHEN WS-SCORED-MEMBER-ID(WS-SCORED-IDX) = PR-MEMBER-ID
+                   SET PRIOR-MATCH-FOUND TO TRUE
+           END-SEARCH
+           IF PRIOR-MATCH-FOUND
+               ADD 1 TO WS-YOY-COMPARED-COUNT
+               COMPUTE WS-RAF-DELTA =
+                   WS-SCORED-RAF(WS-SCORED-IDX) - PR-RAF-SCORE
+               IF WS-RAF-DELTA < 0 AND
+                       FUNCTION ABS(WS-RAF-DELTA) > WS-YOY-SIGNIF-DROP
+                   ADD 1 TO WS-YOY-SIGNIF-DROP-CNT
+                   DISPLAY '  SIGNIFICANT RAF DROP - MEMBER '
+                       PR-MEMBER-ID ': ' PR-RAF-SCORE ' -> '
+                       WS-SCORED-RAF(WS-SCORED-IDX)
+               END-IF
+           END-IF.
+
        CLOSE-FILES.
            CLOSE MEMBER-FILE
-           CLOSE DIAGNOSIS-FILE.
+           CLOSE DIAGNOSIS-FILE
+           CLOSE RAF-SCORES-FILE
+           CLOSE REJECT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
 
