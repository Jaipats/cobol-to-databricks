@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANALYTICS-BATCH-DRIVER.
+       AUTHOR. PAYER-ANALYTICS-TEAM.
+       DATE-WRITTEN. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Source extracts reconciled against their control totals
+      *    (req 025) before any analytics program is allowed to run
+           SELECT CLAIMS-SOURCE-FILE
+               ASSIGN TO "CLAIMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT MEMBERS-SOURCE-FILE
+               ASSIGN TO "MEMBERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT PROVIDERS-SOURCE-FILE
+               ASSIGN TO "PROVIDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT PRIOR-AUTH-SOURCE-FILE
+               ASSIGN TO "PRIOR-AUTH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT DIAGNOSES-SOURCE-FILE
+               ASSIGN TO "DIAGNOSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT RECON-CONTROL-FILE
+               ASSIGN DYNAMIC WS-RECON-CONTROL-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMS-SOURCE-FILE.
+       01  CLAIMS-SOURCE-RECORD        PIC X(300).
+
+       FD  MEMBERS-SOURCE-FILE.
+       01  MEMBERS-SOURCE-RECORD       PIC X(300).
+
+       FD  PROVIDERS-SOURCE-FILE.
+       01  PROVIDERS-SOURCE-RECORD     PIC X(300).
+
+       FD  PRIOR-AUTH-SOURCE-FILE.
+       01  PRIOR-AUTH-SOURCE-RECORD    PIC X(300).
+
+       FD  DIAGNOSES-SOURCE-FILE.
+       01  DIAGNOSES-SOURCE-RECORD     PIC X(300).
+
+      *    Each source extract's accompanying control record carries
+      *    the count the mainframe extract was supposed to send;
+      *    ASSIGN TO WS-RECON-CONTROL-NAME is re-pointed at each
+      *    file's own control file name in turn by PERFORM-RECONCILE
+       FD  RECON-CONTROL-FILE.
+       01  RECON-CONTROL-RECORD.
+           05  RC-EXPECTED-COUNT       PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+      *    One row per job in run order; RETURN-CODE from each CALL
+      *    is captured here so the consolidated summary can be built
+      *    after the chain finishes or stops early
+       01  WS-JOB-TABLE.
+           05  WS-JOB-ENTRY OCCURS 9 TIMES INDEXED BY WS-JOB-IDX.
+               10  WS-JOB-NAME         PIC X(24).
+               10  WS-JOB-RAN          PIC X VALUE 'N'.
+                   88  JOB-RAN         VALUE 'Y'.
+               10  WS-JOB-RC           PIC S9(4) VALUE ZERO.
+       01  WS-JOB-COUNT                PIC 9 VALUE 9.
+       01  WS-CURRENT-JOB              PIC 9 VALUE ZERO.
+
+       01  WS-CHAIN-FLAG               PIC X VALUE 'N'.
+           88  CHAIN-STOPPED           VALUE 'Y'.
+       01  WS-LAST-RETURN-CODE         PIC S9(4) VALUE ZERO.
+
+      *    Pre-run control-total reconciliation (req 025): each
+      *    source extract's record count is checked against an
+      *    accompanying *-RECON.DAT control record before any
+      *    analytics program is allowed to run against it
+       01  WS-SOURCE-STATUS            PIC XX.
+       01  WS-RECON-STATUS             PIC XX.
+       01  WS-RECON-CONTROL-NAME       PIC X(40).
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+           88  EOF-REACHED             VALUE 'Y'.
+       01  WS-ACTUAL-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-EXPECTED-COUNT           PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-JOB-TABLE
+           PERFORM RECONCILE-SOURCE-FILES
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-CLAIMS-COST-ANALYSIS
+           END-IF
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-HEDIS-BCS-SUMMARY
+           END-IF
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-MEMBER-CHURN-ANALYSIS
+           END-IF
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-PRIOR-AUTH-TURNAROUND
+           END-IF
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-PROVIDER-PERFORMANCE
+           END-IF
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-RAF-SCORE-CALC
+           END-IF
+      *    Member 360 (req 028) joins the per-member extracts the
+      *    three programs above just wrote, so it has to run last
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-MEMBER-360-REPORT
+           END-IF
+      *    CBP (req 029) has no dependency on the other jobs' output,
+      *    so it just runs last in the chain alongside member 360
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-HEDIS-CBP-SUMMARY
+           END-IF
+      *    CDC (req 004) likewise has no dependency on the other
+      *    jobs' output - added to the chain during review to close
+      *    the gap where this measure ran standalone and was never
+      *    part of the driver's reject/checkpoint/RETURN-CODE chain
+           IF NOT CHAIN-STOPPED
+               PERFORM RUN-HEDIS-CDC-SUMMARY
+           END-IF
+           PERFORM WRITE-COMPLETION-SUMMARY
+           STOP RUN.
+
+       INITIALIZE-JOB-TABLE.
+           MOVE 'CLAIMS-COST-ANALYSIS'   TO WS-JOB-NAME(1)
+           MOVE 'HEDIS-BCS-SUMMARY'      TO WS-JOB-NAME(2)
+           MOVE 'MEMBER-CHURN-ANALYSIS'  TO WS-JOB-NAME(3)
+           MOVE 'PRIOR-AUTH-TURNAROUND'  TO WS-JOB-NAME(4)
+           MOVE 'PROVIDER-PERFORMANCE'   TO WS-JOB-NAME(5)
+           MOVE 'RAF-SCORE-CALC'         TO WS-JOB-NAME(6)
+           MOVE 'MEMBER-360-REPORT'      TO WS-JOB-NAME(7)
+           MOVE 'HEDIS-CBP-SUMMARY'      TO WS-JOB-NAME(8)
+           MOVE 'HEDIS-CDC-SUMMARY'      TO WS-JOB-NAME(9).
+
+       RECONCILE-SOURCE-FILES.
+           PERFORM RECONCILE-CLAIMS
+           PERFORM RECONCILE-MEMBERS
+           PERFORM RECONCILE-PROVIDERS
+           PERFORM RECONCILE-PRIOR-AUTH
+           PERFORM RECONCILE-DIAGNOSES.
+
+       RECONCILE-CLAIMS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT CLAIMS-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CLAIMS.DAT - STATUS '
+                   WS-SOURCE-STATUS
+               SET CHAIN-STOPPED TO TRUE
+           ELSE
+               PERFORM UNTIL EOF-REACHED
+                   READ CLAIMS-SOURCE-FILE
+                       AT END SET EOF-REACHED TO TRUE
+                       NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CLAIMS-SOURCE-FILE
+               MOVE 'CLAIMS-RECON.DAT' TO WS-RECON-CONTROL-NAME
+               PERFORM CHECK-RECON-CONTROL
+           END-IF.
+
+       RECONCILE-MEMBERS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT MEMBERS-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN MEMBERS.DAT - STATUS '
+                   WS-SOURCE-STATUS
+               SET CHAIN-STOPPED TO TRUE
+           ELSE
+               PERFORM UNTIL EOF-REACHED
+                   READ MEMBERS-SOURCE-FILE
+                       AT END SET EOF-REACHED TO TRUE
+                       NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE MEMBERS-SOURCE-FILE
+               MOVE 'MEMBERS-RECON.DAT' TO WS-RECON-CONTROL-NAME
+               PERFORM CHECK-RECON-CONTROL
+           END-IF.
+
+       RECONCILE-PROVIDERS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT PROVIDERS-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN PROVIDERS.DAT - STATUS '
+                   WS-SOURCE-STATUS
+               SET CHAIN-STOPPED TO TRUE
+           ELSE
+               PERFORM UNTIL EOF-REACHED
+                   READ PROVIDERS-SOURCE-FILE
+                       AT END SET EOF-REACHED TO TRUE
+                       NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PROVIDERS-SOURCE-FILE
+               MOVE 'PROVIDERS-RECON.DAT' TO WS-RECON-CONTROL-NAME
+               PERFORM CHECK-RECON-CONTROL
+           END-IF.
+
+       RECONCILE-PRIOR-AUTH.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT PRIOR-AUTH-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN PRIOR-AUTH.DAT - STATUS '
+                   WS-SOURCE-STATUS
+               SET CHAIN-STOPPED TO TRUE
+           ELSE
+               PERFORM UNTIL EOF-REACHED
+                   READ PRIOR-AUTH-SOURCE-FILE
+                       AT END SET EOF-REACHED TO TRUE
+                       NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-AUTH-SOURCE-FILE
+               MOVE 'PRIOR-AUTH-RECON.DAT' TO WS-RECON-CONTROL-NAME
+               PERFORM CHECK-RECON-CONTROL
+           END-IF.
+
+       RECONCILE-DIAGNOSES.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT DIAGNOSES-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN DIAGNOSES.DAT - STATUS '
+                   WS-SOURCE-STATUS
+               SET CHAIN-STOPPED TO TRUE
+           ELSE
+               PERFORM UNTIL EOF-REACHED
+                   READ DIAGNOSES-SOURCE-FILE
+                       AT END SET EOF-REACHED TO TRUE
+                       NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE DIAGNOSES-SOURCE-FILE
+               MOVE 'DIAGNOSES-RECON.DAT' TO WS-RECON-CONTROL-NAME
+               PERFORM CHECK-RECON-CONTROL
+           END-IF.
+
+       CHECK-RECON-CONTROL.
+      *    WS-RECON-CONTROL-NAME has been pointed at the source
+      *    file's own control record by the caller; if that control
+      *    file is absent the check is skipped rather than aborting,
+      *    the same graceful-fallback idiom used for the optional
+      *    CHURN-PRIOR.DAT/PRIOR-RAF-SCORES.DAT/*-CONTROL.DAT reads
+           OPEN INPUT RECON-CONTROL-FILE
+           IF WS-RECON-STATUS = '00'
+               MOVE ZERO TO WS-EXPECTED-COUNT
+               READ RECON-CONTROL-FILE
+                   NOT AT END
+                       MOVE RC-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE RECON-CONTROL-FILE
+               IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+                   DISPLAY 'RECONCILIATION FAILED: '
+                       WS-RECON-CONTROL-NAME ' EXPECTED '
+                       WS-EXPECTED-COUNT ' RECORDS, FOUND '
+                       WS-ACTUAL-COUNT
+                   SET CHAIN-STOPPED TO TRUE
+               ELSE
+                   DISPLAY 'RECONCILIATION OK: ' WS-RECON-CONTROL-NAME
+                       ' (' WS-ACTUAL-COUNT ' RECORDS)'
+               END-IF
+           ELSE
+               DISPLAY 'RECONCILIATION SKIPPED: NO CONTROL FILE '
+                   WS-RECON-CONTROL-NAME
+           END-IF.
+
+       RUN-CLAIMS-COST-ANALYSIS.
+           MOVE 1 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(1)
+           CALL 'CLAIMS-COST-ANALYSIS'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-HEDIS-BCS-SUMMARY.
+           MOVE 2 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(2)
+           CALL 'HEDIS-BCS-SUMMARY'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-MEMBER-CHURN-ANALYSIS.
+           MOVE 3 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(3)
+           CALL 'MEMBER-CHURN-ANALYSIS'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-PRIOR-AUTH-TURNAROUND.
+           MOVE 4 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(4)
+           CALL 'PRIOR-AUTH-TURNAROUND'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-PROVIDER-PERFORMANCE.
+           MOVE 5 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(5)
+           CALL 'PROVIDER-PERFORMANCE'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-RAF-SCORE-CALC.
+           MOVE 6 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(6)
+           CALL 'RAF-SCORE-CALC'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-MEMBER-360-REPORT.
+           MOVE 7 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(7)
+           CALL 'MEMBER-360-REPORT'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-HEDIS-CBP-SUMMARY.
+           MOVE 8 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(8)
+           CALL 'HEDIS-CBP-SUMMARY'
+           PERFORM RECORD-JOB-RESULT.
+
+       RUN-HEDIS-CDC-SUMMARY.
+           MOVE 9 TO WS-CURRENT-JOB
+           DISPLAY 'BATCH DRIVER: STARTING ' WS-JOB-NAME(9)
+           CALL 'HEDIS-CDC-SUMMARY'
+           PERFORM RECORD-JOB-RESULT.
+
+       RECORD-JOB-RESULT.
+      *    RETURN-CODE 0 is clean, 4 is a warning (rejects written
+      *    but the job completed), 8+ is a hard failure that stops
+      *    the rest of the chain from running
+           SET WS-JOB-IDX TO WS-CURRENT-JOB
+           SET JOB-RAN(WS-JOB-IDX) TO TRUE
+           MOVE RETURN-CODE TO WS-LAST-RETURN-CODE
+           MOVE WS-LAST-RETURN-CODE TO WS-JOB-RC(WS-JOB-IDX)
+           DISPLAY 'BATCH DRIVER: ' WS-JOB-NAME(WS-JOB-IDX)
+               ' COMPLETED WITH RETURN CODE ' WS-LAST-RETURN-CODE
+           IF WS-LAST-RETURN-CODE >= 8
+               SET CHAIN-STOPPED TO TRUE
+               DISPLAY 'BATCH DRIVER: STOPPING CHAIN - '
+                   WS-JOB-NAME(WS-JOB-IDX) ' FAILED'
+           END-IF.
+
+       WRITE-COMPLETION-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '========================================'
+           DISPLAY '   ANALYTICS BATCH - COMPLETION SUMMARY'
+           DISPLAY '========================================'
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               IF JOB-RAN(WS-JOB-IDX)
+                   DISPLAY WS-JOB-NAME(WS-JOB-IDX)
+                       ': RETURN CODE ' WS-JOB-RC(WS-JOB-IDX)
+               ELSE
+                   DISPLAY WS-JOB-NAME(WS-JOB-IDX) ': NOT RUN'
+               END-IF
+           END-PERFORM
+           DISPLAY '========================================'
+           IF CHAIN-STOPPED
+               DISPLAY 'BATCH RESULT: CHAIN STOPPED ON RECONCILIATION'
+                   ' OR JOB FAILURE'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'BATCH RESULT: ALL JOBS COMPLETED'
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
