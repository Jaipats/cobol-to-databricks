@@ -9,8 +9,31 @@
            SELECT PRIOR-AUTH-FILE
                ASSIGN TO "PRIOR-AUTH.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-AUTH-FILE-STATUS.
+           SELECT OVERDUE-FILE
+               ASSIGN TO "OVERDUE-AUTHS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT TURNAROUND-SUMMARY-FILE
+               ASSIGN TO "TURNAROUND-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "PRIOR-AUTH-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "PRIOR-AUTH-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO "PRIOR-AUTH-CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRIOR-AUTH-FILE.
@@ -25,7 +48,59 @@
            05  DIAGNOSIS-CODE      PIC X(7).
            05  AUTH-AMOUNT         PIC 9(7)V99 COMP-3.
            05  REVIEWER-ID         PIC X(8).
-       
+
+       FD  OVERDUE-FILE.
+       01  OVERDUE-RECORD.
+           05  OD-AUTH-ID          PIC 9(12).
+           05  OD-MEMBER-ID        PIC 9(10).
+           05  OD-REQUEST-DATE     PIC 9(8).
+           05  OD-DAYS-OPEN        PIC 9(3).
+           05  OD-REVIEWER-ID      PIC X(8).
+
+       FD  TURNAROUND-SUMMARY-FILE.
+       01  TURNAROUND-SUMMARY-RECORD.
+           05  TS-ANALYSIS-PERIOD  PIC X(20).
+           05  TS-TOTAL-REQUESTS   PIC 9(9).
+           05  TS-APPROVED-COUNT   PIC 9(9).
+           05  TS-DENIED-COUNT     PIC 9(9).
+           05  TS-PENDING-COUNT    PIC 9(9).
+           05  TS-FAST-COUNT       PIC 9(9).
+           05  TS-STANDARD-COUNT   PIC 9(9).
+           05  TS-SLOW-COUNT       PIC 9(9).
+           05  TS-OVERDUE-COUNT    PIC 9(9).
+           05  TS-AVG-TURNAROUND   PIC 9(3)V99.
+           05  TS-APPROVAL-RATE    PIC 9(3)V99.
+           05  TS-DENIAL-RATE      PIC 9(3)V99.
+           05  TS-SLA-COMPLIANCE   PIC 9(3)V99.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-AUTH-ID          PIC 9(12).
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-AUTH-ID         PIC 9(12).
+           05  CK-RECORDS-PROCESSED    PIC 9(9).
+           05  CK-TOTAL-REQUESTS       PIC 9(9).
+           05  CK-APPROVED-COUNT       PIC 9(9).
+           05  CK-DENIED-COUNT         PIC 9(9).
+           05  CK-PENDING-COUNT        PIC 9(9).
+           05  CK-FAST-COUNT           PIC 9(9).
+           05  CK-STANDARD-COUNT       PIC 9(9).
+           05  CK-SLOW-COUNT           PIC 9(9).
+           05  CK-OVERDUE-COUNT        PIC 9(9).
+           05  CK-TOTAL-DAYS           PIC 9(9).
+           05  CK-MIN-TURNAROUND       PIC 9(3).
+           05  CK-MAX-TURNAROUND       PIC 9(3).
+           05  CK-REJECT-COUNT         PIC 9(7).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CF-SLA-THRESHOLD        PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-TOTAL-REQUESTS   PIC 9(9) VALUE ZERO.
@@ -62,41 +137,249 @@
        01  WS-FLAGS.
            05  EOF-FLAG            PIC X VALUE 'N'.
                88  END-OF-FILE     VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
        01  WS-ANALYSIS-PERIOD      PIC X(20) VALUE '2023 Q3-Q4'.
-       
+
+       01  WS-REVIEWER-TABLE.
+           05  WS-REVIEWER-ENTRY   OCCURS 50 TIMES
+                                   INDEXED BY WS-REV-IDX.
+               10  WS-REV-ID           PIC X(8).
+               10  WS-REV-VOLUME       PIC 9(7) VALUE ZERO.
+               10  WS-REV-TOTAL-DAYS   PIC 9(9) VALUE ZERO.
+               10  WS-REV-SLA-MET      PIC 9(7) VALUE ZERO.
+               10  WS-REV-AVG-DAYS     PIC 9(3)V99.
+               10  WS-REV-SLA-PCT      PIC 9(3)V99.
+       01  WS-REVIEWER-COUNT-USED  PIC 9(2) VALUE ZERO.
+       01  WS-REVIEWER-FOUND       PIC X VALUE 'N'.
+           88  REVIEWER-FOUND      VALUE 'Y'.
+       01  WS-REVIEWER-TABLE-FULL  PIC X VALUE 'N'.
+           88  REVIEWER-TABLE-FULL VALUE 'Y'.
+
+       01  WS-PROCEDURE-TABLE.
+           05  WS-PROC-ENTRY       OCCURS 50 TIMES
+                                   INDEXED BY WS-PROC-IDX.
+               10  WS-PROC-CODE        PIC X(5).
+               10  WS-PROC-VOLUME      PIC 9(7) VALUE ZERO.
+               10  WS-PROC-TOTAL-DAYS  PIC 9(9) VALUE ZERO.
+               10  WS-PROC-SLA-MET     PIC 9(7) VALUE ZERO.
+               10  WS-PROC-AVG-DAYS    PIC 9(3)V99.
+               10  WS-PROC-SLA-PCT     PIC 9(3)V99.
+       01  WS-PROCEDURE-COUNT-USED PIC 9(2) VALUE ZERO.
+       01  WS-PROCEDURE-FOUND      PIC X VALUE 'N'.
+           88  PROCEDURE-FOUND     VALUE 'Y'.
+       01  WS-PROCEDURE-TABLE-FULL PIC X VALUE 'N'.
+           88  PROCEDURE-TABLE-FULL VALUE 'Y'.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-RECORDS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+       01  WS-CONTROL-STATUS       PIC XX.
+
+      *    Batch-driver support (req 024): a bad open on the primary
+      *    extract aborts with RETURN-CODE 8 so a calling driver job
+      *    can stop the chain instead of running the rest blind
+       01  WS-PRIOR-AUTH-FILE-STATUS PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
+           PERFORM LOAD-CONTROL-THRESHOLDS
            PERFORM OPEN-FILES
-           PERFORM PROCESS-PRIOR-AUTHS
-           PERFORM CALCULATE-STATISTICS
-           PERFORM WRITE-TURNAROUND-REPORT
-           PERFORM CLOSE-FILES
-           STOP RUN.
+           IF NOT OPEN-FAILED
+               PERFORM PROCESS-PRIOR-AUTHS
+               PERFORM CALCULATE-STATISTICS
+               PERFORM WRITE-TURNAROUND-REPORT
+               PERFORM CLOSE-FILES
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
        
+       CHECK-FOR-RESTART.
+      *    Look for a checkpoint left behind by an abended prior run;
+      *    if one exists, restore the running totals it carried and
+      *    remember how many records to skip on the way back in.
+      *    Per-reviewer/per-procedure breakdown tables are not
+      *    restored - only the scalar running totals and file
+      *    position survive a restart.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RESTART-RECORDS
+                           MOVE CK-TOTAL-REQUESTS
+                               TO WS-TOTAL-REQUESTS
+                           MOVE CK-APPROVED-COUNT
+                               TO WS-APPROVED-COUNT
+                           MOVE CK-DENIED-COUNT TO WS-DENIED-COUNT
+                           MOVE CK-PENDING-COUNT TO WS-PENDING-COUNT
+                           MOVE CK-FAST-COUNT TO WS-FAST-COUNT
+                           MOVE CK-STANDARD-COUNT
+                               TO WS-STANDARD-COUNT
+                           MOVE CK-SLOW-COUNT TO WS-SLOW-COUNT
+                           MOVE CK-OVERDUE-COUNT TO WS-OVERDUE-COUNT
+                           MOVE CK-TOTAL-DAYS TO WS-TOTAL-DAYS
+                           MOVE CK-MIN-TURNAROUND
+                               TO WS-MIN-TURNAROUND
+                           MOVE CK-MAX-TURNAROUND
+                               TO WS-MAX-TURNAROUND
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-RECORDS TO WS-RECORDS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-RECORDS ' PRIOR AUTH RECORDS'
+           END-IF.
+
+       LOAD-CONTROL-THRESHOLDS.
+      *    Pick up a tuned SLA threshold from PRIOR-AUTH-CONTROL.DAT
+      *    if UM has dropped one; otherwise keep the hardcoded default
+      *    so the job still runs with no control file present
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CF-SLA-THRESHOLD TO WS-SLA-THRESHOLD
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
        OPEN-FILES.
       *    Open prior authorization file from mainframe
       *    Source: PAYER-DEV.ANALYTICS-GOLD.PRIOR-AUTH-SUMMARY
            OPEN INPUT PRIOR-AUTH-FILE
-           READ PRIOR-AUTH-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
-       
+           IF WS-PRIOR-AUTH-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN PRIOR-AUTH.DAT - STATUS '
+                   WS-PRIOR-AUTH-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT OVERDUE-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               READ PRIOR-AUTH-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF RESTART-MODE
+                   PERFORM SKIP-TO-RESTART-POINT
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the prior-auth requests already processed
+           PERFORM UNTIL END-OF-FILE
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-RECORDS
+               ADD 1 TO WS-SKIPPED-COUNT
+               READ PRIOR-AUTH-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
        PROCESS-PRIOR-AUTHS.
-      *    Process all prior authorization requests
+      *    Process all prior authorization requests, rejecting
+      *    records that fail basic field validation
            ACCEPT WS-CURRENT-DATE-NUM FROM DATE.
-           
+
            PERFORM UNTIL END-OF-FILE
-               ADD 1 TO WS-TOTAL-REQUESTS
-               
-               PERFORM CATEGORIZE-AUTH-STATUS
-               PERFORM CALCULATE-TURNAROUND-TIME
-               PERFORM CLASSIFY-TURNAROUND
-               
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-PRIOR-AUTH-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   ADD 1 TO WS-TOTAL-REQUESTS
+
+                   PERFORM CATEGORIZE-AUTH-STATUS
+                   PERFORM CALCULATE-TURNAROUND-TIME
+                   PERFORM CLASSIFY-TURNAROUND
+                   PERFORM ACCUMULATE-REVIEWER-STATS
+                   PERFORM ACCUMULATE-PROCEDURE-STATS
+               END-IF
+
+               PERFORM CHECK-CHECKPOINT-DUE
                READ PRIOR-AUTH-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE AUTH-ID TO CK-LAST-AUTH-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE WS-TOTAL-REQUESTS TO CK-TOTAL-REQUESTS
+           MOVE WS-APPROVED-COUNT TO CK-APPROVED-COUNT
+           MOVE WS-DENIED-COUNT TO CK-DENIED-COUNT
+           MOVE WS-PENDING-COUNT TO CK-PENDING-COUNT
+           MOVE WS-FAST-COUNT TO CK-FAST-COUNT
+           MOVE WS-STANDARD-COUNT TO CK-STANDARD-COUNT
+           MOVE WS-SLOW-COUNT TO CK-SLOW-COUNT
+           MOVE WS-OVERDUE-COUNT TO CK-OVERDUE-COUNT
+           MOVE WS-TOTAL-DAYS TO CK-TOTAL-DAYS
+           MOVE WS-MIN-TURNAROUND TO CK-MIN-TURNAROUND
+           MOVE WS-MAX-TURNAROUND TO CK-MAX-TURNAROUND
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-PRIOR-AUTH-RECORD.
+      *    Reject authorizations with a zero-filled REQUEST-DATE or
+      *    an unrecognized AUTH-STATUS instead of letting them flow
+      *    silently into the turnaround analysis
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN REQUEST-DATE = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'DATE' TO WS-REJECT-CODE
+                   MOVE 'ZERO-FILLED REQUEST DATE'
+                       TO WS-REJECT-REASON
+               WHEN AUTH-STATUS NOT = 'APPROVED' AND
+                    AUTH-STATUS NOT = 'DENIED' AND
+                    AUTH-STATUS NOT = 'PENDING' AND
+                    AUTH-STATUS NOT = 'WITHDRAWN'
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'STAT' TO WS-REJECT-CODE
+                   MOVE 'UNRECOGNIZED AUTH STATUS'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for auth requests that failed validation
+      *    Target: PAYER-ANALYST.PRIOR-AUTH.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE AUTH-ID TO RJ-AUTH-ID
+           MOVE MEMBER-ID TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        CATEGORIZE-AUTH-STATUS.
       *    Categorize by authorization status
@@ -151,8 +434,101 @@
                WHEN OTHER
                    MOVE 'OVERDUE' TO WS-TURNAROUND-CATEGORY
                    ADD 1 TO WS-OVERDUE-COUNT
+                   IF AUTH-STATUS = 'PENDING'
+                       PERFORM WRITE-OVERDUE-ESCALATION
+                   END-IF
            END-EVALUATE.
+
+       WRITE-OVERDUE-ESCALATION.
+      *    Detail listing of open OVERDUE authorizations (>14 days,
+      *    still PENDING) so UM can escalate before it becomes a
+      *    complaint or an appeal
+      *    Target: PAYER-ANALYST.PRIOR-AUTH-REPORTS.OVERDUE-ESCALATION
+           MOVE AUTH-ID TO OD-AUTH-ID
+           MOVE MEMBER-ID TO OD-MEMBER-ID
+           MOVE REQUEST-DATE TO OD-REQUEST-DATE
+           MOVE WS-TURNAROUND-DAYS TO OD-DAYS-OPEN
+           MOVE REVIEWER-ID TO OD-REVIEWER-ID
+           WRITE OVERDUE-RECORD.
        
+       ACCUMULATE-REVIEWER-STATS.
+      *    Per-reviewer volume, total days, and SLA hits so UM
+      *    leadership can see which reviewers are backed up
+           PERFORM FIND-OR-ADD-REVIEWER
+           IF NOT REVIEWER-TABLE-FULL
+               ADD 1 TO WS-REV-VOLUME(WS-REV-IDX)
+               ADD WS-TURNAROUND-DAYS TO WS-REV-TOTAL-DAYS(WS-REV-IDX)
+               IF WS-TURNAROUND-DAYS <= WS-SLA-THRESHOLD
+                   ADD 1 TO WS-REV-SLA-MET(WS-REV-IDX)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-REVIEWER.
+      *    Locate REVIEWER-ID in the table, adding a new slot
+      *    if needed; once the table is full, a new reviewer's
+      *    stats are dropped (with a WARNING) rather than folded
+      *    into an unrelated reviewer's slot
+           MOVE 'N' TO WS-REVIEWER-FOUND
+           MOVE 'N' TO WS-REVIEWER-TABLE-FULL
+           SET WS-REV-IDX TO 1
+           SEARCH WS-REVIEWER-ENTRY VARYING WS-REV-IDX
+               AT END CONTINUE
+               WHEN WS-REV-ID(WS-REV-IDX) = REVIEWER-ID
+                   MOVE 'Y' TO WS-REVIEWER-FOUND
+           END-SEARCH
+           IF NOT REVIEWER-FOUND
+               IF WS-REVIEWER-COUNT-USED < 50
+                   ADD 1 TO WS-REVIEWER-COUNT-USED
+                   SET WS-REV-IDX TO WS-REVIEWER-COUNT-USED
+                   MOVE REVIEWER-ID TO WS-REV-ID(WS-REV-IDX)
+               ELSE
+                   DISPLAY 'WARNING: REVIEWER TABLE FULL (50) - '
+                       'REVIEWER ' REVIEWER-ID
+                       ' EXCLUDED FROM REVIEWER STATS'
+                   MOVE 'Y' TO WS-REVIEWER-TABLE-FULL
+               END-IF
+           END-IF.
+
+       ACCUMULATE-PROCEDURE-STATS.
+      *    Per-procedure-code volume, total days, and SLA hits so
+      *    we can tell whether it's imaging, DME, or a specialty
+      *    drug causing the slow reviews instead of one shop-wide
+      *    average that masks the real bottleneck
+           PERFORM FIND-OR-ADD-PROCEDURE
+           IF NOT PROCEDURE-TABLE-FULL
+               ADD 1 TO WS-PROC-VOLUME(WS-PROC-IDX)
+               ADD WS-TURNAROUND-DAYS TO WS-PROC-TOTAL-DAYS(WS-PROC-IDX)
+               IF WS-TURNAROUND-DAYS <= WS-SLA-THRESHOLD
+                   ADD 1 TO WS-PROC-SLA-MET(WS-PROC-IDX)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-PROCEDURE.
+      *    Locate PROCEDURE-CODE in the table, adding a new slot
+      *    if needed; once the table is full, a new procedure's
+      *    stats are dropped (with a WARNING) rather than folded
+      *    into an unrelated procedure's slot
+           MOVE 'N' TO WS-PROCEDURE-FOUND
+           MOVE 'N' TO WS-PROCEDURE-TABLE-FULL
+           SET WS-PROC-IDX TO 1
+           SEARCH WS-PROC-ENTRY VARYING WS-PROC-IDX
+               AT END CONTINUE
+               WHEN WS-PROC-CODE(WS-PROC-IDX) = PROCEDURE-CODE
+                   MOVE 'Y' TO WS-PROCEDURE-FOUND
+           END-SEARCH
+           IF NOT PROCEDURE-FOUND
+               IF WS-PROCEDURE-COUNT-USED < 50
+                   ADD 1 TO WS-PROCEDURE-COUNT-USED
+                   SET WS-PROC-IDX TO WS-PROCEDURE-COUNT-USED
+                   MOVE PROCEDURE-CODE TO WS-PROC-CODE(WS-PROC-IDX)
+               ELSE
+                   DISPLAY 'WARNING: PROCEDURE TABLE FULL (50) - '
+                       'PROCEDURE ' PROCEDURE-CODE
+                       ' EXCLUDED FROM PROCEDURE STATS'
+                   MOVE 'Y' TO WS-PROCEDURE-TABLE-FULL
+               END-IF
+           END-IF.
+
        CALCULATE-STATISTICS.
       *    Calculate summary statistics
            IF WS-TOTAL-REQUESTS > 0
@@ -164,11 +540,39 @@
                    (WS-DENIED-COUNT / WS-TOTAL-REQUESTS) * 100
                COMPUTE WS-FAST-PCT = 
                    (WS-FAST-COUNT / WS-TOTAL-REQUESTS) * 100
-               COMPUTE WS-SLA-COMPLIANCE = 
-                   ((WS-FAST-COUNT + WS-STANDARD-COUNT) / 
+               COMPUTE WS-SLA-COMPLIANCE =
+                   ((WS-FAST-COUNT + WS-STANDARD-COUNT) /
                     WS-TOTAL-REQUESTS) * 100
+           END-IF
+           PERFORM CALCULATE-REVIEWER-RATES
+               VARYING WS-REV-IDX FROM 1 BY 1
+               UNTIL WS-REV-IDX > WS-REVIEWER-COUNT-USED
+           PERFORM CALCULATE-PROCEDURE-RATES
+               VARYING WS-PROC-IDX FROM 1 BY 1
+               UNTIL WS-PROC-IDX > WS-PROCEDURE-COUNT-USED.
+
+       CALCULATE-REVIEWER-RATES.
+      *    Average turnaround and SLA compliance per reviewer
+           IF WS-REV-VOLUME(WS-REV-IDX) > 0
+               COMPUTE WS-REV-AVG-DAYS(WS-REV-IDX) =
+                   WS-REV-TOTAL-DAYS(WS-REV-IDX) /
+                   WS-REV-VOLUME(WS-REV-IDX)
+               COMPUTE WS-REV-SLA-PCT(WS-REV-IDX) =
+                   (WS-REV-SLA-MET(WS-REV-IDX) /
+                    WS-REV-VOLUME(WS-REV-IDX)) * 100
            END-IF.
-       
+
+       CALCULATE-PROCEDURE-RATES.
+      *    Average turnaround and SLA compliance per procedure code
+           IF WS-PROC-VOLUME(WS-PROC-IDX) > 0
+               COMPUTE WS-PROC-AVG-DAYS(WS-PROC-IDX) =
+                   WS-PROC-TOTAL-DAYS(WS-PROC-IDX) /
+                   WS-PROC-VOLUME(WS-PROC-IDX)
+               COMPUTE WS-PROC-SLA-PCT(WS-PROC-IDX) =
+                   (WS-PROC-SLA-MET(WS-PROC-IDX) /
+                    WS-PROC-VOLUME(WS-PROC-IDX)) * 100
+           END-IF.
+
        WRITE-TURNAROUND-REPORT.
       *    Write turnaround analysis report
       *    Target: PAYER-ANALYST.PRIOR-AUTH-REPORTS.TURNAROUND
@@ -182,6 +586,7 @@
            DISPLAY '  Approved: ' WS-APPROVED-COUNT
            DISPLAY '  Denied: ' WS-DENIED-COUNT
            DISPLAY '  Pending: ' WS-PENDING-COUNT
+           DISPLAY '  Rejected Records: ' WS-REJECT-COUNT
            DISPLAY ' '
            DISPLAY 'TURNAROUND TIME DISTRIBUTION:'
            DISPLAY '  Fast (0-3 days): ' WS-FAST-COUNT
@@ -200,10 +605,73 @@
            DISPLAY '  Fast Turnaround %: ' WS-FAST-PCT '%'
            DISPLAY '  SLA Compliance (<='WS-SLA-THRESHOLD' days): '
                    WS-SLA-COMPLIANCE '%'
+           DISPLAY ' '
+           PERFORM WRITE-REVIEWER-REPORT
+           DISPLAY ' '
+           PERFORM WRITE-PROCEDURE-REPORT
            DISPLAY '=========================================='
-           DISPLAY 'ANALYSIS COMPLETE'.
-       
+           DISPLAY 'ANALYSIS COMPLETE'
+           PERFORM WRITE-TURNAROUND-SUMMARY-EXTRACT.
+
+       WRITE-TURNAROUND-SUMMARY-EXTRACT.
+      *    Structured summary extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.PRIOR-AUTH-REPORTS.TURNAROUND
+           OPEN OUTPUT TURNAROUND-SUMMARY-FILE
+           MOVE WS-ANALYSIS-PERIOD TO TS-ANALYSIS-PERIOD
+           MOVE WS-TOTAL-REQUESTS TO TS-TOTAL-REQUESTS
+           MOVE WS-APPROVED-COUNT TO TS-APPROVED-COUNT
+           MOVE WS-DENIED-COUNT TO TS-DENIED-COUNT
+           MOVE WS-PENDING-COUNT TO TS-PENDING-COUNT
+           MOVE WS-FAST-COUNT TO TS-FAST-COUNT
+           MOVE WS-STANDARD-COUNT TO TS-STANDARD-COUNT
+           MOVE WS-SLOW-COUNT TO TS-SLOW-COUNT
+           MOVE WS-OVERDUE-COUNT TO TS-OVERDUE-COUNT
+           MOVE WS-AVG-TURNAROUND TO TS-AVG-TURNAROUND
+           MOVE WS-APPROVAL-RATE TO TS-APPROVAL-RATE
+           MOVE WS-DENIAL-RATE TO TS-DENIAL-RATE
+           MOVE WS-SLA-COMPLIANCE TO TS-SLA-COMPLIANCE
+           WRITE TURNAROUND-SUMMARY-RECORD
+           CLOSE TURNAROUND-SUMMARY-FILE.
+
+       WRITE-PROCEDURE-REPORT.
+      *    Turnaround stats grouped by procedure code so UM can
+      *    tell which service type is driving slow reviews
+           DISPLAY 'TURNAROUND BY PROCEDURE CODE:'
+           PERFORM WRITE-PROCEDURE-LINE
+               VARYING WS-PROC-IDX FROM 1 BY 1
+               UNTIL WS-PROC-IDX > WS-PROCEDURE-COUNT-USED.
+
+       WRITE-PROCEDURE-LINE.
+           DISPLAY '  ' WS-PROC-CODE(WS-PROC-IDX)
+                   ' - Volume: ' WS-PROC-VOLUME(WS-PROC-IDX)
+                   '  Avg Turnaround: ' WS-PROC-AVG-DAYS(WS-PROC-IDX)
+                   ' days  SLA Compliance: '
+                   WS-PROC-SLA-PCT(WS-PROC-IDX) '%'.
+
+       WRITE-REVIEWER-REPORT.
+      *    Per-reviewer volume, average turnaround, and SLA
+      *    compliance so UM leadership can see who is backed up
+           DISPLAY 'REVIEWER PRODUCTIVITY:'
+           PERFORM WRITE-REVIEWER-LINE
+               VARYING WS-REV-IDX FROM 1 BY 1
+               UNTIL WS-REV-IDX > WS-REVIEWER-COUNT-USED.
+
+       WRITE-REVIEWER-LINE.
+           DISPLAY '  ' WS-REV-ID(WS-REV-IDX)
+                   ' - Volume: ' WS-REV-VOLUME(WS-REV-IDX)
+                   '  Avg Turnaround: ' WS-REV-AVG-DAYS(WS-REV-IDX)
+                   ' days  SLA Compliance: '
+                   WS-REV-SLA-PCT(WS-REV-IDX) '%'.
+
        CLOSE-FILES.
-           CLOSE PRIOR-AUTH-FILE.
+           CLOSE PRIOR-AUTH-FILE
+           CLOSE OVERDUE-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
 
