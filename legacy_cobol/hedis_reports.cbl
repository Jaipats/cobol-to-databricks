@@ -9,12 +9,30 @@
            SELECT MEMBER-FILE
                ASSIGN TO "MEMBERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FILE-STATUS.
            SELECT CLAIM-FILE
                ASSIGN TO "CLAIMS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT NONCOMPLIANT-FILE
+               ASSIGN TO "BCS-NONCOMPLIANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT BCS-SUMMARY-FILE
+               ASSIGN TO "BCS-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT REJECT-FILE
+               ASSIGN TO "BCS-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "BCS-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MEMBER-FILE.
@@ -27,16 +45,43 @@
            05  AGE                 PIC 9(3).
            05  ENROLLMENT-STATUS   PIC X(10).
            05  ENROLLMENT-MONTHS   PIC 9(2).
-       
+           05  MASTECTOMY-FLAG     PIC X(1).
+           05  HOSPICE-FLAG        PIC X(1).
+
        FD  CLAIM-FILE.
-       01  CLAIM-RECORD.
-           05  CLAIM-ID            PIC 9(12).
-           05  MEMBER-ID           PIC 9(10).
-           05  SERVICE-DATE        PIC 9(8).
-           05  PROCEDURE-CODE      PIC X(5).
-           05  DIAGNOSIS-CODE      PIC X(7).
-           05  CLAIM-AMOUNT        PIC 9(7)V99 COMP-3.
-       
+           COPY "CLAIM-RECORD.CPY".
+
+       FD  NONCOMPLIANT-FILE.
+       01  NONCOMPLIANT-RECORD.
+           05  NC-MEMBER-ID        PIC 9(10).
+           05  NC-AGE-GROUP        PIC X(10).
+
+       FD  BCS-SUMMARY-FILE.
+       01  BCS-SUMMARY-RECORD.
+           05  BS-MEASURE-YEAR     PIC 9(4).
+           05  BS-DENOMINATOR      PIC 9(7).
+           05  BS-NUMERATOR        PIC 9(7).
+           05  BS-COMPLIANCE-RATE  PIC 9(3)V99.
+           05  BS-AGE-50-59        PIC 9(7).
+           05  BS-AGE-60-69        PIC 9(7).
+           05  BS-AGE-70-74        PIC 9(7).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-MEMBER-ID        PIC 9(10).
+           05  RJ-REASON-CODE      PIC X(4).
+           05  RJ-REASON-TEXT      PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-MEMBER-ID   PIC 9(10).
+           05  CK-RECORDS-PROCESSED PIC 9(9).
+           05  CK-DENOMINATOR      PIC 9(7).
+           05  CK-AGE-50-59        PIC 9(7).
+           05  CK-AGE-60-69        PIC 9(7).
+           05  CK-AGE-70-74        PIC 9(7).
+           05  CK-REJECT-COUNT     PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-DENOMINATOR      PIC 9(7) VALUE ZERO.
@@ -51,56 +96,211 @@
        
        01  WS-MAMMOGRAM-CODES.
            05  WS-MAMMO-CODE       OCCURS 3 TIMES PIC X(5).
-       
+
+       01  WS-ELIGIBLE-TABLE.
+      *    Denominator roster, carried forward so the numerator
+      *    pass can flag who actually got screened
+           05  WS-ELIGIBLE-ENTRY   OCCURS 3000 TIMES
+                                   INDEXED BY WS-ELIG-IDX.
+               10  WS-ELIG-MEMBER-ID   PIC 9(10).
+               10  WS-ELIG-AGE-GROUP   PIC X(10).
+               10  WS-ELIG-COMPLIANT   PIC X VALUE 'N'.
+                   88  ELIG-COMPLIANT  VALUE 'Y'.
+       01  WS-ELIGIBLE-COUNT       PIC 9(4) VALUE ZERO.
+       01  WS-I                    PIC 9(2).
+
        01  WS-FLAGS.
            05  EOF-MEMBER          PIC X VALUE 'N'.
                88  END-OF-MEMBERS  VALUE 'Y'.
            05  EOF-CLAIM           PIC X VALUE 'N'.
                88  END-OF-CLAIMS   VALUE 'Y'.
-       
+
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-INVALID       PIC X VALUE 'N'.
+           88  RECORD-INVALID      VALUE 'Y'.
+       01  WS-REJECT-CODE          PIC X(4).
+       01  WS-REJECT-REASON        PIC X(40).
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+       01  WS-CKPT-SINCE-LAST      PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  RESTART-MODE        VALUE 'Y'.
+       01  WS-RESTART-RECORDS      PIC 9(9) VALUE ZERO.
+       01  WS-SKIPPED-COUNT        PIC 9(9) VALUE ZERO.
+
+      *    Batch-driver support (req 024): a bad open on the primary
+      *    extract aborts with RETURN-CODE 8 so a calling driver job
+      *    can stop the chain instead of running the rest blind
+       01  WS-MEMBER-FILE-STATUS   PIC XX.
+       01  WS-OPEN-FLAG            PIC X VALUE 'N'.
+           88  OPEN-FAILED         VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CHECK-FOR-RESTART
            PERFORM INITIALIZE-PROGRAM
            PERFORM READ-MEMBERS
-           PERFORM CALC-DENOMINATOR
-           PERFORM READ-CLAIMS
-           PERFORM CALC-NUMERATOR
-           PERFORM CALC-RATES
-           PERFORM WRITE-REPORT
-           STOP RUN.
+           IF NOT OPEN-FAILED
+               PERFORM CALC-DENOMINATOR
+               PERFORM READ-CLAIMS
+               PERFORM CALC-NUMERATOR
+               PERFORM CALC-RATES
+               PERFORM WRITE-REPORT
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
        
        INITIALIZE-PROGRAM.
       *    Initialize mammogram procedure codes
            MOVE '77065' TO WS-MAMMO-CODE(1)
            MOVE '77066' TO WS-MAMMO-CODE(2)
            MOVE '77067' TO WS-MAMMO-CODE(3).
-       
+
+       CHECK-FOR-RESTART.
+      *    If a checkpoint file survives from a prior abended run,
+      *    restore the running totals and fast-forward past the
+      *    records that run already processed
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RESTART-RECORDS
+                           MOVE CK-DENOMINATOR TO WS-DENOMINATOR
+                           MOVE CK-AGE-50-59 TO WS-AGE-50-59
+                           MOVE CK-AGE-60-69 TO WS-AGE-60-69
+                           MOVE CK-AGE-70-74 TO WS-AGE-70-74
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF RESTART-MODE
+               MOVE WS-RESTART-RECORDS TO WS-RECORDS-READ
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER '
+                   WS-RESTART-RECORDS ' MEMBER RECORDS'
+           END-IF.
+
        READ-MEMBERS.
       *    Open member file
            OPEN INPUT MEMBER-FILE
-           READ MEMBER-FILE
-               AT END SET END-OF-MEMBERS TO TRUE
-           END-READ.
-       
+           IF WS-MEMBER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN MEMBERS.DAT - STATUS '
+                   WS-MEMBER-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET OPEN-FAILED TO TRUE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               READ MEMBER-FILE
+                   AT END SET END-OF-MEMBERS TO TRUE
+               END-READ
+               IF RESTART-MODE
+                   PERFORM SKIP-TO-RESTART-POINT
+               END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+      *    Discard the members the prior run already processed
+           PERFORM UNTIL END-OF-MEMBERS
+                   OR WS-SKIPPED-COUNT >= WS-RESTART-RECORDS
+               ADD 1 TO WS-SKIPPED-COUNT
+               READ MEMBER-FILE
+                   AT END SET END-OF-MEMBERS TO TRUE
+               END-READ
+           END-PERFORM.
+
        CALC-DENOMINATOR.
-      *    Calculate BCS denominator: Women ages 50-74
+      *    Calculate BCS denominator: Women ages 50-74, excluding
+      *    NCQA exclusions (bilateral mastectomy, hospice)
       *    From mainframe table: PAYER-DEV.ANALYTICS-GOLD.MEMBERS
            PERFORM UNTIL END-OF-MEMBERS
-               IF GENDER = 'F'
-                   IF AGE >= 50 AND AGE <= 74
-                       IF ENROLLMENT-STATUS = 'ACTIVE'
-                           IF ENROLLMENT-MONTHS = 12
-                               ADD 1 TO WS-DENOMINATOR
-                               PERFORM CLASSIFY-AGE-GROUP
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-MEMBER-RECORD
+               IF RECORD-INVALID
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   IF GENDER = 'F'
+                       IF AGE >= 50 AND AGE <= 74
+                           IF ENROLLMENT-STATUS = 'ACTIVE'
+                               IF ENROLLMENT-MONTHS = 12
+                                   IF MASTECTOMY-FLAG NOT = 'Y' AND
+                                      HOSPICE-FLAG NOT = 'Y'
+                                       ADD 1 TO WS-DENOMINATOR
+                                       PERFORM CLASSIFY-AGE-GROUP
+                                       PERFORM ADD-ELIGIBLE-MEMBER
+                                   END-IF
+                               END-IF
                            END-IF
                        END-IF
                    END-IF
                END-IF
+               PERFORM CHECK-CHECKPOINT-DUE
                READ MEMBER-FILE
                    AT END SET END-OF-MEMBERS TO TRUE
                END-READ
            END-PERFORM
-           CLOSE MEMBER-FILE.
+           CLOSE MEMBER-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+      *    Clean completion - truncate the checkpoint so the next
+      *    run does not mistake this for an abended prior run
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-CHECKPOINT-DUE.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE MEMBER-ID IN MEMBER-RECORD TO CK-LAST-MEMBER-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+           MOVE WS-DENOMINATOR TO CK-DENOMINATOR
+           MOVE WS-AGE-50-59 TO CK-AGE-50-59
+           MOVE WS-AGE-60-69 TO CK-AGE-60-69
+           MOVE WS-AGE-70-74 TO CK-AGE-70-74
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-MEMBER-RECORD.
+      *    Reject members with a zero-filled DATE-OF-BIRTH or an
+      *    impossible AGE instead of letting them flow silently
+      *    into the denominator
+           MOVE 'N' TO WS-RECORD-INVALID
+           EVALUATE TRUE
+               WHEN DATE-OF-BIRTH = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'DOB' TO WS-REJECT-CODE
+                   MOVE 'ZERO-FILLED DATE OF BIRTH'
+                       TO WS-REJECT-REASON
+               WHEN AGE = ZERO OR AGE > 120
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'AGE' TO WS-REJECT-CODE
+                   MOVE 'IMPOSSIBLE AGE VALUE'
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+      *    Suspense extract for members that failed validation
+      *    Target: PAYER-ANALYST.BCS-REPORT.REJECTS
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE MEMBER-ID IN MEMBER-RECORD TO RJ-MEMBER-ID
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
        
        CLASSIFY-AGE-GROUP.
       *    Classify member into age groups
@@ -115,7 +315,23 @@
                    ADD 1 TO WS-AGE-70-74
                    MOVE '70-74' TO WS-AGE-GROUP
            END-EVALUATE.
-       
+
+       ADD-ELIGIBLE-MEMBER.
+      *    Carry the member onto the denominator roster so the
+      *    numerator pass can tell who did and didn't get screened
+           IF WS-ELIGIBLE-COUNT < 3000
+               ADD 1 TO WS-ELIGIBLE-COUNT
+               SET WS-ELIG-IDX TO WS-ELIGIBLE-COUNT
+               MOVE MEMBER-ID IN MEMBER-RECORD
+                   TO WS-ELIG-MEMBER-ID(WS-ELIG-IDX)
+               MOVE WS-AGE-GROUP TO WS-ELIG-AGE-GROUP(WS-ELIG-IDX)
+           ELSE
+               MOVE 'ROST' TO WS-REJECT-CODE
+               MOVE 'ELIGIBLE ROSTER TABLE FULL (3000)'
+                   TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
        READ-CLAIMS.
       *    Open claims file
            OPEN INPUT CLAIM-FILE
@@ -139,9 +355,21 @@
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
                IF PROCEDURE-CODE = WS-MAMMO-CODE(WS-I)
                    ADD 1 TO WS-NUMERATOR
+                   PERFORM MARK-MEMBER-COMPLIANT
                END-IF
            END-PERFORM.
-       
+
+       MARK-MEMBER-COMPLIANT.
+      *    Flag the claim's member compliant on the denominator
+      *    roster if they are on it
+           SET WS-ELIG-IDX TO 1
+           SEARCH WS-ELIGIBLE-ENTRY VARYING WS-ELIG-IDX
+               AT END CONTINUE
+               WHEN WS-ELIG-MEMBER-ID(WS-ELIG-IDX) =
+                       MEMBER-ID IN CLAIM-RECORD
+                   MOVE 'Y' TO WS-ELIG-COMPLIANT(WS-ELIG-IDX)
+           END-SEARCH.
+
        CALC-RATES.
       *    Calculate compliance rates
            IF WS-DENOMINATOR > 0
@@ -166,7 +394,42 @@
            DISPLAY '  50-59: ' WS-AGE-50-59
            DISPLAY '  60-69: ' WS-AGE-60-69
            DISPLAY '  70-74: ' WS-AGE-70-74
+           DISPLAY ' '
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT
            DISPLAY '=========================================='
-           DISPLAY 'REPORT COMPLETE'.
+           DISPLAY 'REPORT COMPLETE'
+           PERFORM WRITE-NONCOMPLIANT-ROSTER
+           PERFORM WRITE-BCS-SUMMARY-EXTRACT.
+
+       WRITE-BCS-SUMMARY-EXTRACT.
+      *    Structured summary extract for downstream load, in
+      *    addition to the SYSOUT report above
+      *    Target: PAYER-ANALYST.HEDIS-REPORTS.BCS-SUMMARY
+           OPEN OUTPUT BCS-SUMMARY-FILE
+           MOVE WS-MEASURE-YEAR TO BS-MEASURE-YEAR
+           MOVE WS-DENOMINATOR TO BS-DENOMINATOR
+           MOVE WS-NUMERATOR TO BS-NUMERATOR
+           MOVE WS-COMPLIANCE-RATE TO BS-COMPLIANCE-RATE
+           MOVE WS-AGE-50-59 TO BS-AGE-50-59
+           MOVE WS-AGE-60-69 TO BS-AGE-60-69
+           MOVE WS-AGE-70-74 TO BS-AGE-70-74
+           WRITE BCS-SUMMARY-RECORD
+           CLOSE BCS-SUMMARY-FILE.
+
+       WRITE-NONCOMPLIANT-ROSTER.
+      *    Outreach roster: eligible members with no mammogram claim
+      *    Target: PAYER-ANALYST.HEDIS-REPORTS.BCS-NONCOMPLIANT
+           OPEN OUTPUT NONCOMPLIANT-FILE
+           PERFORM WRITE-NONCOMPLIANT-LINE
+               VARYING WS-ELIG-IDX FROM 1 BY 1
+               UNTIL WS-ELIG-IDX > WS-ELIGIBLE-COUNT
+           CLOSE NONCOMPLIANT-FILE.
+
+       WRITE-NONCOMPLIANT-LINE.
+           IF NOT ELIG-COMPLIANT(WS-ELIG-IDX)
+               MOVE WS-ELIG-MEMBER-ID(WS-ELIG-IDX) TO NC-MEMBER-ID
+               MOVE WS-ELIG-AGE-GROUP(WS-ELIG-IDX) TO NC-AGE-GROUP
+               WRITE NONCOMPLIANT-RECORD
+           END-IF.
 
 
